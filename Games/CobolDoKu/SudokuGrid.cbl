@@ -17,6 +17,13 @@
        01  _emptyCellCount             binary-long property as "CellsRemaining" with no set.
       *> indicates if the solution so far is valid
        01  _isValid                    condition-value property as "IsValid" with no set.
+      *> Easy/Medium/Hard, derived from the starting givens by ComputeDifficulty
+       01  _difficulty                 string property as "Difficulty" with no set.
+      *> Move-count cap / par score: number of cells that were empty when the
+      *> puzzle was saved, i.e. the fewest moves an unassisted player needs to finish it.
+      *> Persisted alongside Difficulty so the leaderboard can compare a solve's move count
+      *> against it.
+       01  _parMoves                   binary-long property as "Par" with no set.
 
       *>> <summary>
       *>> Construct a new instance of the SudokuGrid class
@@ -27,6 +34,7 @@
                    after j as binary-long from 1 by 1 until j > 9
                set _cells(j, i) to new CobolDoKu.SudokuCell()
            end-perform
+           set _difficulty to "Unrated"
       *> just sets the masks (very inefficiently)
            invoke self::UpdateAllHints()
        end method.
@@ -38,8 +46,11 @@
       *>> <param name="filename">the name of the file to load the Sudoku grid from</param>
        method-id Load.
        local-storage section.
-       01  xdoc        type System.Xml.XmlDocument.
-       01  nodes       type System.Xml.XmlNodeList.
+       01  xdoc         type System.Xml.XmlDocument.
+       01  nodes        type System.Xml.XmlNodeList.
+       01  diff-node    type System.Xml.XmlNode.
+       01  par-node     type System.Xml.XmlNode.
+       01  par-value    binary-long.
        procedure division using by value filename as string.
            set xdoc to new System.Xml.XmlDocument()
            try
@@ -55,6 +66,23 @@
                invoke self::ParseHintNodes(nodes, false)
       *> update all the hints
                invoke self::UpdateAllHints()
+
+      *> read the difficulty rating, or derive one if this file predates the rating feature
+               set diff-node to xdoc::SelectSingleNode("//Difficulty")
+               if diff-node not = null and diff-node::InnerText not = ""
+                   set _difficulty to diff-node::InnerText
+               else
+                   set _difficulty to self::ComputeDifficulty()
+               end-if
+
+      *> read the par move count, or derive one if this file predates the par feature
+               set par-node to xdoc::SelectSingleNode("//Par")
+               if par-node not = null and par-node::InnerText not = ""
+                       and binary-long::TryParse(par-node::InnerText, par-value)
+                   set _parMoves to par-value
+               else
+                   set _parMoves to self::ComputeParMoves()
+               end-if
            catch
                continue
            end-try
@@ -75,6 +103,8 @@
        01  guess-node    type System.Xml.XmlNode.
        01  guess-rows    type System.Xml.XmlNode.
        01  sudoku-node   type System.Xml.XmlNode.
+       01  diff-node     type System.Xml.XmlNode.
+       01  par-node      type System.Xml.XmlNode.
        01  hint-row      type System.Xml.XmlNode.
        01  guess-row     type System.Xml.XmlNode.
        01  gridcell      type CobolDoKu.SudokuCell.
@@ -97,6 +127,19 @@
            invoke guess-node::AppendChild(guess-rows)
            invoke sudoku-node::AppendChild(hints-node)
            invoke sudoku-node::AppendChild(guess-node)
+
+      *> derive and persist the difficulty rating alongside the hints/guesses
+           set _difficulty to self::ComputeDifficulty()
+           set diff-node to xdoc::CreateElement("Difficulty")
+           set diff-node::InnerText to _difficulty
+           invoke sudoku-node::AppendChild(diff-node)
+
+      *> derive and persist the par move count alongside the difficulty rating
+           set _parMoves to self::ComputeParMoves()
+           set par-node to xdoc::CreateElement("Par")
+           set par-node::InnerText to _parMoves::ToString()
+           invoke sudoku-node::AppendChild(par-node)
+
            invoke xdoc::AppendChild(sudoku-node)
 
            perform varying rowx as binary-long from 1 by 1 until rowx > 9
@@ -283,4 +326,83 @@
            goback.
        end method.
 
+      *>> <summary>
+      *>> Rate the difficulty of the puzzle from its starting givens. Seeds a scratch grid with only
+      *>> the fixed cells, then repeatedly solves whatever naked singles (cells with exactly one
+      *>> remaining candidate) it can find. Cells that are still empty once naked singles run dry
+      *>> require a harder technique to solve, so the more of those there are, the harder the puzzle.
+      *>> </summary>
+      *>> <returns>"Easy", "Medium" or "Hard"</returns>
+       method-id ComputeDifficulty private.
+       local-storage section.
+       01  scratch         type CobolDoKu.SudokuGrid.
+       01  scratch-cell    type CobolDoKu.SudokuCell.
+       01  fixed-count     binary-long.
+       01  starting-empty  binary-long.
+       01  hard-cells      binary-long.
+       01  single-value    binary-long.
+       01  made-progress   condition-value.
+       procedure division returning rating as string.
+           set scratch to new CobolDoKu.SudokuGrid()
+           set fixed-count to 0
+           perform varying colx as binary-long from 1 by 1 until colx > 9
+                   after rowx as binary-long from 1 by 1 until rowx > 9
+               if _cells(rowx, colx)::Fixed
+                   set scratch[rowx, colx]::Value to _cells(rowx, colx)::Value
+                   set scratch[rowx, colx]::Fixed to true
+                   add 1 to fixed-count
+               end-if
+           end-perform
+           invoke scratch::UpdateAllHints()
+
+      *> repeatedly fill in naked singles until no more progress can be made
+           set made-progress to true
+           perform until not made-progress
+               set made-progress to false
+               perform varying colx as binary-long from 1 by 1 until colx > 9
+                       after rowx as binary-long from 1 by 1 until rowx > 9
+                   set scratch-cell to scratch[rowx, colx]
+                   if scratch-cell::Value = 0
+                       set single-value to scratch-cell::GetSingleValidValue()
+                       if single-value not = 0
+                           set scratch-cell::Value to single-value
+                           set made-progress to true
+                       end-if
+                   end-if
+               end-perform
+               if made-progress
+                   invoke scratch::UpdateAllHints()
+               end-if
+           end-perform
+
+           compute starting-empty = 81 - fixed-count
+           set hard-cells to scratch::CellsRemaining
+
+           evaluate true
+               when starting-empty <= 40 and hard-cells = 0
+                   set rating to "Easy"
+               when starting-empty <= 50 and hard-cells <= 5
+                   set rating to "Medium"
+               when other
+                   set rating to "Hard"
+           end-evaluate
+       end method.
+
+      *>> <summary>
+      *>> Move-count cap / par score: counts the cells that are not Fixed, i.e.
+      *>> the number of moves an unassisted player needs to make to finish the puzzle from its
+      *>> starting givens.
+      *>> </summary>
+      *>> <returns>the par move count</returns>
+       method-id ComputeParMoves private.
+       procedure division returning par as binary-long.
+           set par to 0
+           perform varying colx as binary-long from 1 by 1 until colx > 9
+                   after rowx as binary-long from 1 by 1 until rowx > 9
+               if not _cells(rowx, colx)::Fixed
+                   add 1 to par
+               end-if
+           end-perform
+       end method.
+
        end class.
