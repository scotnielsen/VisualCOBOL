@@ -19,6 +19,11 @@
        01  _mask    binary-long property as "Mask" with no get.
       *> indicate the cell is legal
        01  _legal   condition-value property as "Legal".
+      *> Pencil-mark / candidate-notes mode: a per-cell toggle, set by the
+      *> player from SudokuGridView::TogglePencilMarks, independent of the Fixed/committed
+      *> Value ChangeCellCommand manages -- it's purely a display aid, not part of the
+      *> undo/redo command history.
+       01  _pencilMarks condition-value property as "PencilMarks".
 
       *>> <summary>
       *>> Update the cell mask, which represents the numbers in the cell
