@@ -0,0 +1,120 @@
+      ********************************************************************************************************
+      *
+      *  This sample is provided under the terms of the Microsoft Public License agreement(Ms-Pl).
+      *  For more information, review the ms-pl.txt file in the demonstration folder.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Keeps the top 10 CobolBlitz scores on disk so a leaderboard survives between runs and
+      *> the daily reset of the cabinet.
+       class-id CobolBlitz.HighScoreTable.
+
+       working-storage section.
+       78 maxEntries       value 10.
+       01 scoreFile        string value "highscores.dat".
+
+       01 entryNames       string occurs 10.
+       01 entryScores      binary-long occurs 10.
+       01 entryWaves       binary-long occurs 10.
+       01 entryCount       binary-long property as "Count" with no set.
+
+       method-id NEW.
+       procedure division.
+           set entryCount to 0
+           invoke self::Load()
+       end method.
+
+       method-id Load.
+       local-storage section.
+       01 reader       type System.IO.StreamReader.
+       01 line         string.
+       01 parts        string occurs any.
+       procedure division.
+           set entryCount to 0
+           if type System.IO.File::Exists(scoreFile)
+               try
+                   set reader to new type System.IO.StreamReader(scoreFile)
+                   perform until reader::EndOfStream
+                       set line to reader::ReadLine()
+                       if line::Length > 0
+                           set parts to line::Split(",")
+                           if size of parts >= 3 and entryCount < maxEntries
+                               add 1 to entryCount
+                               set entryNames(entryCount) to parts(1)
+                               set entryScores(entryCount) to type System.Convert::ToInt32(parts(2))
+                               set entryWaves(entryCount) to type System.Convert::ToInt32(parts(3))
+                           end-if
+                       end-if
+                   end-perform
+                   invoke reader::Close()
+               catch
+                   set entryCount to 0
+               end-try
+           end-if
+       end method.
+
+       method-id Save.
+       local-storage section.
+       01 writer       type System.IO.StreamWriter.
+       procedure division.
+           try
+               set writer to new type System.IO.StreamWriter(scoreFile, false)
+               perform varying i as binary-long from 1 by 1 until i > entryCount
+                   invoke writer::WriteLine(entryNames(i) & "," & type System.Convert::ToString(entryScores(i)) & "," & type System.Convert::ToString(entryWaves(i)))
+               end-perform
+               invoke writer::Close()
+           catch
+               continue
+           end-try
+       end method.
+
+      *>> Inserts a new score, keeping the table sorted highest-first and trimmed to the top 10.
+       method-id AddScore public.
+       local-storage section.
+       01 insertPos    binary-long.
+       procedure division using by value l-name as string l-score as binary-long l-wave as binary-long.
+           set insertPos to entryCount + 1
+           perform varying i as binary-long from 1 by 1 until i > entryCount
+               if l-score > entryScores(i)
+                   set insertPos to i
+                   exit perform
+               end-if
+           end-perform
+
+           if insertPos <= maxEntries
+               perform varying i as binary-long from maxEntries by -1 until i <= insertPos
+                   if i > 1
+                       set entryNames(i) to entryNames(i - 1)
+                       set entryScores(i) to entryScores(i - 1)
+                       set entryWaves(i) to entryWaves(i - 1)
+                   end-if
+               end-perform
+               set entryNames(insertPos) to l-name
+               set entryScores(insertPos) to l-score
+               set entryWaves(insertPos) to l-wave
+               if entryCount < maxEntries
+                   add 1 to entryCount
+               end-if
+               invoke self::Save()
+           end-if
+       end method.
+
+       method-id Name public.
+       procedure division using by value index as binary-long returning ret as string.
+           set ret to entryNames(index)
+       end method.
+
+       method-id Score public.
+       procedure division using by value index as binary-long returning ret as binary-long.
+           set ret to entryScores(index)
+       end method.
+
+       method-id Wave public.
+       procedure division using by value index as binary-long returning ret as binary-long.
+           set ret to entryWaves(index)
+       end method.
+
+       end class.
