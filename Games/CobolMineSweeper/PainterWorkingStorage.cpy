@@ -17,14 +17,55 @@
        01 offset-row               pic 99 comp-x value 3.
        01 offset-column            pic 99 comp-x value 10.
 
+      *> Touch-target sizing config: touchscreen kiosks register taps a
+      *> cell or two off from where the finger lands, especially on Expert's smaller
+      *> cells. ws-tap-tolerance (in cell units) lets get-cell in Painter.cpy snap a
+      *> near-miss tap landing just outside the board edge onto the nearest valid cell
+      *> instead of rejecting it outright with is-valid set to CELL-INVALID.
+       01 ws-tap-tolerance         pic s9(2) comp value 1.
+
       *> Temporary variables
        01 ws-temp                  pic s9(2) comp.
        01 ws-temp-row              pic s9(2) comp.
        01 ws-temp-column           pic s9(2) comp.
+       01 ws-snap-row              pic s9(2) comp.
+       01 ws-snap-column           pic s9(2) comp.
+       01 ws-border-bottom-row     pic s9(2) comp.
+       01 ws-border-right-column   pic s9(2) comp.
 
        01 ws-character             pic x value " ".
        01 ws-attribute             pic x value x'0F'.
 
+      *> Colorblind-safe / high-contrast mode: row 1 is the
+      *> original single palette, row 2 swaps in distinct attribute codes
+      *> for the eight neighbour-count digits so they stay distinguishable
+      *> without relying on red/green hue alone. Selected at
+      *> draw-menu-selection time and looked up by cell-type (1-8).
+       01 ws-color-mode            pic 9 value 0.
+           88 STANDARD-COLOR-MODE      value 0.
+           88 COLORBLIND-SAFE-MODE     value 1.
+
+       01 cell-attribute-values.
+           03 pic x comp-x value 1.   *> 1 neighbour  - blue
+           03 pic x comp-x value 2.   *> 2 neighbours - green
+           03 pic x comp-x value 4.   *> 3 neighbours - red
+           03 pic x comp-x value 1.   *> 4 neighbours - blue
+           03 pic x comp-x value 4.   *> 5 neighbours - red
+           03 pic x comp-x value 3.   *> 6 neighbours - cyan
+           03 pic x comp-x value 0.   *> 7 neighbours - black
+           03 pic x comp-x value 7.   *> 8 neighbours - white
+           03 pic x comp-x value 1.   *> 1 neighbour  - blue
+           03 pic x comp-x value 6.   *> 2 neighbours - yellow
+           03 pic x comp-x value 5.   *> 3 neighbours - magenta
+           03 pic x comp-x value 1.   *> 4 neighbours - blue
+           03 pic x comp-x value 6.   *> 5 neighbours - yellow
+           03 pic x comp-x value 3.   *> 6 neighbours - cyan
+           03 pic x comp-x value 0.   *> 7 neighbours - black
+           03 pic x comp-x value 15.  *> 8 neighbours - bright white
+       01 cell-attribute-table redefines cell-attribute-values.
+           03 cell-attribute-row occurs 2.
+               05 cell-attribute pic x comp-x occurs 8.
+
       *> Variable for holding drawing characters
        01 chars2-function-code       pic x comp-x.
        01 chars2-parameter-block-0.
@@ -44,3 +85,15 @@
        01 screen-position.
           03 scrp-row   pic x comp-x.
           03 scrp-col   pic x comp-x.
+
+      *> Attract-mode / demo loop: once the difficulty
+      *> menu sits idle for ws-menu-idle-timeout milliseconds, the accept
+      *> times out and cycles each level's recorded best time across the
+      *> screen (pausing ws-attract-pause-ms between levels) instead of
+      *> leaving a static prompt up indefinitely, then goes back to
+      *> waiting for real input.
+       01 ws-menu-idle-timeout     pic 9(5) comp-x value 15000.
+       01 ws-attract-pause-ms      pic 9(5) comp-x value 2000.
+       01 ws-attract-level         pic 9.
+       01 ws-attract-throwaway     pic x.
+       01 ws-got-menu-input        pic 9 value 0.
