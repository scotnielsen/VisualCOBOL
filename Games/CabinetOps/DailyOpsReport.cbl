@@ -0,0 +1,362 @@
+      ********************************************************************************************************
+      *
+      * Copyright (C) Micro Focus 2010-2013.
+      * All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Nightly cross-title rollup: reads each of the five games' own audit/score log straight
+      *> from its cabinet install directory and writes one combined report (games played,
+      *> average score/time, longest session) instead of opening five different files by hand.
+      *> Run from a Games\CabinetOps working directory alongside the other four game folders.
+       program-id. DailyOpsReport as "DailyOpsReport".
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select blitz-audit-file
+                   assign to "../CobolBlitz/blitzaudit.log"
+                   organization is line sequential
+                   file status is ws-blitz-audit-status.
+           select mine-besttimes-file
+                   assign to "../CobolMineSweeper/besttimes.dat"
+                   organization is sequential
+                   file status is ws-mine-status.
+           select doku-solves-file
+                   assign to "../CobolDoKu/dokusolves.log"
+                   organization is line sequential
+                   file status is ws-doku-status.
+           select snake-highscore-file
+                   assign to "../CobolSnake/highscores.dat"
+                   organization is sequential
+                   file status is ws-snake-status.
+           select tictactoe-stats-file
+                   assign to "../CobolTicTacToe/tictactoestats.log"
+                   organization is line sequential
+                   file status is ws-tictactoe-status.
+           select report-file assign to "dailyopsreport.txt"
+                               organization is line sequential.
+
+       data division.
+       file section.
+       fd blitz-audit-file record contains 80 characters.
+       01 ba-line          pic x(80).
+
+       fd mine-besttimes-file record contains 9 characters.
+       01 mine-record.
+           03 mine-level      pic 9.
+           03 mine-initials   pic x(3).
+           03 mine-seconds    pic 9(5).
+
+       fd doku-solves-file record contains 40 characters.
+       01 doku-line        pic x(40).
+
+       fd snake-highscore-file record contains 8 characters.
+       01 snake-record.
+           03 snake-initials  pic x(3).
+           03 snake-score     pic 9(5).
+
+       fd tictactoe-stats-file record contains 40 characters.
+       01 tictactoe-line   pic x(40).
+
+       fd report-file record contains 132 characters.
+       01 report-line      pic x(132).
+
+       working-storage section.
+       01 ws-blitz-audit-status      pic xx.
+       01 ws-mine-status             pic xx.
+       01 ws-doku-status             pic xx.
+       01 ws-snake-status            pic xx.
+       01 ws-tictactoe-status        pic xx.
+       01 ws-eof                     pic x value "F".
+
+      *> Working fields split out of a parsed CSV line, one game's worth reused for each.
+       01 ws-field-1                 pic x(20).
+       01 ws-field-2                 pic x(20).
+       01 ws-field-3                 pic x(20).
+       01 ws-field-4                 pic x(20).
+       01 ws-numeric-value           pic 9(7).
+
+      *> Per-title rollup counters, one block per game.
+       01 blitz-games-started        pic 9(5) value 0.
+       01 blitz-games-completed      pic 9(5) value 0.
+       01 blitz-score-total          pic 9(9) value 0.
+       01 blitz-score-longest        pic 9(7) value 0.
+
+       01 mine-games-played          pic 9(5) value 0.
+       01 mine-seconds-total         pic 9(9) value 0.
+       01 mine-seconds-longest       pic 9(7) value 0.
+
+       01 doku-games-played          pic 9(5) value 0.
+       01 doku-seconds-total         pic 9(9) value 0.
+       01 doku-seconds-longest       pic 9(7) value 0.
+
+       01 snake-games-played         pic 9(5) value 0.
+       01 snake-score-total          pic 9(9) value 0.
+       01 snake-score-longest        pic 9(7) value 0.
+
+       01 tictactoe-games-played     pic 9(5) value 0.
+       01 tictactoe-player-wins      pic 9(5) value 0.
+       01 tictactoe-computer-wins    pic 9(5) value 0.
+       01 tictactoe-draws            pic 9(5) value 0.
+
+       01 ws-average                 pic 9(7).
+       01 ws-report-line-out         pic x(132).
+
+       procedure division.
+       main-line section.
+           perform summarize-blitz
+           perform summarize-mine
+           perform summarize-doku
+           perform summarize-snake
+           perform summarize-tictactoe
+           perform write-report
+           stop run
+           .
+
+      *>Games started/completed, and per-game score, come off blitzaudit.log's
+      *>"timestamp,outcome,score,lives" lines (outcome is STARTED or GAMEOVER).
+       summarize-blitz section.
+           open input blitz-audit-file
+           if ws-blitz-audit-status = "00"
+               move "F" to ws-eof
+               perform until ws-eof = "T"
+                   read blitz-audit-file
+                       at end move "T" to ws-eof
+                       not at end
+                           perform parse-blitz-line
+                   end-read
+               end-perform
+               close blitz-audit-file
+           end-if
+           .
+
+       parse-blitz-line section.
+           unstring ba-line delimited by ","
+               into ws-field-1 ws-field-2 ws-field-3 ws-field-4
+           evaluate ws-field-2
+               when "STARTED"
+                   add 1 to blitz-games-started
+               when "GAMEOVER"
+                   add 1 to blitz-games-completed
+                   move ws-field-3 to ws-numeric-value
+                   add ws-numeric-value to blitz-score-total
+                   if ws-numeric-value > blitz-score-longest
+                       move ws-numeric-value to blitz-score-longest
+                   end-if
+           end-evaluate
+           .
+
+      *>Minesweeper records one fixed besttimes.dat record per win, level/initials/seconds.
+       summarize-mine section.
+           open input mine-besttimes-file
+           if ws-mine-status = "00"
+               move "F" to ws-eof
+               perform until ws-eof = "T"
+                   read mine-besttimes-file
+                       at end move "T" to ws-eof
+                       not at end
+                           add 1 to mine-games-played
+                           add mine-seconds to mine-seconds-total
+                           if mine-seconds > mine-seconds-longest
+                               move mine-seconds to mine-seconds-longest
+                           end-if
+                   end-read
+               end-perform
+               close mine-besttimes-file
+           end-if
+           .
+
+      *>CobolDoKu appends "moves,seconds" to dokusolves.log every time any puzzle is solved.
+       summarize-doku section.
+           open input doku-solves-file
+           if ws-doku-status = "00"
+               move "F" to ws-eof
+               perform until ws-eof = "T"
+                   read doku-solves-file
+                       at end move "T" to ws-eof
+                       not at end
+                           perform parse-doku-line
+                   end-read
+               end-perform
+               close doku-solves-file
+           end-if
+           .
+
+       parse-doku-line section.
+           unstring doku-line delimited by ","
+               into ws-field-1 ws-field-2
+           add 1 to doku-games-played
+           move ws-field-2 to ws-numeric-value
+           add ws-numeric-value to doku-seconds-total
+           if ws-numeric-value > doku-seconds-longest
+               move ws-numeric-value to doku-seconds-longest
+           end-if
+           .
+
+      *>CobolSnake writes one fixed highscores.dat record per finished run, initials/score.
+       summarize-snake section.
+           open input snake-highscore-file
+           if ws-snake-status = "00"
+               move "F" to ws-eof
+               perform until ws-eof = "T"
+                   read snake-highscore-file
+                       at end move "T" to ws-eof
+                       not at end
+                           add 1 to snake-games-played
+                           add snake-score to snake-score-total
+                           if snake-score > snake-score-longest
+                               move snake-score to snake-score-longest
+                           end-if
+                   end-read
+               end-perform
+               close snake-highscore-file
+           end-if
+           .
+
+      *>CobolTicTacToe appends "date,outcome" to tictactoestats.log every finished game --
+      *>no score or elapsed time is tracked, so the rollup reports the win/loss/draw split instead.
+       summarize-tictactoe section.
+           open input tictactoe-stats-file
+           if ws-tictactoe-status = "00"
+               move "F" to ws-eof
+               perform until ws-eof = "T"
+                   read tictactoe-stats-file
+                       at end move "T" to ws-eof
+                       not at end
+                           perform parse-tictactoe-line
+                   end-read
+               end-perform
+               close tictactoe-stats-file
+           end-if
+           .
+
+       parse-tictactoe-line section.
+           unstring tictactoe-line delimited by ","
+               into ws-field-1 ws-field-2
+           add 1 to tictactoe-games-played
+           evaluate ws-field-2
+               when "PlayerWin"
+                   add 1 to tictactoe-player-wins
+               when "ComputerWin"
+                   add 1 to tictactoe-computer-wins
+               when other
+                   add 1 to tictactoe-draws
+           end-evaluate
+           .
+
+       write-report section.
+           open output report-file
+
+           move "CABINET FLOOR - DAILY OPERATIONS SUMMARY"
+               to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           move "CobolBlitz" to report-line
+           write report-line
+           string "  Games started: " blitz-games-started
+                  "  Games completed: " blitz-games-completed
+                  delimited by size into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           if blitz-games-completed > 0
+               divide blitz-score-total by blitz-games-completed
+                   giving ws-average
+           else
+               move 0 to ws-average
+           end-if
+           string "  Average score: " ws-average
+                  "  Longest session (score): " blitz-score-longest
+                  delimited by size into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           move "CobolMineSweeper" to report-line
+           write report-line
+           string "  Games played: " mine-games-played
+                  delimited by size into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           if mine-games-played > 0
+               divide mine-seconds-total by mine-games-played
+                   giving ws-average
+           else
+               move 0 to ws-average
+           end-if
+           string "  Average time (s): " ws-average
+                  "  Longest session (s): " mine-seconds-longest
+                  delimited by size into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           move "CobolDoKu" to report-line
+           write report-line
+           string "  Games played: " doku-games-played
+                  delimited by size into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           if doku-games-played > 0
+               divide doku-seconds-total by doku-games-played
+                   giving ws-average
+           else
+               move 0 to ws-average
+           end-if
+           string "  Average time (s): " ws-average
+                  "  Longest session (s): " doku-seconds-longest
+                  delimited by size into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           move "CobolSnake" to report-line
+           write report-line
+           string "  Games played: " snake-games-played
+                  delimited by size into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           if snake-games-played > 0
+               divide snake-score-total by snake-games-played
+                   giving ws-average
+           else
+               move 0 to ws-average
+           end-if
+           string "  Average score: " ws-average
+                  "  Longest session (score): " snake-score-longest
+                  delimited by size into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           move "CobolTicTacToe" to report-line
+           write report-line
+           string "  Games played: " tictactoe-games-played
+                  delimited by size into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           string "  Player wins: " tictactoe-player-wins
+                  "  Computer wins: " tictactoe-computer-wins
+                  "  Draws: " tictactoe-draws
+                  delimited by size into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           move "  (no score/time tracked for this title)"
+               to report-line
+           write report-line
+
+           close report-file
+           .
+
+       end program DailyOpsReport.
