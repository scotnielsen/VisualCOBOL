@@ -31,18 +31,21 @@
 
        compute offset-column = (screen-columns - num-columns) / 2
 
+       compute ws-border-bottom-row = offset-row + num-rows
+       compute ws-border-right-column = offset-column + num-columns
+
       *> draw the border
        call "draw-horizontal-line" using by value offset-row by value offset-column by value num-columns
        call "draw-char" using by value line-draw-character(17) offset-row offset-column
 
-       call "draw-horizontal-line" using by value offset-row + num-rows by value offset-column by value num-columns
-       call "draw-char" using by value line-draw-character(65) offset-row + num-rows offset-column
+       call "draw-horizontal-line" using by value ws-border-bottom-row by value offset-column by value num-columns
+       call "draw-char" using by value line-draw-character(65) ws-border-bottom-row offset-column
 
        call "draw-vertical-line" using by value offset-row by value offset-column by value num-rows
-       call "draw-char" using by value line-draw-character(20) offset-row offset-column + num-columns
+       call "draw-char" using by value line-draw-character(20) offset-row ws-border-right-column
 
-       call "draw-vertical-line" using by value offset-row by value offset-column + num-columns by value num-rows
-       call "draw-char" using by value line-draw-character(68) offset-row + num-rows offset-column + num-columns
+       call "draw-vertical-line" using by value offset-row by value ws-border-right-column by value num-rows
+       call "draw-char" using by value line-draw-character(68) ws-border-bottom-row ws-border-right-column
 
       *> Draw the cells
        perform varying ws-counter from 1 by 1 until ws-counter = num-cells-horiz
@@ -50,14 +53,14 @@
           add offset-column to ws-temp-column
           call "draw-vertical-line" using by value offset-row by value ws-temp-column by value num-rows
           call "draw-char" using by value line-draw-character(21) offset-row ws-temp-column
-          call "draw-char" using by value line-draw-character(69) offset-row + num-rows ws-temp-column
+          call "draw-char" using by value line-draw-character(69) ws-border-bottom-row ws-temp-column
        end-perform
 
        perform varying ws-counter from 1 by 1 until ws-counter = num-cells-vert
           multiply cell-height by ws-counter giving ws-temp-row
           add offset-row to ws-temp-row
           call "draw-horizontal-line" using by value ws-temp-row offset-column num-columns
-          call "draw-char" using by value line-draw-character(84) ws-temp-row offset-column + num-columns
+          call "draw-char" using by value line-draw-character(84) ws-temp-row ws-border-right-column
           call "draw-char" using by value line-draw-character(81) ws-temp-row offset-column
 
           perform varying ws-counter2 from 1 by 1 until ws-counter2 = num-cells-horiz
@@ -70,15 +73,51 @@
 
       *>Draws the content of the panel.
        draw-menu-selection section.
-          display "Choose difficulty level [1-3]:" line 5 column 20
+          display "Choose difficulty level [1-6]:" line 5 column 20
           display "1. Beginner" line 6 column 22
           display "2. Advanced" line 7 column 22
           display "3. Expert"   line 8 column 22
-          accept ws-temp-level line 5 column 52
+          display "4. Load layout from file" line 9 column 22
+          display "5. Resume saved game" line 10 column 22
+          display "6. Custom size" line 11 column 22
+          move 0 to ws-got-menu-input
+          perform until ws-got-menu-input = 1
+              accept ws-temp-level line 5 column 52
+                      with time-out ws-menu-idle-timeout
+                  on exception
+                      perform attract-mode-cycle
+                  not on exception
+                      move 1 to ws-got-menu-input
+              end-accept
+          end-perform
           move ws-temp-level to ws-level
+
+          display "Colorblind-safe / high-contrast colors? [Y/N]:"
+                                                    line 12 column 20
+          accept ws-temp-level line 12 column 68
+          if ws-temp-level = "Y" or ws-temp-level = "y"
+              set COLORBLIND-SAFE-MODE to true
+          else
+              set STANDARD-COLOR-MODE to true
+          end-if
+
           perform clear-screen
        .
 
+      *> Attract-mode / demo loop: shows each level's
+      *> recorded best time in turn, pausing between levels, so an idle
+      *> cabinet isn't just sitting on a static menu prompt.
+       attract-mode-cycle section.
+          perform varying ws-attract-level from 1 by 1
+                  until ws-attract-level > 3
+              move ws-attract-level to ws-level
+              perform show-best-time-for-level
+              accept ws-attract-throwaway line 13 column 20
+                      with time-out ws-attract-pause-ms
+              end-accept
+          end-perform
+       .
+
        exit-section section.
          exit
        .
@@ -129,6 +168,22 @@
          display chr line char-row column char-column
          goback.
 
+      *> Draw char with an explicit color attribute
+      *> Input parameters:
+      *>    chr - the char has to be drawn
+      *>    char-row - the row where the char has to be drawn
+      *>    char-column - the column where the char has to be drawn
+      *>    char-attribute - CBL_CLEAR_SCR-style attribute code
+      *>                     selecting the display color
+       entry "draw-char-colored" using
+                              by value chr
+                              by value char-row
+                              by value char-column
+                              by value char-attribute
+         display chr line char-row column char-column
+                 with foreground-color char-attribute
+         goback.
+
        entry "get-cell" using
                             by reference l-row
                             by reference l-column
@@ -151,7 +206,45 @@
 
                move cells(ws-temp-row, ws-temp-column) to l-cell
           else
-               set is-valid of l-cell to CELL-INVALID
+      *> Touch-target sizing config: a tap landing just
+      *> outside the board edge, within ws-tap-tolerance cells, snaps
+      *> to the nearest valid cell instead of being rejected outright.
+             move ws-temp-row to ws-snap-row
+             move ws-temp-column to ws-snap-column
+             if ws-snap-row < 1
+                compute ws-temp = 1 - ws-snap-row
+                if ws-temp <= ws-tap-tolerance
+                   move 1 to ws-snap-row
+                end-if
+             else
+                if ws-snap-row > field-length
+                   compute ws-temp = ws-snap-row - field-length
+                   if ws-temp <= ws-tap-tolerance
+                      move field-length to ws-snap-row
+                   end-if
+                end-if
+             end-if
+             if ws-snap-column < 1
+                compute ws-temp = 1 - ws-snap-column
+                if ws-temp <= ws-tap-tolerance
+                   move 1 to ws-snap-column
+                end-if
+             else
+                if ws-snap-column > field-width
+                   compute ws-temp = ws-snap-column - field-width
+                   if ws-temp <= ws-tap-tolerance
+                      move field-width to ws-snap-column
+                   end-if
+                end-if
+             end-if
+             if ws-snap-row > 0 and ws-snap-row <= field-length
+                and ws-snap-column > 0 and ws-snap-column <= field-width
+                  move cells(ws-snap-row, ws-snap-column) to l-cell
+                  move ws-snap-row to l-row
+                  move ws-snap-column to l-column
+             else
+                  set is-valid of l-cell to CELL-INVALID
+             end-if
           end-if
 
        goback.
