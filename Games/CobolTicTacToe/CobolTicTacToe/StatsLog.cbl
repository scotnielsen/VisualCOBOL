@@ -0,0 +1,33 @@
+      ********************************************************************************************************
+      *
+      * Copyright (C) Micro Focus 2010-2013.
+      * All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Sequential win/loss/draw log -- one line per finished game -- so the kiosk's computer
+      *> opponent's results can be reported on (how often it wins vs. draws vs. loses) over time.
+       class-id CobolTicTacToe.StatsLog.
+
+       working-storage section.
+       01 statsFile        string value "tictactoestats.log".
+
+      *>> Appends one line of the form "date,outcome" to the results file. Callers pass the
+      *>> outcome already translated to a readable label ("PlayerWin", "ComputerWin", "Draw").
+       method-id Append public static.
+       local-storage section.
+       01 writer       type System.IO.StreamWriter.
+       procedure division using by value outcome as string.
+           try
+               set writer to new type System.IO.StreamWriter(statsFile, true)
+               invoke writer::WriteLine(type System.DateTime::Now::ToString("yyyy-MM-dd") & "," & outcome)
+               invoke writer::Close()
+           catch
+               continue
+           end-try
+       end method.
+
+       end class.
