@@ -0,0 +1,199 @@
+      ********************************************************************************************************
+      *
+      * Copyright (C) Micro Focus 2010-2013.
+      * All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Weekly ops-review export: reads the same CobolBlitz/CobolSnake/CobolTicTacToe log files
+      *> DailyOpsReport.cbl rolls up and writes one CSV per file, each with a header row, so the
+      *> week's numbers can be pulled straight into Excel instead of hand-parsing the fixed-width
+      *> CobolSnake record or eyeballing the other titles' comma-delimited log lines.
+      *> Run from a Games\CabinetOps working directory alongside the other four game folders.
+       program-id. CsvExport as "CsvExport".
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select blitz-audit-file
+                   assign to "../CobolBlitz/blitzaudit.log"
+                   organization is line sequential
+                   file status is ws-blitz-audit-status.
+           select blitz-highscore-file
+                   assign to "../CobolBlitz/highscores.dat"
+                   organization is line sequential
+                   file status is ws-blitz-highscore-status.
+           select snake-highscore-file
+                   assign to "../CobolSnake/highscores.dat"
+                   organization is sequential
+                   file status is ws-snake-status.
+           select tictactoe-stats-file
+                   assign to "../CobolTicTacToe/tictactoestats.log"
+                   organization is line sequential
+                   file status is ws-tictactoe-status.
+
+           select blitz-audit-csv assign to "blitzaudit.csv"
+                   organization is line sequential.
+           select blitz-highscore-csv assign to "blitzhighscores.csv"
+                   organization is line sequential.
+           select snake-highscore-csv assign to "snakehighscores.csv"
+                   organization is line sequential.
+           select tictactoe-stats-csv assign to "tictactoestats.csv"
+                   organization is line sequential.
+
+       data division.
+       file section.
+       fd blitz-audit-file record contains 80 characters.
+       01 ba-line          pic x(80).
+
+       fd blitz-highscore-file record contains 80 characters.
+       01 bh-line          pic x(80).
+
+       fd snake-highscore-file record contains 8 characters.
+       01 snake-record.
+           03 snake-initials  pic x(3).
+           03 snake-score     pic 9(5).
+
+       fd tictactoe-stats-file record contains 40 characters.
+       01 tictactoe-line   pic x(40).
+
+       fd blitz-audit-csv record contains 132 characters.
+       01 blitz-audit-csv-line     pic x(132).
+
+       fd blitz-highscore-csv record contains 132 characters.
+       01 blitz-highscore-csv-line pic x(132).
+
+       fd snake-highscore-csv record contains 132 characters.
+       01 snake-highscore-csv-line pic x(132).
+
+       fd tictactoe-stats-csv record contains 132 characters.
+       01 tictactoe-stats-csv-line pic x(132).
+
+       working-storage section.
+       01 ws-blitz-audit-status      pic xx.
+       01 ws-blitz-highscore-status  pic xx.
+       01 ws-snake-status            pic xx.
+       01 ws-tictactoe-status        pic xx.
+       01 ws-eof                     pic x value "F".
+
+       01 ws-snake-score-edited      pic zzzz9.
+       01 ws-csv-line-out            pic x(132).
+
+       procedure division.
+       main-line section.
+           perform export-blitz-audit
+           perform export-blitz-highscores
+           perform export-snake-highscores
+           perform export-tictactoe-stats
+           stop run
+           .
+
+      *>Blitzaudit.log's "timestamp,outcome,score,lives" lines are already comma-delimited,
+      *>so the export just adds the header row a spreadsheet import expects.
+       export-blitz-audit section.
+           open input blitz-audit-file
+           if ws-blitz-audit-status = "00"
+               open output blitz-audit-csv
+               move "Timestamp,Outcome,Score,Lives"
+                   to blitz-audit-csv-line
+               write blitz-audit-csv-line
+
+               move "F" to ws-eof
+               perform until ws-eof = "T"
+                   read blitz-audit-file
+                       at end move "T" to ws-eof
+                       not at end
+                           move ba-line to blitz-audit-csv-line
+                           write blitz-audit-csv-line
+                   end-read
+               end-perform
+
+               close blitz-audit-file
+               close blitz-audit-csv
+           end-if
+           .
+
+      *>CobolBlitz's highscores.dat is already "name,score,wave" comma-delimited lines.
+       export-blitz-highscores section.
+           open input blitz-highscore-file
+           if ws-blitz-highscore-status = "00"
+               open output blitz-highscore-csv
+               move "Name,Score,Wave" to blitz-highscore-csv-line
+               write blitz-highscore-csv-line
+
+               move "F" to ws-eof
+               perform until ws-eof = "T"
+                   read blitz-highscore-file
+                       at end move "T" to ws-eof
+                       not at end
+                           move bh-line to blitz-highscore-csv-line
+                           write blitz-highscore-csv-line
+                   end-read
+               end-perform
+
+               close blitz-highscore-file
+               close blitz-highscore-csv
+           end-if
+           .
+
+      *>CobolSnake's highscores.dat is a genuine fixed-width record (3-character initials
+      *>packed against a 5-digit score, no delimiter) so each record is reformatted into a
+      *>comma-delimited line instead of just being copied through like the other titles.
+       export-snake-highscores section.
+           open input snake-highscore-file
+           if ws-snake-status = "00"
+               open output snake-highscore-csv
+               move "Initials,Score" to snake-highscore-csv-line
+               write snake-highscore-csv-line
+
+               move "F" to ws-eof
+               perform until ws-eof = "T"
+                   read snake-highscore-file
+                       at end move "T" to ws-eof
+                       not at end
+                           move snake-score to ws-snake-score-edited
+                           string snake-initials delimited by size
+                                  "," ws-snake-score-edited
+                                       delimited by size
+                               into ws-csv-line-out
+                           move ws-csv-line-out
+                               to snake-highscore-csv-line
+                           write snake-highscore-csv-line
+                   end-read
+               end-perform
+
+               close snake-highscore-file
+               close snake-highscore-csv
+           end-if
+           .
+
+      *>CobolTicTacToe's tictactoestats.log is already "date,outcome" comma-delimited lines.
+       export-tictactoe-stats section.
+           open input tictactoe-stats-file
+           if ws-tictactoe-status = "00"
+               open output tictactoe-stats-csv
+               move "Date,Outcome" to tictactoe-stats-csv-line
+               write tictactoe-stats-csv-line
+
+               move "F" to ws-eof
+               perform until ws-eof = "T"
+                   read tictactoe-stats-file
+                       at end move "T" to ws-eof
+                       not at end
+                           move tictactoe-line
+                               to tictactoe-stats-csv-line
+                           write tictactoe-stats-csv-line
+                   end-read
+               end-perform
+
+               close tictactoe-stats-file
+               close tictactoe-stats-csv
+           end-if
+           .
+
+       end program CsvExport.
