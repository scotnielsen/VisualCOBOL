@@ -41,6 +41,7 @@
                                attribute System.ComponentModel.DescriptionAttribute("Fires when the player changes a cell").
 
        01  command-stack  type System.Collections.Generic.Stack[type CobolDoKu.ICommand].
+       01  redo-stack     type System.Collections.Generic.Stack[type CobolDoKu.ICommand].
 
        01  boardrect   type System.Drawing.Rectangle.  *> size of the board
        01  spacingX    binary-long.          *> X spacing for cells
@@ -53,6 +54,27 @@
 
        01  grid-color   type System.Drawing.Color.        *> color used to draw the grid lines
 
+       01  move-count     binary-long value 0.            *> moves played in the current puzzle
+       01  start-time     type System.DateTime.           *> time of the first move
+       01  puzzle-filename string value "".               *> file the current puzzle was loaded from
+       01  solve-recorded condition-value value false.    *> guards against logging a solve twice
+
+      *> Move-count cap / par score: move-count above stays the total (so the
+      *> existing .besttimes/dokusolves.log line format doesn't change), but the leaderboard
+      *> also wants manual plays broken out from SmartPlay-assisted ones.
+       01  manual-move-count binary-long value 0.         *> moves played via PlayInCurrentCell
+       01  smart-move-count  binary-long value 0.         *> cells filled in by SmartPlay
+
+      *> Hint: flashes GetSingleValidValue() for the selected cell without
+      *> playing it, unlike SmartPlay which commits every obvious cell it finds. hintTimer
+      *> clears the flash after hintFlashSeconds the same way idleTimer (CobolDoKu.cbl)
+      *> drives the attract-mode loop off a Windows.Forms.Timer tick.
+       78  hintFlashSeconds value 3.
+       01  hintTimer       type System.Windows.Forms.Timer.
+       01  hintRow         binary-long value 0.
+       01  hintCol         binary-long value 0.
+       01  hintValue       binary-long value 0.
+
       *>> <summary>
       *>> Constructs a new instance of the SudokuGridView class
       *>> </summary>
@@ -60,6 +82,7 @@
        local-storage section.
        procedure division.
            set command-stack to new System.Collections.Generic.Stack[type CobolDoKu.ICommand]()
+           set redo-stack to new System.Collections.Generic.Stack[type CobolDoKu.ICommand]()
 
            *> Allocate the resource we need - pens, etc
            set grid-color to type System.Drawing.Color::Black
@@ -71,6 +94,49 @@
            invoke self::SetStyle(type System.Windows.Forms.ControlStyles::DoubleBuffer b-or type System.Windows.Forms.ControlStyles::Selectable, true)
 
            set board to new CobolDoKu.SudokuGrid()
+
+           set hintTimer to new System.Windows.Forms.Timer()
+           set hintTimer::Interval to hintFlashSeconds * 1000
+           invoke hintTimer::add_Tick(new System.EventHandler(self::hintTimer_Tick))
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Clears the current flashed hint, once hintFlashSeconds have elapsed.
+      *>> </summary>
+       method-id hintTimer_Tick final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke hintTimer::Stop()
+           set hintValue to 0
+           invoke self::Invalidate()
+       end method.
+
+      *>> <summary>
+      *>> Flashes the single remaining candidate for the selected cell, if there is exactly
+      *>> one, without committing it to the board. Does nothing if no cell is selected, the
+      *>> cell already has a value, or more than one candidate remains.
+      *>> </summary>
+       method-id Hint public.
+       local-storage section.
+       01  cell        type CobolDoKu.SudokuCell.
+       procedure division.
+           if selectedRow = 0 or selectedCol = 0
+               goback
+           end-if
+
+           set cell to board[selectedRow, selectedCol]
+           if cell::Value not = 0
+               goback
+           end-if
+
+           set hintValue to cell::GetSingleValidValue()
+           if hintValue not = 0
+               set hintRow to selectedRow
+               set hintCol to selectedCol
+               invoke hintTimer::Stop()
+               invoke hintTimer::Start()
+               invoke self::Invalidate()
+           end-if
            goback.
        end method.
 
@@ -184,6 +250,28 @@
                        invoke g::DrawEllipse(errorpen, self::GetCellRectangleF(rowx, colx))
                    end-if
                else
+                   if hintValue not = 0 and rowx = hintRow and colx = hintCol
+                       *> Hint: flash the single candidate in green, distinct
+                       *> from the blue Show Possible Values candidates below, since this one
+                       *> hasn't been committed to the board.
+                       invoke g::DrawString(hintValue::ToString(),
+                                       bigFont,
+                                       type System.Drawing.Brushes::Green,
+                                       self::GetCellRectangleF(rowx, colx),
+                                       formatCenter)
+                   else
+                   if cell::PencilMarks
+                       *> Pencil-mark / candidate-notes mode: a per-cell,
+                       *> player-toggled note, drawn small in the corner (same formatHint
+                       *> used below for the multi-candidate show-hints case) in black to
+                       *> stay visually distinct from the blue auto-generated candidates.
+                       set hint-string to cell::GetValidValues()
+                       invoke g::DrawString(hint-string,
+                                       smallFont,
+                                       type System.Drawing.Brushes::Black,
+                                       self::GetCellRectangleF(rowx, colx),
+                                       formatHint)
+                   else
                    if show-hints
                           set hint-string to cell::GetValidValues()
                        *> If there's no comma in the string, then there's only 1 value, so we can
@@ -212,6 +300,8 @@
 
                           end-evaluate
                        end-if
+                   end-if
+                   end-if
            end-perform
 
            *> dispose of drawing objects
@@ -265,6 +355,12 @@
                invoke self::PlayInCurrentCell(keypress - 48)
            when keypress = space
                invoke self::PlayInCurrentCell(0)
+           when keypress = "n" or "N"
+               *> Pencil-mark / candidate-notes mode: toggled the same way
+               *> digit keys commit a value above, but this never goes through
+               *> ChangeCellCommand/ExecuteCommand -- it's a display-only aid, not an
+               *> undoable move.
+               invoke self::TogglePencilMarks()
            end-evaluate
            *> call base class
            invoke super::OnKeyPress(e)
@@ -296,6 +392,28 @@
            invoke self::ExecuteCommand(play)
        end method.
 
+      *>> <summary>
+      *>> Pencil-mark / candidate-notes mode: flips SudokuCell::PencilMarks
+      *>> for the selected cell, so DrawGrid starts (or stops) writing that cell's
+      *>> GetValidValues() candidates in small digits in the corner. Only makes sense for
+      *>> an unplayed cell, and never touches Value/Fixed, so it's outside the undo/redo
+      *>> command history SmartPlay and PlayInCurrentCell go through.
+      *>> </summary>
+       method-id TogglePencilMarks private.
+       local-storage section.
+       01  cell     type CobolDoKu.SudokuCell.
+       procedure division.
+           set cell to board[selectedRow, selectedCol]
+           if cell::Value = 0
+               if cell::PencilMarks
+                   set cell::PencilMarks to false
+               else
+                   set cell::PencilMarks to true
+               end-if
+               invoke self::Invalidate()
+           end-if
+       end method.
+
 
       *>> <summary>
       *>> Execute the specified command and update the board.
@@ -304,12 +422,71 @@
        method-id ExecuteCommand public.
        local-storage section.
        procedure division using by value command as type CobolDoKu.ICommand.
+           invoke self::RecordMove(false)
            invoke command-stack::Push(command)
+           invoke redo-stack::Clear() *> a fresh move abandons whatever branch redo would have replayed
            invoke command::Execute(self)
+           invoke hintTimer::Stop()   *> Hint: a played move retires the flash early
+           set hintValue to 0
            invoke self::Redraw()
            goback.
        end method.
 
+      *>> <summary>
+      *>> Bumps the move counter and starts the solve timer on the first move. Also bumps the
+      *>> manual or SmartPlay-assisted sub-counter depending on how the cell
+      *>> was filled.
+      *>> </summary>
+      *>> <param name="assisted">true if the move came from SmartPlay, false if manually played</param>
+       method-id RecordMove private.
+       procedure division using by value assisted as condition-value.
+           if move-count = 0
+               set start-time to type System.DateTime::Now
+           end-if
+           add 1 to move-count
+           if assisted
+               add 1 to smart-move-count
+           else
+               add 1 to manual-move-count
+           end-if
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Appends move-count/ElapsedSeconds to the puzzle's best-times log the first time it is
+      *>> solved, and also to a single shared log across all puzzles so a nightly cross-game
+      *>> rollup can read one well-known file instead of scanning for every "*.besttimes".
+      *>> Move-count cap / par score: also appends Par and the manual/SmartPlay
+      *>> breakdown, so the puzzle-of-the-day leaderboard can distinguish an unassisted solve
+      *>> from a SmartPlay-heavy one. Appended after the original fields to keep the existing
+      *>> move-count/ElapsedSeconds columns backward compatible for anything already reading
+      *>> these logs.
+      *>> </summary>
+       method-id RecordSolveTime private.
+       local-storage section.
+       01  sw        type System.IO.StreamWriter.
+       01  log-name  string.
+       01  log-line  string.
+       procedure division.
+           if puzzle-filename = null or puzzle-filename = ""
+               goback
+           end-if
+           set log-line to move-count::ToString() & "," & self::ElapsedSeconds::ToString()
+                       & "," & board::Par::ToString()
+                       & "," & manual-move-count::ToString()
+                       & "," & smart-move-count::ToString()
+
+           set log-name to puzzle-filename & ".besttimes"
+           set sw to new System.IO.StreamWriter(log-name, true)
+           invoke sw::WriteLine(log-line)
+           invoke sw::Close()
+
+           set sw to new System.IO.StreamWriter("dokusolves.log", true)
+           invoke sw::WriteLine(log-line)
+           invoke sw::Close()
+           goback.
+       end method.
+
       *>> <summary>
       *>> Play into all obvious cells.
       *>> </summary>
@@ -322,6 +499,7 @@
        01  newcommand   type CobolDoKu.ICommand.
        procedure division.
            set command to new CobolDoKu.CompositeCommand()
+           invoke redo-stack::Clear() *> a fresh move abandons whatever branch redo would have replayed
 
            set fg-change to true
            perform until not fg-change
@@ -338,6 +516,7 @@
 
                            *> We actually play the command. This forces a redraw, and the cells to
                            *> be updated. So we never execute the composite command separately.
+                           invoke self::RecordMove(true)
                            invoke newcommand::Execute(self)
                            invoke type System.Threading.Thread::Sleep(100)     *> delay 1/10th second so user sees animation
                            invoke command::AddCommand(newcommand)
@@ -420,7 +599,13 @@
        method-id Load public.
        procedure division using by value filename as string.
            invoke command-stack::Clear() *> clearing the board clears the undo stack.
+           invoke redo-stack::Clear() *> ...and any redo branch that went with it
            invoke board::Load(filename)
+           set puzzle-filename to filename
+           set move-count to 0
+           set manual-move-count to 0
+           set smart-move-count to 0
+           set solve-recorded to false
            invoke self::Redraw()
            goback.
        end method.
@@ -435,6 +620,39 @@
            goback.
        end method.
 
+      *>> <summary>
+      *>> Renders the current board -- the same _cells grid DrawGrid already paints to the
+      *>> form -- to a PNG file via System.Drawing, stamped with the elapsed solve time and
+      *>> move count, so a player can save or share proof of a completed puzzle-of-the-day
+      *>>.
+      *>> </summary>
+      *>> <param name="filename">the PNG file to write the image to</param>
+       method-id SaveAsImage public.
+       local-storage section.
+       01  image         type System.Drawing.Bitmap.
+       01  g             type System.Drawing.Graphics.
+       01  stamp-format  type System.Drawing.StringFormat.
+       01  stamp-rect    type System.Drawing.RectangleF.
+       01  stamp-text    string.
+       78  stamp-height  value 30.
+       procedure division using by value filename as string.
+           set image to new System.Drawing.Bitmap(boardrect::Width, boardrect::Height + stamp-height)
+           set g to type System.Drawing.Graphics::FromImage(image)
+           invoke g::Clear(type System.Drawing.Color::White)
+           invoke self::DrawGrid(g)
+
+           set stamp-format to new System.Drawing.StringFormat()
+           set stamp-format::Alignment to type System.Drawing.StringAlignment::Center
+           set stamp-rect to new System.Drawing.RectangleF(0, boardrect::Height, boardrect::Width, stamp-height)
+           set stamp-text to string::Format("Time: {0}s   Moves: {1}", self::ElapsedSeconds, move-count)
+           invoke g::DrawString(stamp-text, smallFont, type System.Drawing.Brushes::Black, stamp-rect, stamp-format)
+
+           invoke image::Save(filename, type System.Drawing.Imaging.ImageFormat::Png)
+           invoke g::Dispose()
+           invoke image::Dispose()
+           goback.
+       end method.
+
 
       *>> <summary>
       *>> Helper method to re-draw the grid. Currently just does an invalidate, but we could implement
@@ -485,6 +703,55 @@
             set property-value to board::IsValid and (board::CellsRemaining = 0)
        end property.
 
+      *> Read-only property for the number of moves played so far.
+       Property-id MoveCount binary-long
+               attribute System.ComponentModel.CategoryAttribute("Sudoku")
+               attribute System.ComponentModel.DescriptionAttribute("Number of moves played").
+       Getter.
+            set property-value to move-count
+       end property.
+
+      *> Move-count cap / par score: the puzzle's par move count, and a
+      *> manual-vs-SmartPlay-assisted breakdown of the moves played so far, so a completion
+      *> screen or leaderboard can tell an unassisted solve from a SmartPlay-heavy one.
+       Property-id Par binary-long
+               attribute System.ComponentModel.CategoryAttribute("Sudoku")
+               attribute System.ComponentModel.DescriptionAttribute("Par move count for this puzzle").
+       Getter.
+            set property-value to board::Par
+       end property.
+
+      *> Read-only property for the number of manually-entered moves played so far.
+       Property-id ManualMoveCount binary-long
+               attribute System.ComponentModel.CategoryAttribute("Sudoku")
+               attribute System.ComponentModel.DescriptionAttribute("Number of manually-entered moves played").
+       Getter.
+            set property-value to manual-move-count
+       end property.
+
+      *> Read-only property for the number of SmartPlay-assisted moves played so far.
+       Property-id SmartMoveCount binary-long
+               attribute System.ComponentModel.CategoryAttribute("Sudoku")
+               attribute System.ComponentModel.DescriptionAttribute("Number of SmartPlay-assisted moves played").
+       Getter.
+            set property-value to smart-move-count
+       end property.
+
+      *> Read-only property for the elapsed solve time, in whole seconds.
+       Property-id ElapsedSeconds binary-long
+               attribute System.ComponentModel.CategoryAttribute("Sudoku")
+               attribute System.ComponentModel.DescriptionAttribute("Elapsed solve time in seconds").
+       local-storage section.
+       01  span   type System.TimeSpan.
+       Getter.
+            if move-count = 0
+                set property-value to 0
+            else
+                set span to type System.DateTime::Now::Subtract(start-time)
+                set property-value to span::TotalSeconds
+            end-if
+       end property.
+
 
       *>> <summary>
       *>> Clears the grid. If not in template mode, only clears the non-fixed entries.
@@ -494,7 +761,12 @@
        01  cell         type CobolDoKu.SudokuCell.
        procedure division.
            invoke command-stack::Clear() *> clearing the board clears the undo stack
+           invoke redo-stack::Clear() *> ...and any redo branch that went with it
            invoke board::Clear(template-mode)
+           set move-count to 0
+           set manual-move-count to 0
+           set smart-move-count to 0
+           set solve-recorded to false
            invoke self::Redraw()
        end method.
 
@@ -510,6 +782,24 @@
            else
                set command to command-stack::Pop()
                invoke command::Undo(self)
+               invoke redo-stack::Push(command)
+           end-if
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Redo the last undone command
+      *>> </summary>
+       method-id Redo public.
+       local-storage section.
+       01  command          type CobolDoKu.ICommand.
+       procedure division.
+           if redo-stack::Count = 0
+               invoke type System.Media.SystemSounds::Exclamation::Play()  *> no commands to redo
+           else
+               set command to redo-stack::Pop()
+               invoke command::Execute(self)
+               invoke command-stack::Push(command)
            end-if
            goback.
        end method.
@@ -524,6 +814,13 @@
        procedure division.
            invoke board::UpdateAllHints()
 
+           if board::IsValid and board::CellsRemaining = 0
+               if not solve-recorded
+                   invoke self::RecordSolveTime()
+                   set solve-recorded to true
+               end-if
+           end-if
+
            *> re-draw and send events - really this should be done in the Execute
            invoke self::Redraw()
            *> fire event to anyone listening - typically the form
