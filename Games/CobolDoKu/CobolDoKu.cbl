@@ -13,6 +13,16 @@
 
        working-storage section.
 
+      *> Attract-mode / demo loop: idleTimer ticks once a
+      *> second; once the grid sits idle for attractIdleSeconds with no
+      *> clicks, idleTimer_Tick auto-plays one obvious cell every
+      *> attractRepeatSeconds so an unattended kiosk shows the
+      *> smart-solve feature working instead of a static grid.
+       01 idleTimer            type System.Windows.Forms.Timer.
+       01 idleSeconds          binary-long value 0.
+       78 attractIdleSeconds       value 30.
+       78 attractRepeatSeconds     value 5.
+
       *>> <summary>
       *>> Initialize the main form.
       *>> </summary>
@@ -23,6 +33,11 @@
            set puzzles-dir to type System.IO.Path::GetFullPath("..\..\puzzles")
            set openFileDialog1::InitialDirectory to puzzles-dir
            set saveFileDialog1::InitialDirectory to puzzles-dir
+
+           set idleTimer to new type System.Windows.Forms.Timer()
+           set idleTimer::Interval to 1000
+           invoke idleTimer::add_Tick(new System.EventHandler(self::idleTimer_Tick))
+           invoke idleTimer::Start()
        end method.
 
       *>> <summary>
@@ -34,6 +49,8 @@
        procedure division using by value sender as type System.Object e as type System.EventArgs.
            if openFileDialog1::ShowDialog() = type System.Windows.Forms.DialogResult::OK
                invoke grid1::Load(openFileDialog1::FileName)
+      *> let the player pick a puzzle that matches their skill instead of guessing from the filename
+               set self::Text to string::Format(type CobolDoKu.Properties.Resources::FormTitleWithDifficultyFormat, grid1::Board::Difficulty)
            end-if
        end method.
 
@@ -47,6 +64,82 @@
            end-if
        end method.
 
+      *>> <summary>
+      *>> Save the current board as a PNG image, stamped with elapsed time and move
+      *>> count, so a player can save or share proof of a completed puzzle.
+      *>> </summary>
+       method-id  saveImageToolStripMenuItem_Click final private.
+       procedure division using by value sender as type System.Object e as type System.EventArgs.
+           if saveImageFileDialog1::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+               invoke grid1::SaveAsImage(saveImageFileDialog1::FileName)
+           end-if
+       end method.
+
+      *>> <summary>
+      *>> Print the current puzzle's fixed hints as a blank grid the player can fill in on paper.
+      *>> </summary>
+      *>> <param name="sender"></param>
+      *>> <param name="e"></param>
+       method-id  printPuzzleToolStripMenuItem_Click final private.
+       procedure division using by value sender as type System.Object e as type System.EventArgs.
+           if printDialog1::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+               invoke printDocument1::Print()
+           end-if
+       end method.
+
+      *>> <summary>
+      *>> Render the current puzzle's fixed hints (same Fixed flag ChangeCellCommand checks) to the
+      *>> printer as a 9x9 grid with thick lines around each 3x3 box, for handing out on paper.
+      *>> </summary>
+      *>> <param name="sender"></param>
+      *>> <param name="e"></param>
+       method-id  printDocument1_PrintPage final private.
+       local-storage section.
+       01  g            type System.Drawing.Graphics.
+       01  cell-size    binary-long value 60.
+       01  origin-x     binary-long value 100.
+       01  origin-y     binary-long value 100.
+       01  line-width   binary-long.
+       01  cell         type CobolDoKu.SudokuCell.
+       01  cell-rect    type System.Drawing.RectangleF.
+       01  cell-font    type System.Drawing.Font.
+       01  hint-format  type System.Drawing.StringFormat.
+       procedure division using by value sender as type System.Object
+                                e as type System.Drawing.Printing.PrintPageEventArgs.
+           set g to e::Graphics
+           set cell-font to new System.Drawing.Font("MS Comic Sans", 16, type System.Drawing.FontStyle::Bold)
+           set hint-format to new System.Drawing.StringFormat()
+           set hint-format::LineAlignment to type System.Drawing.StringAlignment::Center
+           set hint-format::Alignment to type System.Drawing.StringAlignment::Center
+
+           perform varying rowx as binary-long from 1 by 1 until rowx > 9
+                   after colx as binary-long from 1 by 1 until colx > 9
+               set cell to grid1::Board[rowx, colx]
+               set cell-rect to new System.Drawing.RectangleF(
+                   origin-x + ((colx - 1) * cell-size), origin-y + ((rowx - 1) * cell-size),
+                   cell-size, cell-size)
+               if cell::Fixed
+                   invoke g::DrawString(cell::Value::ToString(), cell-font,
+                       type System.Drawing.Brushes::Black, cell-rect, hint-format)
+               end-if
+           end-perform
+
+      *> grid lines - thin between cells, thick around every 3x3 box and the outer border
+           perform varying i as binary-long from 0 by 1 until i > 9
+               if i = 0 or i = 9 or function mod(i, 3) = 0
+                   set line-width to 3
+               else
+                   set line-width to 1
+               end-if
+               invoke g::DrawLine(new System.Drawing.Pen(type System.Drawing.Color::Black, line-width),
+                   origin-x, origin-y + (i * cell-size), origin-x + (9 * cell-size), origin-y + (i * cell-size))
+               invoke g::DrawLine(new System.Drawing.Pen(type System.Drawing.Color::Black, line-width),
+                   origin-x + (i * cell-size), origin-y, origin-x + (i * cell-size), origin-y + (9 * cell-size))
+           end-perform
+
+           set e::HasMorePages to false
+       end method.
+
       *>> <summary>
       *>> Clear all typed numbers in the current game
       *>> </summary>
@@ -80,12 +173,20 @@
        01  msg string.
        procedure division using by value SENDER as type System.Object E as type CobolDoKu.CellChangedEventArgs.
       *> Update the status bar to show how many squares remain
-           set msg to string::Format ("{0} squares to complete", grid1::CellsRemaining)
+           set msg to string::Format (type CobolDoKu.Properties.Resources::StatusFormat,
+               grid1::CellsRemaining, grid1::MoveCount, grid1::ElapsedSeconds)
            invoke self::SetStatusText(msg)
 
-      *> If the puzzle is complete, congratulate the user.
+      *> If the puzzle is complete, congratulate the user, reporting Par
+      *> alongside the manual/SmartPlay-assisted breakdown so the player can
+      *> see whether the solve was unassisted or leaned on SmartPlay.
+      *> Localized UI strings: status/congratulations text comes from the
+      *> Resources table so this reads in Spanish on kiosks configured for it.
            if grid1::IsSolved
-               invoke type System.Windows.Forms.MessageBox::Show("Congratulations. You have solved the puzzle")
+               set msg to string::Format (
+                   type CobolDoKu.Properties.Resources::CongratulationsFormat,
+                   grid1::MoveCount, grid1::Par, grid1::ManualMoveCount, grid1::SmartMoveCount)
+               invoke type System.Windows.Forms.MessageBox::Show(msg)
            end-if
        end method.
 
@@ -127,6 +228,17 @@
            invoke  grid1::SmartPlay()
        end method.
 
+      *>> <summary>
+      *>> Flash the single remaining candidate for the selected cell, without
+      *>> committing it, so a stuck player gets a nudge without SmartPlay solving the row.
+      *>> </summary>
+      *>> <param name="sender"></param>
+      *>> <param name="e"></param>
+       method-id  hintToolStripMenuItem_Click final private.
+       procedure division using by value sender as type System.Object e as type System.EventArgs.
+           invoke  grid1::Hint()
+       end method.
+
       *>> <summary>
       *>> Reduce the sets of possible numbers in the neighbour playing desks.
       *>> </summary>
@@ -147,6 +259,36 @@
            invoke grid1::Undo()
        end method.
 
+      *>> <summary>
+      *>> Undo the last typed number in the current puzzle game (menu item).
+      *>> </summary>
+      *>> <param name="sender"></param>
+      *>> <param name="e"></param>
+       method-id  undoToolStripMenuItem_Click final private.
+       procedure division using by value sender as type System.Object e as type System.EventArgs.
+           invoke grid1::Undo()
+       end method.
+
+      *>> <summary>
+      *>> Redo the last undone number in the current puzzle game.
+      *>> </summary>
+      *>> <param name="sender"></param>
+      *>> <param name="e"></param>
+       method-id  btnRedo_Click final private.
+       procedure division using by value sender as type System.Object e as type System.EventArgs.
+           invoke grid1::Redo()
+       end method.
+
+      *>> <summary>
+      *>> Redo the last undone number in the current puzzle game (menu item).
+      *>> </summary>
+      *>> <param name="sender"></param>
+      *>> <param name="e"></param>
+       method-id  redoToolStripMenuItem_Click final private.
+       procedure division using by value sender as type System.Object e as type System.EventArgs.
+           invoke grid1::Redo()
+       end method.
+
       *>> <summary>
       *>> Clear all typed numbers in the current puzzle game.
       *>> </summary>
@@ -163,6 +305,24 @@
 
        method-id grid1_Click final private.
        procedure division using by value sender as object e as type System.EventArgs.
+           set idleSeconds to 0
+       end method.
+
+      *>> <summary>
+      *>> Attract-mode / demo loop: fires once a second;
+      *>> once the grid has sat idle long enough, auto-plays one obvious
+      *>> cell every attractRepeatSeconds until the player clicks again.
+      *>> </summary>
+      *>> <param name="sender"></param>
+      *>> <param name="e"></param>
+       method-id idleTimer_Tick final private.
+       procedure division using by value sender as type System.Object e as type System.EventArgs.
+           add 1 to idleSeconds
+           if idleSeconds >= attractIdleSeconds and grid1::Board not = null
+                   and not grid1::IsSolved
+               invoke grid1::SmartPlay()
+               compute idleSeconds = attractIdleSeconds - attractRepeatSeconds
+           end-if
        end method.
 
        end class.
