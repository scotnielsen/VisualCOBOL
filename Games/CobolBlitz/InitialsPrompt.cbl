@@ -0,0 +1,56 @@
+      ********************************************************************************************************
+      *
+      *  This sample is provided under the terms of the Microsoft Public License agreement(Ms-Pl).
+      *  For more information, review the ms-pl.txt file in the demonstration folder.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Small modal dialog used to capture a 3-character initials entry for the high-score table.
+       class-id CobolBlitz.InitialsPrompt inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01 initialsBox      type System.Windows.Forms.TextBox.
+       01 okButton         type System.Windows.Forms.Button.
+
+       method-id NEW.
+       procedure division.
+           set self::Text to "New High Score!"
+           set self::FormBorderStyle to type System.Windows.Forms.FormBorderStyle::FixedDialog
+           set self::ClientSize to new type System.Drawing.Size(220 90)
+           set self::StartPosition to type System.Windows.Forms.FormStartPosition::CenterScreen
+           set self::MaximizeBox to false
+           set self::MinimizeBox to false
+
+           set initialsBox to new type System.Windows.Forms.TextBox()
+           set initialsBox::MaxLength to 3
+           set initialsBox::Location to new type System.Drawing.Point(20 30)
+           set initialsBox::CharacterCasing to type System.Windows.Forms.CharacterCasing::Upper
+           invoke self::Controls::Add(initialsBox)
+
+           set okButton to new type System.Windows.Forms.Button()
+           set okButton::Text to "OK"
+           set okButton::Location to new type System.Drawing.Point(120 28)
+           set okButton::DialogResult to type System.Windows.Forms.DialogResult::OK
+           invoke self::Controls::Add(okButton)
+           set self::AcceptButton to okButton
+       end method.
+
+      *>> Shows the prompt modally and returns whatever the player typed, defaulting to "AAA"
+      *>> if the dialog is dismissed without entering anything.
+       method-id GetInitials public static.
+       local-storage section.
+       01 dlg          type CobolBlitz.InitialsPrompt.
+       01 ret          string.
+       procedure division returning initials as string.
+           set dlg to new type CobolBlitz.InitialsPrompt()
+           set ret to "AAA"
+           if dlg::ShowDialog() = type System.Windows.Forms.DialogResult::OK and dlg::initialsBox::Text::Length > 0
+               set ret to dlg::initialsBox::Text::ToUpper()
+           end-if
+           set initials to ret
+       end method.
+
+       end class.
