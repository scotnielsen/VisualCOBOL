@@ -0,0 +1,354 @@
+      ********************************************************************************************************
+      *
+      * Copyright (C) Micro Focus 2010-2013.
+      * All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Standalone batch generator for the puzzles-dir library: builds a randomized solved
+      *> grid, punches holes down to a target empty-cell count (checking after every hole that
+      *> the board stays valid and still has exactly one solution), and saves the result using
+      *> the same Hints/Guesses XML schema SudokuGrid::Save already writes.
+       class-id CobolDoKu.PuzzleGenerator.
+
+       working-storage section.
+       01  rng             type System.Random.
+       01  row-perm        binary-long occurs 9.        *> row-perm(i) = base-pattern row used for solved row i
+       01  col-perm        binary-long occurs 9.        *> col-perm(i) = base-pattern column used for solved column i
+       01  band-order      binary-long occurs 3.        *> random order the 3 row-bands are placed in
+       01  stack-order     binary-long occurs 3.        *> random order the 3 column-stacks are placed in
+       01  digit-map       binary-long occurs 9.        *> digit-map(d) = the digit base digit d is relabeled to
+       01  solution        binary-long occurs 9 9.      *> the fully solved reference grid
+       01  trial-grid      binary-long occurs 9 9.      *> scratch grid used by the uniqueness solver
+       01  tried           binary-long occurs 9 9.      *> cells already tried as a hole this pass
+       01  solutions-found binary-long.
+       01  puzzle-board    type CobolDoKu.SudokuGrid.
+
+      *>> <summary>
+      *>> Construct a new instance of the PuzzleGenerator class
+      *>> </summary>
+       method-id New public.
+       procedure division.
+           set rng to new System.Random()
+       end method.
+
+      *>> <summary>
+      *>> The application entry point. Prompts for how many puzzles to generate and the
+      *>> target empty-cell count, then writes each one into the puzzles folder.
+      *>> </summary>
+       method-id Main is static attribute System.STAThreadAttribute.
+       local-storage section.
+       01  generator     type CobolDoKu.PuzzleGenerator.
+       01  puzzle-count  binary-long.
+       01  target-empty  binary-long.
+       01  puzzles-dir   string.
+       01  out-path      string.
+       01  i             binary-long.
+       procedure division.
+           display "CobolDoKu batch puzzle generator"
+           display "Number of puzzles to generate: " with no advancing
+           accept puzzle-count
+
+           display "Target empty cells per puzzle (e.g. 45): " with no advancing
+           accept target-empty
+
+           set puzzles-dir to type System.IO.Path::GetFullPath("..\..\puzzles")
+           set generator to new CobolDoKu.PuzzleGenerator()
+
+           perform varying i from 1 by 1 until i > puzzle-count
+               set out-path to puzzles-dir & "\generated-"
+                             & type System.DateTime::Now::Ticks::ToString() & "-"
+                             & i::ToString() & ".xml"
+               invoke generator::GenerateOne(target-empty, out-path)
+               display "Wrote " out-path
+           end-perform
+       end method.
+
+      *>> <summary>
+      *>> Generates one puzzle and saves it to the given path.
+      *>> </summary>
+      *>> <param name="target-empty">how many cells the finished puzzle should leave blank</param>
+      *>> <param name="out-path">the file to save the puzzle XML to</param>
+       method-id GenerateOne public.
+       procedure division using by value target-empty as binary-long
+                                by value out-path as string.
+           invoke self::BuildRandomSolution()
+           invoke self::PunchHoles(target-empty)
+           invoke puzzle-board::Save(out-path)
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Builds a randomized, valid, fully solved 9x9 grid into "solution" -- a base Latin
+      *>> square known to satisfy the row/column/box constraints, with its bands, stacks and
+      *>> digits randomly permuted so every run produces a different-looking solution.
+      *>> </summary>
+       method-id BuildRandomSolution private.
+       local-storage section.
+       01  band          binary-long.
+       01  stack         binary-long.
+       01  o1            binary-long.
+       01  o2            binary-long.
+       01  o3            binary-long.
+       01  src-band      binary-long.
+       01  src-stack     binary-long.
+       01  d             binary-long.
+       01  j             binary-long.
+       01  temp          binary-long.
+       01  base-r        binary-long.
+       01  base-c        binary-long.
+       01  base-digit    binary-long.
+       01  tmp-div       binary-long.
+       01  band-off      binary-long.
+       01  row-in-band   binary-long.
+       01  raw-digit     binary-long.
+       01  mod-div       binary-long.
+       procedure division.
+      *> Random order the 3 row-bands / column-stacks appear in.
+           invoke self::RandomOffsets3(o1, o2, o3)
+           compute band-order(1) = o1 + 1
+           compute band-order(2) = o2 + 1
+           compute band-order(3) = o3 + 1
+           invoke self::RandomOffsets3(o1, o2, o3)
+           compute stack-order(1) = o1 + 1
+           compute stack-order(2) = o2 + 1
+           compute stack-order(3) = o3 + 1
+
+      *> row-perm: for each of the 3 bands (in that random order), pick a random order for
+      *> the 3 rows inside it.
+           perform varying band from 1 by 1 until band > 3
+               invoke self::RandomOffsets3(o1, o2, o3)
+               compute src-band = band-order(band)
+               compute row-in-band = (band - 1) * 3
+               compute row-perm(row-in-band + 1) = (src-band - 1) * 3 + o1 + 1
+               compute row-perm(row-in-band + 2) = (src-band - 1) * 3 + o2 + 1
+               compute row-perm(row-in-band + 3) = (src-band - 1) * 3 + o3 + 1
+           end-perform
+
+      *> col-perm: same idea for the 3 column-stacks.
+           perform varying stack from 1 by 1 until stack > 3
+               invoke self::RandomOffsets3(o1, o2, o3)
+               compute src-stack = stack-order(stack)
+               compute row-in-band = (stack - 1) * 3
+               compute col-perm(row-in-band + 1) = (src-stack - 1) * 3 + o1 + 1
+               compute col-perm(row-in-band + 2) = (src-stack - 1) * 3 + o2 + 1
+               compute col-perm(row-in-band + 3) = (src-stack - 1) * 3 + o3 + 1
+           end-perform
+
+      *> digit-map: a Fisher-Yates shuffle of 1..9, used to relabel the base pattern's digits.
+           perform varying d from 1 by 1 until d > 9
+               move d to digit-map(d)
+           end-perform
+           perform varying d from 9 by -1 until d < 2
+               compute j = rng::Next(d) + 1
+               move digit-map(d) to temp
+               move digit-map(j) to digit-map(d)
+               move temp to digit-map(j)
+           end-perform
+
+      *> Base pattern: base-pattern(r, c) = (3 * ((r-1) mod 3) + (r-1)/3 + (c-1)) mod 9,
+      *> a standard Latin square that already satisfies every row/column/box constraint.
+      *> row-perm/col-perm remap the solved grid's rows/columns onto it; digit-map relabels
+      *> the resulting digits, so every run looks different despite the fixed base pattern.
+           perform varying rowx as binary-long from 1 by 1 until rowx > 9
+                   after colx as binary-long from 1 by 1 until colx > 9
+               compute base-r = row-perm(rowx)
+               compute base-c = col-perm(colx)
+
+               compute tmp-div = (base-r - 1) / 3
+               compute band-off = tmp-div
+               compute row-in-band = (base-r - 1) - (tmp-div * 3)
+               compute raw-digit = 3 * row-in-band + band-off + (base-c - 1)
+               compute mod-div = raw-digit / 9
+               compute raw-digit = raw-digit - (mod-div * 9)
+               compute base-digit = raw-digit + 1
+
+               move digit-map(base-digit) to solution(rowx, colx)
+           end-perform
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Returns a random permutation of the offsets {0, 1, 2} in off1/off2/off3, used to
+      *>> shuffle a group of 3 (a band, a stack, or the rows/columns inside one).
+      *>> </summary>
+       method-id RandomOffsets3 private.
+       local-storage section.
+       01  pick   binary-long.
+       procedure division using by reference off1 as binary-long
+                                by reference off2 as binary-long
+                                by reference off3 as binary-long.
+           compute pick = rng::Next(6) + 1
+           evaluate pick
+               when 1
+                   move 0 to off1 move 1 to off2 move 2 to off3
+               when 2
+                   move 0 to off1 move 2 to off2 move 1 to off3
+               when 3
+                   move 1 to off1 move 0 to off2 move 2 to off3
+               when 4
+                   move 1 to off1 move 2 to off2 move 0 to off3
+               when 5
+                   move 2 to off1 move 0 to off2 move 1 to off3
+               when other
+                   move 2 to off1 move 1 to off2 move 0 to off3
+           end-evaluate
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Copies "solution" into a fresh SudokuGrid (every cell Fixed), then repeatedly picks
+      *>> a random still-filled cell and clears it, keeping the hole only if the board stays
+      *>> valid and still has exactly one solution -- otherwise the value is put back. Stops
+      *>> once target-empty cells are blank or every cell has been tried once.
+      *>> </summary>
+      *>> <param name="target-empty">how many cells the finished puzzle should leave blank</param>
+       method-id PunchHoles private.
+       local-storage section.
+       01  r          binary-long.
+       01  c          binary-long.
+       01  old-value  binary-long.
+       01  cell       type CobolDoKu.SudokuCell.
+       01  tries      binary-long.
+       procedure division using by value target-empty as binary-long.
+           set puzzle-board to new CobolDoKu.SudokuGrid()
+           perform varying r from 1 by 1 until r > 9
+                   after c from 1 by 1 until c > 9
+               set cell to puzzle-board[r, c]
+               set cell::Value to solution(r, c)
+               set cell::Fixed to true
+               move 0 to tried(r, c)
+           end-perform
+           invoke puzzle-board::UpdateAllHints()
+
+           move 0 to tries
+           perform until puzzle-board::CellsRemaining >= target-empty or tries >= 81
+               compute r = rng::Next(9) + 1
+               compute c = rng::Next(9) + 1
+               if tried(r, c) = 0
+                   move 1 to tried(r, c)
+                   add 1 to tries
+                   set cell to puzzle-board[r, c]
+                   if cell::Value not = 0
+                       move cell::Value to old-value
+                       set cell::Value to 0
+                       set cell::Fixed to false
+                       invoke puzzle-board::UpdateAllHints()
+                       if not puzzle-board::IsValid or not self::IsUniquelySolvable()
+      *> punching this hole either breaks a constraint or a second solution appears -- undo it
+                           set cell::Value to old-value
+                           set cell::Fixed to true
+                           invoke puzzle-board::UpdateAllHints()
+                       end-if
+                   end-if
+               end-if
+           end-perform
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Backtracking solution-counter capped at 2 (we only need to know "one" vs. "more than
+      *>> one"), run against the current puzzle-board.
+      *>> </summary>
+       method-id IsUniquelySolvable private.
+       local-storage section.
+       01  r    binary-long.
+       01  c    binary-long.
+       01  cell type CobolDoKu.SudokuCell.
+       procedure division returning return-value as condition-value.
+           perform varying r from 1 by 1 until r > 9
+                   after c from 1 by 1 until c > 9
+               set cell to puzzle-board[r, c]
+               move cell::Value to trial-grid(r, c)
+           end-perform
+
+           move 0 to solutions-found
+           invoke self::SolveCount()
+           set return-value to (solutions-found = 1)
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> Recursive backtracking search over trial-grid; increments solutions-found for every
+      *>> completed grid found and stops branching further once it reaches 2.
+      *>> </summary>
+       method-id SolveCount private.
+       local-storage section.
+       01  r      binary-long.
+       01  c      binary-long.
+       01  v      binary-long.
+       01  found  condition-value.
+       procedure division.
+           set found to false
+           perform varying r from 1 by 1 until r > 9
+               perform varying c from 1 by 1 until c > 9
+                   if trial-grid(r, c) = 0
+                       set found to true
+                       exit perform
+                   end-if
+               end-perform
+               if found
+                   exit perform
+               end-if
+           end-perform
+
+           if not found
+      *> every cell filled in -- one complete solution
+               add 1 to solutions-found
+               goback
+           end-if
+
+           perform varying v from 1 by 1 until v > 9 or solutions-found >= 2
+               if self::IsSafe(r, c, v)
+                   move v to trial-grid(r, c)
+                   invoke self::SolveCount()
+                   move 0 to trial-grid(r, c)
+               end-if
+           end-perform
+           goback.
+       end method.
+
+      *>> <summary>
+      *>> True if trial-grid does not already use v in row r, column c or r/c's 3x3 box.
+      *>> </summary>
+       method-id IsSafe private.
+       local-storage section.
+       01  i        binary-long.
+       01  br       binary-long.
+       01  bc       binary-long.
+       01  rr       binary-long.
+       01  cc       binary-long.
+       01  box-row  binary-long.
+       01  box-col  binary-long.
+       procedure division using by value r as binary-long
+                                by value c as binary-long
+                                by value v as binary-long
+                          returning return-value as condition-value.
+           set return-value to true
+           perform varying i from 1 by 1 until i > 9
+               if trial-grid(r, i) = v or trial-grid(i, c) = v
+                   set return-value to false
+                   exit perform
+               end-if
+           end-perform
+
+           if return-value
+               compute box-row = (r - 1) / 3
+               compute br = box-row * 3 + 1
+               compute box-col = (c - 1) / 3
+               compute bc = box-col * 3 + 1
+               perform varying rr from br by 1 until rr > br + 2
+                   perform varying cc from bc by 1 until cc > bc + 2
+                       if trial-grid(rr, cc) = v
+                           set return-value to false
+                       end-if
+                   end-perform
+               end-perform
+           end-if
+           goback.
+       end method.
+
+       end class.
