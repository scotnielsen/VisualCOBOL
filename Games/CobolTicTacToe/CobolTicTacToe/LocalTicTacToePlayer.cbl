@@ -12,10 +12,42 @@
 
        working-storage section.
            01 player       type CobolTicTacToe.Screen.
+      *> "Hard" plays GetBestMove's perfect game; "Easy" has MakeMove occasionally
+      *> drop in a random empty square instead so younger kiosk players can win.
+           01 difficulty   type System.String value "Hard".
+           01 randClass    type System.Random value new System.Random().
+      *> Name of the replay file for the game currently in progress; started fresh
+      *> whenever PutNewGameState sees the empty-board state.
+           01 replayFileName type System.String value spaces.
+
+      *> Best-of-N match mode: running series score across rounds. A round
+      *> ending in a draw doesn't count towards either side's series total. Once one side
+      *> reaches a majority of bestOfSeries, the series is declared over and the score resets
+      *> for the next series; otherwise the board resets straight to a fresh round instead of
+      *> ending the session.
+           01 bestOfSeries       binary-long value 3.
+           01 seriesPlayerWins   binary-long value 0.
+           01 seriesComputerWins binary-long value 0.
+
+      *> Three-fold repetition guard: every round-ending board layout
+      *> (the same 9-character gameState prefix Grid.cbl keys off) seen so far in the
+      *> current match. If deterministic play reproduces the same layout a third
+      *> time, UpdateSeriesScore forces a coin-flip forfeit instead of letting the
+      *> series replay an identical draw forever.
+           01 seenGameStates     list[string].
 
        method-id New.
        procedure division using by value newPlayer as type CobolTicTacToe.Screen.
            set player to newPlayer
+           create seenGameStates
+       end method.
+
+       method-id New.
+       procedure division using by value newPlayer as type CobolTicTacToe.Screen
+                                   difficultySetting as type System.String.
+           set player to newPlayer
+           set difficulty to difficultySetting
+           create seenGameStates
        end method.
 
 
@@ -23,6 +55,14 @@
            01 isValid          type System.Boolean.
            01 newGameState     string.
        procedure division using by value gameState as string.
+      *> A blank board means a new game just started -- begin a fresh replay file for it.
+           if size of gameState >= 9 and gameState[0:9] = "000000000"
+               set replayFileName to type CobolTicTacToe.ReplayLog::NewFileName()
+           end-if
+           if not (replayFileName = spaces)
+               invoke type CobolTicTacToe.ReplayLog::Append(replayFileName gameState)
+           end-if
+
            set isValid to self::ValidateGameState(gameState)
 
            if not(isValid)
@@ -47,14 +87,110 @@
                set gameStatePrefix to gameState[0:9]
                set newGameState to gameStatePrefix & gameTerminationState
            else
-               set gameGrid to new CobolTicTacToe.Grid(gameState)
-               set moveIndex to gameGrid::GetBestMove()
+               if (difficulty = "Easy") and (randClass::Next(0 3) = 0)
+                   set moveIndex to self::FindRandomEmptySquare(gameState)
+               else
+                   set gameGrid to new CobolTicTacToe.Grid(gameState)
+                   set moveIndex to gameGrid::GetBestMove()
+               end-if
                set gameStatePrefix  to gameState[0:moveIndex]
                set gameStatePostfix to gameState[moveIndex + 1:]
                set newGameState to gameStatePrefix & "2" & gameStatePostfix
                set gameTerminationState to self::CalculateTerminationState(newGameState)
                set newGameState to newGameState[0:9] & gameTerminationState
            end-if
+
+           if not (gameTerminationState = "0")
+               invoke self::RecordOutcome(gameTerminationState)
+               set newGameState to self::UpdateSeriesScore(gameTerminationState newGameState)
+           end-if
+       end method.
+
+      *>Best-of-N match mode: applies the round's outcome to the series score
+      *>and either declares the series over (majority of bestOfSeries reached, score reset for
+      *>the next series) or hands back a fresh blank board so the next round starts right away
+      *>instead of ending the session.
+      *>Three-fold repetition guard: before scoring the round normally, checks
+      *>whether this round's final board layout has now shown up a third time in the current
+      *>match. Deterministic play on both sides (e.g. "Hard" vs "Hard") otherwise reproduces
+      *>the exact same opening every round, so a third repeat is treated as a forced coin-flip
+      *>forfeit rather than another identical draw.
+       method-id UpdateSeriesScore private.
+       01 majorityWins    binary-long.
+       01 roundBoard      string.
+       01 effectiveState  string.
+       01 repeatCount     binary-long.
+       procedure division using by value gameTerminationState as string
+                                   roundGameState as string
+                          returning newGameState as string.
+           set roundBoard to roundGameState[0:9]
+           set repeatCount to self::CountBoardOccurrences(roundBoard)
+           invoke seenGameStates::Add(roundBoard)
+           set effectiveState to gameTerminationState
+
+      *> Only a repeated DRAW is forced to a forfeit -- a repeated WIN (state "1" or
+      *> "2") is a real, correctly-earned result and must be left alone, or this
+      *> guard would occasionally overturn an actual win into a coin-flip loss.
+           if repeatCount >= 2 and gameTerminationState = "3"
+               if randClass::Next(0 2) = 0
+                   set effectiveState to "1"
+               else
+                   set effectiveState to "2"
+               end-if
+               invoke type CobolTicTacToe.StatsLog::Append("RepetitionForfeit")
+      *> Reset the guard once it's fired so a genuinely different sequence
+      *> later in the same match isn't penalized by this round's history.
+               invoke seenGameStates::Clear()
+           end-if
+
+           evaluate effectiveState
+               when "1"
+                   add 1 to seriesPlayerWins
+               when "2"
+                   add 1 to seriesComputerWins
+           end-evaluate
+
+           compute majorityWins = (bestOfSeries / 2) + 1
+
+           if (seriesPlayerWins >= majorityWins) or (seriesComputerWins >= majorityWins)
+               invoke player::DeclareSeriesWinner(seriesPlayerWins seriesComputerWins)
+               set seriesPlayerWins to 0
+               set seriesComputerWins to 0
+               invoke seenGameStates::Clear()
+               set newGameState to roundGameState
+           else
+               set newGameState to "0000000000"
+           end-if
+       end method.
+
+      *>Counts how many rounds in the current match have already ended with this exact
+      *>9-character board layout, for UpdateSeriesScore's repetition guard.
+       method-id CountBoardOccurrences private.
+       01 matchCount  binary-long value 0.
+       01 seenIndex   binary-long.
+       procedure division using by value board as string returning ret as binary-long.
+           perform varying seenIndex from 0 by 1 until seenIndex >= size of seenGameStates
+               if seenGameStates[seenIndex] = board
+                   add 1 to matchCount
+               end-if
+           end-perform
+           set ret to matchCount
+       end method.
+
+      *>Translates a termState code ('1'/'2'/'3') into a readable label and appends it
+      *>to the win/loss/draw results file, so we can report on the kiosk's opponent over time.
+       method-id RecordOutcome private.
+       01 outcome  string.
+       procedure division using by value gameTerminationState as string.
+           evaluate gameTerminationState
+               when "1"
+                   set outcome to "PlayerWin"
+               when "2"
+                   set outcome to "ComputerWin"
+               when other
+                   set outcome to "Draw"
+           end-evaluate
+           invoke type CobolTicTacToe.StatsLog::Append(outcome)
        end method.
 
        method-id CalculateTerminationState
@@ -104,6 +240,68 @@
            end-if
        end method.
 
+      *>Winning-line highlight: sibling to CalculateTerminationState -- same
+      *>row/column/diagonal checks, but reports which three cell indices matched instead of
+      *>just the winner's mark, so Screen can highlight that line instead of the player having
+      *>to re-scan the finished board. Static since it only depends on the gameState string.
+       method-id GetWinningLine public static.
+       01 loopIndex     binary-long.
+       procedure division using by value gameState as string
+                                by reference index1 as binary-long
+                                by reference index2 as binary-long
+                                by reference index3 as binary-long
+                          returning found as type System.Boolean.
+           set found to false
+           set index1, index2, index3 to -1
+
+       *> Any horizontal lines
+           perform varying loopIndex from 0 by 1 until loopIndex > 2
+               if((gameState[loopIndex * 3] = gameState[(loopIndex * 3) + 1]) and
+                  (gameState[loopIndex * 3] = gameState[(loopIndex * 3) + 2]) and
+                  not (gameState[loopIndex * 3] = '0'))
+                   set index1 to loopIndex * 3
+                   set index2 to (loopIndex * 3) + 1
+                   set index3 to (loopIndex * 3) + 2
+                   set found to true
+                   goback
+               end-if
+           end-perform
+
+       *> Any vertical lines
+           perform varying loopIndex from 0 by 1 until loopIndex > 2
+               if((gameState[loopIndex] = gameState[loopIndex + 3]) and
+                  (gameState[loopIndex] = gameState[loopIndex + 6]) and
+                  not (gameState[loopIndex] = '0'))
+                   set index1 to loopIndex
+                   set index2 to loopIndex + 3
+                   set index3 to loopIndex + 6
+                   set found to true
+                   goback
+               end-if
+           end-perform
+
+       *> Any diagonal lines
+           if((gameState[0] = gameState[4]) and
+              (gameState[0] = gameState[8]) and
+              not (gameState[0] = '0'))
+               set index1 to 0
+               set index2 to 4
+               set index3 to 8
+               set found to true
+               goback
+           end-if
+
+           if((gameState[2] = gameState[4]) and
+              (gameState[2] = gameState[6]) and
+              not (gameState[2] = '0'))
+               set index1 to 2
+               set index2 to 4
+               set index3 to 6
+               set found to true
+               goback
+           end-if
+       end method.
+
        method-id FindEmptySquare private
        procedure division using by value gameState as string returning emptySquare as binary-long.
            set emptySquare to 9
@@ -115,6 +313,29 @@
            end-perform
        end method.
 
+      *>Same open-square scan as FindEmptySquare, but collects every empty square and
+      *>picks one at random instead of always returning the first, for "Easy" mode.
+       method-id FindRandomEmptySquare private.
+       01 emptySquares  list[binary-long].
+       01 numEmpty      binary-long value 0.
+       01 pickIndex     binary-long value 0.
+       procedure division using by value gameState as string returning emptySquare as binary-long.
+           create emptySquares
+           perform varying statePos as binary-long from 0 by 1 until statePos > 8
+               if(gameState[statePos] = '0')
+                   write emptySquares from statePos
+               end-if
+           end-perform
+
+           set numEmpty to size of emptySquares
+           if numEmpty = 0
+               set emptySquare to 9
+           else
+               set pickIndex to randClass::Next(0 numEmpty)
+               set emptySquare to emptySquares[pickIndex]
+           end-if
+       end method.
+
        method-id ValidateGameState private.
        01 numPlayerMoves   binary-long value 0.
        01 numComputerMoves binary-long value 0.
