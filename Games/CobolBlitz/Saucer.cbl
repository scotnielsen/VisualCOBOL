@@ -14,6 +14,10 @@
        01 saucer-y         float-short value 34.
        01 initialVelocity  type System.Drawing.PointF static.
 
+      *> Randomized saucer bonus: set by GameState::handleSaucer when the
+      *> saucer is created, instead of GameState::checkMissileCollisions awarding a flat 100.
+       01 bonusValue       binary-long property as "BonusValue" value 100.
+
        method-id NEW.
        procedure division using by value gameState as type GameState.
            invoke super::Construct(gameState gameState::GameArea::Width saucer-y "graphics\saucer64x32_1.bmp" "graphics\saucer64x32_2.bmp" type GameObjectEnum::Saucer)
