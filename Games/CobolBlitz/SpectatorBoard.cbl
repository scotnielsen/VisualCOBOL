@@ -0,0 +1,118 @@
+      ********************************************************************************************************
+      *
+      *  This sample is provided under the terms of the Microsoft Public License agreement(Ms-Pl).
+      *  For more information, review the ms-pl.txt file in the demonstration folder.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Spectator / second-screen score display: each cabinet is its own
+      *> process with its own Graphics surface, so the only way a separate lobby-monitor
+      *> display can see every cabinet's live Score is the same shared-file hand-off
+      *> AuditLog and HighScoreTable already use for cross-process state. GameState::Draw
+      *> publishes this cabinet's current Score/Lives here every frame, keyed by machine
+      *> name; a lobby monitor calls GetLeader to find whichever cabinet on the floor
+      *> currently has the highest live Score.
+       class-id CobolBlitz.SpectatorBoard.
+
+       working-storage section.
+       01 liveScoreFile    string value "livescores.dat".
+       01 liveScoreTempFile string value "livescores.dat.tmp".
+
+      *>> Publishes this cabinet's current live Score/Lives, replacing whatever this
+      *>> cabinet (identified by machine name) last published so the file always holds
+      *>> one line per live cabinet. Writes to a temp file and renames it over
+      *>> liveScoreFile rather than truncating the live file in place, so a lobby
+      *>> monitor's GetLeader read (or another cabinet's own Publish) can never land
+      *>> mid-write and see a half-written/empty file -- File::Move's rename is the
+      *>> atomic step, unlike the StreamWriter(file, false) truncate-in-place this
+      *>> used before.
+       method-id Publish public static.
+       local-storage section.
+       01 cabinetId    string.
+       01 reader       type System.IO.StreamReader.
+       01 writer       type System.IO.StreamWriter.
+       01 lineBuf      string.
+       01 parts        string occurs any.
+       01 keptLines    type System.Collections.Generic.List[string].
+       procedure division using by value l-score as binary-long l-lives as binary-long.
+           set cabinetId to type System.Environment::MachineName
+           set keptLines to new type System.Collections.Generic.List[string]()
+           try
+               if type System.IO.File::Exists(liveScoreFile)
+                   set reader to new type System.IO.StreamReader(liveScoreFile)
+                   perform until reader::EndOfStream
+                       set lineBuf to reader::ReadLine()
+                       if lineBuf::Length > 0
+                           set parts to lineBuf::Split(",")
+                           if size of parts >= 1 and not (parts(1) = cabinetId)
+                               invoke keptLines::Add(lineBuf)
+                           end-if
+                       end-if
+                   end-perform
+                   invoke reader::Close()
+               end-if
+
+               invoke keptLines::Add(cabinetId & "," &
+                   type System.Convert::ToString(l-score) & "," &
+                   type System.Convert::ToString(l-lives))
+
+               set writer to new type System.IO.StreamWriter(liveScoreTempFile, false)
+               perform varying i as binary-long from 0 by 1 until i >= keptLines::Count
+                   invoke writer::WriteLine(keptLines[i])
+               end-perform
+               invoke writer::Close()
+
+               if type System.IO.File::Exists(liveScoreFile)
+                   invoke type System.IO.File::Delete(liveScoreFile)
+               end-if
+               invoke type System.IO.File::Move(liveScoreTempFile, liveScoreFile)
+           catch
+               continue
+           end-try
+       end method.
+
+      *>> Reads every cabinet's last-published line and returns the one with the
+      *>> highest live Score, for a lobby monitor mirroring the current floor leader.
+       method-id GetLeader public static.
+       local-storage section.
+       01 reader       type System.IO.StreamReader.
+       01 lineBuf      string.
+       01 parts        string occurs any.
+       01 thisScore    binary-long.
+       procedure division by reference cabinetId as string
+                            by reference l-score as binary-long
+                            by reference l-lives as binary-long
+                          returning found as type System.Boolean.
+           set found to false
+           set cabinetId to ""
+           set l-score to 0
+           set l-lives to 0
+           if type System.IO.File::Exists(liveScoreFile)
+               try
+                   set reader to new type System.IO.StreamReader(liveScoreFile)
+                   perform until reader::EndOfStream
+                       set lineBuf to reader::ReadLine()
+                       if lineBuf::Length > 0
+                           set parts to lineBuf::Split(",")
+                           if size of parts >= 3
+                               set thisScore to type System.Convert::ToInt32(parts(2))
+                               if not found or thisScore > l-score
+                                   set cabinetId to parts(1)
+                                   set l-score to thisScore
+                                   set l-lives to type System.Convert::ToInt32(parts(3))
+                                   set found to true
+                               end-if
+                           end-if
+                       end-if
+                   end-perform
+                   invoke reader::Close()
+               catch
+                   continue
+               end-try
+           end-if
+       end method.
+
+       end class.
