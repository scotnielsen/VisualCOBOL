@@ -17,9 +17,14 @@
        01 maximumSpeed             binary-long value 200.
        01 numberAliensX            binary-long value 11.
        01 numberAliensY            binary-long value 5.
-       01 maxAliens                binary-long value 55.
+       01 maxAliens                binary-long.
        01 startY                   binary-long value 55.
 
+      *> Boss alien wave variant: every bossWaveInterval-th wave,
+      *> the front-center alien in the formation is created as a boss instead
+      *> of a regular Small alien.
+       01 bossWaveInterval         binary-long value 5.
+
        01 aliens                   list[type Sprite].
        01 direction                type System.Drawing.PointF.
        01 speed                    float-short.
@@ -34,6 +39,13 @@
        procedure division using by value l-gameState as type GameState.
            set initialDirection to new type System.Drawing.PointF(1 0)
            set initialMovement to type AlienMovementEnum::MoveRight
+
+           *> Difficulty comes from the per-cabinet config instead of the compiled-in defaults
+           set initialSpeed to l-gameState::Config::InitialSpeed
+           set maximumSpeed to l-gameState::Config::MaximumSpeed
+           set numberAliensX to l-gameState::Config::NumberAliensX
+           set numberAliensY to l-gameState::Config::NumberAliensY
+
            compute maxAliens = numberAliensX * numberAliensY
            set aliens to new List[type Sprite]
            set speed to initialSpeed
@@ -46,11 +58,24 @@
 
        method-id CreateAliens.
        local-storage section.
-       01 l-x  binary-long.
-       01 l-y  binary-long.
-       01 sz   type AlienSizeEnum.
+       01 l-x          binary-long.
+       01 l-y          binary-long.
+       01 sz           type AlienSizeEnum.
+       01 bossColumn   binary-long.
+       01 isBossWave   condition-value.
        procedure division.
            invoke aliens::Clear()
+
+           *> Boss alien wave variant: substitute one alien with
+           *> a tougher variant every bossWaveInterval-th wave.
+           set isBossWave to false
+           if gameState::WaveNumber > 0
+               if function mod(gameState::WaveNumber, bossWaveInterval) = 0
+                   set isBossWave to true
+               end-if
+           end-if
+           compute bossColumn = numberAliensX / 2
+
            perform varying x as binary-long from 0 by 1 until x >= numberALiensX
                perform varying y as binary-long from 0 by 1 until y >= numberAliensY
                    set sz to type AlienSizeEnum::Large
@@ -64,7 +89,11 @@
                    compute l-x = x * type Alien::Width
                    compute l-y = y + 1
                    compute l-y = l-y * type Alien::Height
-                   invoke aliens::Add(new type Alien(gameState l-x l-y sz))
+                   if isBossWave and x = bossColumn and y = 0
+                       invoke aliens::Add(new type Alien(gameState l-x l-y sz true))
+                   else
+                       invoke aliens::Add(new type Alien(gameState l-x l-y sz))
+                   end-if
                end-perform
            end-perform
            set direction to initialDirection
