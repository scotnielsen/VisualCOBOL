@@ -0,0 +1,57 @@
+      ********************************************************************************************************
+      *
+      * Copyright (C) Micro Focus 2010-2013.
+      * All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Sequential per-game replay log -- one file per game, one line per move -- so a finished
+      *> game can be played back move by move afterward (e.g. to check a "the computer cheated"
+      *> complaint).
+       class-id CobolTicTacToe.ReplayLog.
+
+       working-storage section.
+
+      *>> Builds a new replay file name for a game starting now.
+       method-id NewFileName public static.
+       procedure division returning fileName as string.
+           set fileName to "tttreplay_" &
+               type System.DateTime::Now::ToString("yyyyMMdd_HHmmssfff") & ".log"
+       end method.
+
+      *>> Returns the newest replay log file name in the current directory, or "" if none exist.
+      *>> Used by the idle attract-mode demo to find a finished game to play back.
+       method-id LatestFileName public static.
+       local-storage section.
+       01 files        type System.String occurs any.
+       01 newest       string value "".
+       01 i            binary-long.
+       procedure division returning fileName as string.
+           set content of files to
+               type System.IO.Directory::GetFiles(".", "tttreplay_*.log")
+           perform varying i from 1 by 1 until i > size of files
+               if files(i) > newest
+                   set newest to files(i)
+               end-if
+           end-perform
+           set fileName to newest
+       end method.
+
+      *>> Appends one line (a 10-character gameState snapshot) to the named replay file.
+       method-id Append public static.
+       local-storage section.
+       01 writer       type System.IO.StreamWriter.
+       procedure division using by value fileName as string gameState as string.
+           try
+               set writer to new type System.IO.StreamWriter(fileName, true)
+               invoke writer::WriteLine(gameState)
+               invoke writer::Close()
+           catch
+               continue
+           end-try
+       end method.
+
+       end class.
