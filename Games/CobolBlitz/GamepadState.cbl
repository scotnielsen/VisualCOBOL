@@ -0,0 +1,101 @@
+      ********************************************************************************************************
+      *
+      *  This sample is provided under the terms of the Microsoft Public License agreement(Ms-Pl).
+      *  For more information, review the ms-pl.txt file in the demonstration folder.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Gamepad/joystick input: polled once per frame from CobolBlitzPaint,
+      *> alongside gameState::Update, so a floor cabinet's joystick/fire-button panel drives
+      *> the same Keyboard::Left/Right/Fire condition-values Keyboard.cbl already exposes
+      *> instead of the game needing a second, separate input path. Reads controller 0 through
+      *> the standard Win32 XInput API the same way the procedural games CALL native/vendor
+      *> subprograms by name.
+       class-id CobolBlitz.GamepadState.
+
+       working-storage section.
+      *> Edge-detected against the previous poll, the same way Keyboard::KeyDown/KeyUp only
+      *> flip Left/Right/Fire on a key transition -- so a frame where the pad is untouched
+      *> never stomps on a key that's currently held down on the keyboard instead.
+       01 wasLeftPressed   condition-value value false static.
+       01 wasRightPressed  condition-value value false static.
+       01 wasFirePressed   condition-value value false static.
+
+       78 XINPUT-GAMEPAD-DPAD-LEFT  value h"0004".
+       78 XINPUT-GAMEPAD-DPAD-RIGHT value h"0008".
+       78 XINPUT-GAMEPAD-A         value h"1000".
+       78 thumbstick-deadzone      value 8000.
+
+       01 xinput-state.
+           03 dwPacketNumber   pic 9(9) comp-5.
+           03 wButtons         pic 9(4) comp-5.
+           03 bLeftTrigger     pic 9(2) comp-x.
+           03 bRightTrigger    pic 9(2) comp-x.
+           03 sThumbLX         pic s9(4) comp-5.
+           03 sThumbLY         pic s9(4) comp-5.
+           03 sThumbRX         pic s9(4) comp-5.
+           03 sThumbRY         pic s9(4) comp-5.
+           03 dwLeftMotorSpeed  pic 9(4) comp-5.
+           03 dwRightMotorSpeed pic 9(4) comp-5.
+
+       01 xinput-result    pic 9(9) comp-5.
+       01 is-left-down     condition-value.
+       01 is-right-down    condition-value.
+       01 is-fire-down     condition-value.
+
+      *>> Polls controller 0 and updates Keyboard::Left/Right/Fire on any button/stick
+      *>> transition. Silently does nothing if no controller is connected (a non-zero
+      *>> XInputGetState result), so cabinets without a pad panel just keep using the keyboard.
+       method-id Poll public static.
+       procedure division.
+           call "XInputGetState" using by value 0
+                                        by reference xinput-state
+                                        returning xinput-result
+           if xinput-result = 0
+               set is-left-down to false
+               set is-right-down to false
+               set is-fire-down to false
+
+               if sThumbLX < -thumbstick-deadzone or
+                       (wButtons b-and XINPUT-GAMEPAD-DPAD-LEFT) not = 0
+                   set is-left-down to true
+               end-if
+               if sThumbLX > thumbstick-deadzone or
+                       (wButtons b-and XINPUT-GAMEPAD-DPAD-RIGHT) not = 0
+                   set is-right-down to true
+               end-if
+               if (wButtons b-and XINPUT-GAMEPAD-A) not = 0
+                   set is-fire-down to true
+               end-if
+
+               if is-left-down and not wasLeftPressed
+                   set type CobolBlitz.Keyboard::Left to true
+               end-if
+               if not is-left-down and wasLeftPressed
+                   set type CobolBlitz.Keyboard::Left to false
+               end-if
+
+               if is-right-down and not wasRightPressed
+                   set type CobolBlitz.Keyboard::Right to true
+               end-if
+               if not is-right-down and wasRightPressed
+                   set type CobolBlitz.Keyboard::Right to false
+               end-if
+
+               if is-fire-down and not wasFirePressed
+                   set type CobolBlitz.Keyboard::Fire to true
+               end-if
+               if not is-fire-down and wasFirePressed
+                   set type CobolBlitz.Keyboard::Fire to false
+               end-if
+
+               set wasLeftPressed to is-left-down
+               set wasRightPressed to is-right-down
+               set wasFirePressed to is-fire-down
+           end-if
+       end method.
+
+       end class.
