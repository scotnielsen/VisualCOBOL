@@ -17,6 +17,11 @@
        01 fileToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 openPuzzleToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 savePuzzleToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 printPuzzleToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 saveImageToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 saveImageFileDialog1 type System.Windows.Forms.SaveFileDialog.
+       01 printDocument1 type System.Drawing.Printing.PrintDocument.
+       01 printDialog1 type System.Windows.Forms.PrintDialog.
        01 editToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 templateModeToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 clearToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
@@ -27,9 +32,12 @@
        01 statusStrip1 type System.Windows.Forms.StatusStrip.
        01 toolStripStatusLabel1 type System.Windows.Forms.ToolStripStatusLabel.
        01 undoToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 redoToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 playObviousCellsToolStripMenuIt type System.Windows.Forms.ToolStripMenuItem.
+       01 hintToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 btnClear type System.Windows.Forms.Button.
        01 btnUndo type System.Windows.Forms.Button.
+       01 btnRedo type System.Windows.Forms.Button.
        01 btnSmartPlay type System.Windows.Forms.Button.
        01 grid1 type CobolDoKu.SudokuGridView.
       
@@ -44,6 +52,11 @@
        set fileToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set openPuzzleToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set savePuzzleToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set printPuzzleToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set saveImageToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set saveImageFileDialog1 to new System.Windows.Forms.SaveFileDialog
+       set printDocument1 to new System.Drawing.Printing.PrintDocument
+       set printDialog1 to new System.Windows.Forms.PrintDialog
        set editToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set templateModeToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set clearToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
@@ -51,12 +64,14 @@
        set viewToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set showPossibleValuesToolStripMenu to new System.Windows.Forms.ToolStripMenuItem
        set undoToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set redoToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set openFileDialog1 to new System.Windows.Forms.OpenFileDialog
        set saveFileDialog1 to new System.Windows.Forms.SaveFileDialog
        set statusStrip1 to new System.Windows.Forms.StatusStrip
        set toolStripStatusLabel1 to new System.Windows.Forms.ToolStripStatusLabel
        set btnClear to new System.Windows.Forms.Button
        set btnUndo to new System.Windows.Forms.Button
+       set btnRedo to new System.Windows.Forms.Button
        set btnSmartPlay to new System.Windows.Forms.Button
        set grid1 to new CobolDoKu.SudokuGridView
        invoke menuStrip1::SuspendLayout
@@ -74,75 +89,112 @@
       *> 
       *> fileToolStripMenuItem
       *> 
-       invoke fileToolStripMenuItem::DropDownItems::AddRange(openPuzzleToolStripMenuItem savePuzzleToolStripMenuItem)
+       invoke fileToolStripMenuItem::DropDownItems::AddRange(openPuzzleToolStripMenuItem savePuzzleToolStripMenuItem saveImageToolStripMenuItem printPuzzleToolStripMenuItem)
        set fileToolStripMenuItem::Name to "fileToolStripMenuItem"
        set fileToolStripMenuItem::Size to new System.Drawing.Size( 44 24)
-       set fileToolStripMenuItem::Text to "&File"
+       set fileToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::FileMenu
       *> 
       *> openPuzzleToolStripMenuItem
       *> 
        set openPuzzleToolStripMenuItem::Name to "openPuzzleToolStripMenuItem"
        set openPuzzleToolStripMenuItem::Size to new System.Drawing.Size( 169 24)
-       set openPuzzleToolStripMenuItem::Text to "Open Puzzle..."
+       set openPuzzleToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::OpenPuzzleMenu
        invoke openPuzzleToolStripMenuItem::add_Click(new System.EventHandler(self::openPuzzleToolStripMenuItem_Click))
       *> 
       *> savePuzzleToolStripMenuItem
       *> 
        set savePuzzleToolStripMenuItem::Name to "savePuzzleToolStripMenuItem"
        set savePuzzleToolStripMenuItem::Size to new System.Drawing.Size( 169 24)
-       set savePuzzleToolStripMenuItem::Text to "Save Puzzle..."
+       set savePuzzleToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::SavePuzzleMenu
        invoke savePuzzleToolStripMenuItem::add_Click(new System.EventHandler(self::savePuzzleToolStripMenuItem_Click))
-      *> 
+      *>
+      *> saveImageToolStripMenuItem
+      *>
+       set saveImageToolStripMenuItem::Name to "saveImageToolStripMenuItem"
+       set saveImageToolStripMenuItem::Size to new System.Drawing.Size( 169 24)
+       set saveImageToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::SaveImageMenu
+       invoke saveImageToolStripMenuItem::add_Click(new System.EventHandler(self::saveImageToolStripMenuItem_Click))
+      *>
+      *> printPuzzleToolStripMenuItem
+      *>
+       set printPuzzleToolStripMenuItem::Name to "printPuzzleToolStripMenuItem"
+       set printPuzzleToolStripMenuItem::Size to new System.Drawing.Size( 169 24)
+       set printPuzzleToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::PrintPuzzleMenu
+       invoke printPuzzleToolStripMenuItem::add_Click(new System.EventHandler(self::printPuzzleToolStripMenuItem_Click))
+      *>
+      *> printDocument1
+      *>
+       invoke printDocument1::add_PrintPage(new System.Drawing.Printing.PrintPageEventHandler(self::printDocument1_PrintPage))
+      *>
+      *> printDialog1
+      *>
+       set printDialog1::Document to printDocument1
+      *>
       *> editToolStripMenuItem
       *> 
-       invoke editToolStripMenuItem::DropDownItems::AddRange(templateModeToolStripMenuItem clearToolStripMenuItem playObviousCellsToolStripMenuIt)
+       invoke editToolStripMenuItem::DropDownItems::AddRange(templateModeToolStripMenuItem clearToolStripMenuItem playObviousCellsToolStripMenuIt hintToolStripMenuItem undoToolStripMenuItem redoToolStripMenuItem)
        set editToolStripMenuItem::Name to "editToolStripMenuItem"
        set editToolStripMenuItem::Size to new System.Drawing.Size( 47 24)
-       set editToolStripMenuItem::Text to "&Edit"
+       set editToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::EditMenu
       *> 
       *> templateModeToolStripMenuItem
       *> 
        set templateModeToolStripMenuItem::CheckOnClick to True
        set templateModeToolStripMenuItem::Name to "templateModeToolStripMenuItem"
        set templateModeToolStripMenuItem::Size to new System.Drawing.Size( 184 24)
-       set templateModeToolStripMenuItem::Text to "Template Mode"
+       set templateModeToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::TemplateModeMenu
        invoke templateModeToolStripMenuItem::add_Click(new System.EventHandler(self::templateModeToolStripMenuItem_Click))
       *> 
       *> clearToolStripMenuItem
       *> 
        set clearToolStripMenuItem::Name to "clearToolStripMenuItem"
        set clearToolStripMenuItem::Size to new System.Drawing.Size( 184 24)
-       set clearToolStripMenuItem::Text to "Clear"
+       set clearToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::ClearMenu
        invoke clearToolStripMenuItem::add_Click(new System.EventHandler(self::clearToolStripMenuItem_Click))
       *> 
       *> playObviousCellsToolStripMenuIt
       *> 
        set playObviousCellsToolStripMenuIt::Name to "playObviousCellsToolStripMenuIt"
        set playObviousCellsToolStripMenuIt::Size to new System.Drawing.Size( 184 24)
-       set playObviousCellsToolStripMenuIt::Text to "Smart Play"
+       set playObviousCellsToolStripMenuIt::Text to type CobolDoKu.Properties.Resources::SmartPlayMenu
        invoke playObviousCellsToolStripMenuIt::add_Click(new System.EventHandler(self::playObviousCellsToolStripMenuItem_Click))
-      *> 
+      *>
+      *> hintToolStripMenuItem
+      *>
+       set hintToolStripMenuItem::Name to "hintToolStripMenuItem"
+       set hintToolStripMenuItem::Size to new System.Drawing.Size( 184 24)
+       set hintToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::HintMenu
+       invoke hintToolStripMenuItem::add_Click(new System.EventHandler(self::hintToolStripMenuItem_Click))
+      *>
       *> viewToolStripMenuItem
       *> 
        invoke viewToolStripMenuItem::DropDownItems::AddRange(showPossibleValuesToolStripMenu)
        set viewToolStripMenuItem::Name to "viewToolStripMenuItem"
        set viewToolStripMenuItem::Size to new System.Drawing.Size( 53 24)
-       set viewToolStripMenuItem::Text to "&View"
+       set viewToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::ViewMenu
       *> 
       *> showPossibleValuesToolStripMenu
       *> 
        set showPossibleValuesToolStripMenu::CheckOnClick to True
        set showPossibleValuesToolStripMenu::Name to "showPossibleValuesToolStripMenu"
        set showPossibleValuesToolStripMenu::Size to new System.Drawing.Size( 219 24)
-       set showPossibleValuesToolStripMenu::Text to "Show Possible Values"
+       set showPossibleValuesToolStripMenu::Text to type CobolDoKu.Properties.Resources::ShowPossibleValuesMenu
        invoke showPossibleValuesToolStripMenu::add_Click(new System.EventHandler(self::showPossibleValuesToolStripMenu_Click))
-      *> 
+      *>
       *> undoToolStripMenuItem
-      *> 
+      *>
        set undoToolStripMenuItem::Name to "undoToolStripMenuItem"
        set undoToolStripMenuItem::Size to new System.Drawing.Size( 158 22)
-       set undoToolStripMenuItem::Text to "Undo"
-      *> 
+       set undoToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::UndoMenu
+       invoke undoToolStripMenuItem::add_Click(new System.EventHandler(self::undoToolStripMenuItem_Click))
+      *>
+      *> redoToolStripMenuItem
+      *>
+       set redoToolStripMenuItem::Name to "redoToolStripMenuItem"
+       set redoToolStripMenuItem::Size to new System.Drawing.Size( 158 22)
+       set redoToolStripMenuItem::Text to type CobolDoKu.Properties.Resources::RedoMenu
+       invoke redoToolStripMenuItem::add_Click(new System.EventHandler(self::redoToolStripMenuItem_Click))
+      *>
       *> openFileDialog1
       *> 
        set openFileDialog1::DefaultExt to "xml"
@@ -154,7 +206,13 @@
        set saveFileDialog1::DefaultExt to "xml"
        set saveFileDialog1::Filter to "XML Files (*.xml)|*.xml"
        set saveFileDialog1::Title to "Save Puzzle"
-      *> 
+      *>
+      *> saveImageFileDialog1
+      *>
+       set saveImageFileDialog1::DefaultExt to "png"
+       set saveImageFileDialog1::Filter to "PNG Image (*.png)|*.png"
+       set saveImageFileDialog1::Title to "Save as Image"
+      *>
       *> statusStrip1
       *> 
        invoke statusStrip1::Items::AddRange(toolStripStatusLabel1)
@@ -177,7 +235,7 @@
        set btnClear::Name to "btnClear"
        set btnClear::Size to new System.Drawing.Size( 100 26)
        set btnClear::TabIndex to 4
-       set btnClear::Text to "Clear"
+       set btnClear::Text to type CobolDoKu.Properties.Resources::ClearMenu
        set btnClear::UseVisualStyleBackColor to True
        invoke btnClear::add_Click(new System.EventHandler(self::btnClear_Click))
       *> 
@@ -187,17 +245,27 @@
        set btnUndo::Name to "btnUndo"
        set btnUndo::Size to new System.Drawing.Size( 100 26)
        set btnUndo::TabIndex to 5
-       set btnUndo::Text to "Undo"
+       set btnUndo::Text to type CobolDoKu.Properties.Resources::UndoMenu
        set btnUndo::UseVisualStyleBackColor to True
        invoke btnUndo::add_Click(new System.EventHandler(self::btnUndo_Click))
-      *> 
+      *>
+      *> btnRedo
+      *>
+       set btnRedo::Location to new System.Drawing.Point( 340 128)
+       set btnRedo::Name to "btnRedo"
+       set btnRedo::Size to new System.Drawing.Size( 100 26)
+       set btnRedo::TabIndex to 6
+       set btnRedo::Text to type CobolDoKu.Properties.Resources::RedoMenu
+       set btnRedo::UseVisualStyleBackColor to True
+       invoke btnRedo::add_Click(new System.EventHandler(self::btnRedo_Click))
+      *>
       *> btnSmartPlay
-      *> 
-       set btnSmartPlay::Location to new System.Drawing.Point( 340 128)
+      *>
+       set btnSmartPlay::Location to new System.Drawing.Point( 340 177)
        set btnSmartPlay::Name to "btnSmartPlay"
        set btnSmartPlay::Size to new System.Drawing.Size( 100 26)
-       set btnSmartPlay::TabIndex to 6
-       set btnSmartPlay::Text to "Smart Play"
+       set btnSmartPlay::TabIndex to 7
+       set btnSmartPlay::Text to type CobolDoKu.Properties.Resources::SmartPlayMenu
        set btnSmartPlay::UseVisualStyleBackColor to True
        invoke btnSmartPlay::add_Click(new System.EventHandler(self::btnSmartPlay_Click))
       *> 
@@ -219,6 +287,7 @@
       *> 
        set self::ClientSize to new System.Drawing.Size( 472 370)
        invoke self::Controls::Add(btnSmartPlay)
+       invoke self::Controls::Add(btnRedo)
        invoke self::Controls::Add(btnUndo)
        invoke self::Controls::Add(btnClear)
        invoke self::Controls::Add(statusStrip1)
@@ -227,7 +296,7 @@
        set self::MainMenuStrip to menuStrip1
        set self::MinimumSize to new System.Drawing.Size( 490 415)
        set self::Name to "Form1"
-       set self::Text to "CobolDoKu"
+       set self::Text to type CobolDoKu.Properties.Resources::FormTitle
        invoke menuStrip1::ResumeLayout(False)
        invoke menuStrip1::PerformLayout
        invoke statusStrip1::ResumeLayout(False)
