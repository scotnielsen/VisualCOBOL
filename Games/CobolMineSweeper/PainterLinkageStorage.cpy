@@ -0,0 +1,26 @@
+      ********************************************************************************************************
+      *
+      *  Copyright (C) Micro Focus 2010-2013. All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Linkage parameters for the ENTRY points defined in Painter.cpy.
+       01 line-row                 pic s9(4) comp.
+       01 line-column              pic s9(4) comp.
+       01 line-len                 pic s9(4) comp.
+
+       01 chr                      pic x.
+
+       01 char-row                 pic s9(4) comp.
+       01 char-column              pic s9(4) comp.
+       01 char-attribute           pic x comp-x.
+
+       01 l-row                    pic 9(2) comp.
+       01 l-column                 pic 9(2) comp.
+       01 l-cell                   type cell.
+
+       01 mid-column                pic s9(4) comp.
+       01 text-len                  pic s9(4) comp.
