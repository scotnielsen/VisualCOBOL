@@ -0,0 +1,25 @@
+      ********************************************************************************************************
+      *
+      *  This sample is provided under the terms of the Microsoft Public License agreement(Ms-Pl).
+      *  For more information, review the ms-pl.txt file in the demonstration folder.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Overall game-loop state, checked throughout GameState::Update/Draw and CobolBlitzKeyDown.
+       enum-id CobolBlitz.GameStateEnum.
+
+       78 Ready            value 0.
+       78 Playing          value 1.
+       78 GameOver         value 2.
+       78 Paused           value 3.
+
+      *> Idle attract-mode demo: entered from Ready/GameOver after the
+      *> cabinet has sat untouched for attractTimeoutSeconds, runs the
+      *> normal Update loop unattended, and exits back to Playing on the
+      *> next keypress. See GameState::Update.
+       78 Attract          value 4.
+
+       end enum.
