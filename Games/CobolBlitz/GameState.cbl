@@ -11,10 +11,34 @@
        class-id CobolBlitz.GameState.
 
        working-storage section.
-       78 initialLives     value 3.
+       78 bonusLifeInterval value 1000.
+
+      *> Attract-mode / demo loop: how long the cabinet has
+      *> to sit idle at Ready/GameOver before Update falls into Attract.
+       78 attractTimeoutSeconds value 10.0.
+       01 idleSeconds      float-long value 0.0.
+
+      *> Spectator / second-screen score display: drawScorePanel runs every
+      *> frame (~60Hz) off Draw, but SpectatorBoard::Publish only needs to be fresh
+      *> enough for a human watching a second screen to read, so it's gated to
+      *> spectatorPublishIntervalSeconds the same way idleSeconds above throttles the
+      *> attract-mode check against Update's own per-frame elapsedTime, instead of
+      *> rewriting the shared livescores.dat file on every repaint.
+       78 spectatorPublishIntervalSeconds value 0.5.
+       01 spectatorPublishElapsed  float-long value 0.0.
+       01 spectatorPublishDue      condition-value value true.
+
+       01 config           type CobolBlitz.CabinetConfig property as "Config" with no set.
 
        01 score            binary-long property as "Score".
        01 lives            binary-long property as "Lives".
+       01 nextBonusAt      binary-long property as "NextBonusAt".
+       01 waveNumber       binary-long property as "WaveNumber".
+
+      *> Mercy-rule / assist mode: tracks whether this game has already
+      *> been granted its one Settings::AssistMode extra life, so checkBombCollisions
+      *> only gives it out once per game.
+       01 assistModeUsed   condition-value value false.
        01 gameArea         type System.Drawing.SizeF property as "GameArea".
 
        01 state            type GameStateEnum value 0 property as "State".
@@ -28,6 +52,19 @@
        01 aliens           type Aliens.
        01 isMissileVisible condition-value.
        01 missile          type Missile.
+
+      *> Rapid-fire powerup: a RapidFirePowerup occasionally drops from the
+      *> top of the screen the same way handleSaucer/handleBomb spawn their own transient
+      *> objects; catching it with the base ship opens up a second missile slot (missile2)
+      *> in handleMissile until rapidFireDuration seconds after the catch.
+       01 isPowerupVisible  condition-value value false.
+       01 powerup           type RapidFirePowerup.
+       01 isRapidFireActive condition-value value false.
+       78 rapidFireDuration value 10.0.
+       01 rapidFireEndTime  float-long.
+       01 isMissile2Visible condition-value.
+       01 missile2          type Missile.
+
        01 baseShip         type BaseShip.
        01 bases            type Base occurs 4.
        01 explosion        type Sprite.
@@ -39,20 +76,43 @@
        01 dead             type System.Media.SoundPlayer.
 
        01 font             type System.Drawing.Font.
+       01 smallFont        type System.Drawing.Font.
        01 brush            type System.Drawing.Brush.
        01 rnd              type System.Random.
 
+       01 highScores       type CobolBlitz.HighScoreTable property as "HighScores" with no set.
+       01 scoreRecorded    condition-value value false.
+
+      *> Persisted per-cabinet settings: volume gates the sound effect Play()
+      *> calls below via playSound; passed in from CobolBlitz::NEW, which already owns the
+      *> settings file, rather than GameState loading its own copy.
+       01 settings         type CobolBlitz.CabinetSettings property as "Settings" with no set.
+
+      *> Randomized saucer bonus: the value banked from the last saucer hit,
+      *> flashed briefly at the hit location the same way the explosion sprite runs briefly.
+       78 saucerBonusMin          value 50.
+       78 saucerBonusMax          value 300.
+       78 saucerBonusFlashSeconds value 1.0.
+       01 isSaucerBonusVisible    condition-value value false.
+       01 saucerBonusValue        binary-long.
+       01 saucerBonusLocation     type System.Drawing.PointF.
+       01 saucerBonusStart        float-long.
 
        method-id NEW.
-       procedure division using l-gameArea as type System.Drawing.SizeF.
+       procedure division using l-gameArea as type System.Drawing.SizeF
+                                 l-settings as type CobolBlitz.CabinetSettings.
            set gameObjects to new type System.Collections.Generic.List[type GameObject]()
            set shoot to new type System.Media.SoundPlayer("sounds\shoot.wav")
            set explode to new type System.Media.SoundPlayer("sounds\explode.wav")
            set dead to new type System.Media.SoundPlayer("sounds\dead.wav")
            set font to new type System.Drawing.Font("Arial" 24)
+           set smallFont to new type System.Drawing.Font("Arial" 12)
            set brush to new type  System.Drawing.SolidBrush(type System.Drawing.Color::White)
            set rnd to new type System.Random()
            set gameArea to l-gameArea
+           set config to new type CobolBlitz.CabinetConfig()
+           set highScores to new type CobolBlitz.HighScoreTable()
+           set settings to l-settings
 
            invoke shoot::Load()
            invoke dead::Load()
@@ -63,6 +123,9 @@
        method-id Draw.
        local-storage section.
        01 x            binary-long.
+       01 y            binary-long.
+       01 i            binary-long.
+       01 lineText     string.
        procedure division using graphics as type System.Drawing.Graphics.
 
             *> Draw the game objects
@@ -71,14 +134,64 @@
             end-perform
 
             *> Draw the scores and any text
-            if State not equals type GameStateEnum::Playing
+            if State equals type GameStateEnum::Paused
+                invoke graphics::DrawString("PAUSED" font brush 320 300)
+            end-if
+
+            if State equals type GameStateEnum::Attract
+                invoke graphics::DrawString("DEMO MODE - press any key to play"  smallFont  brush  240  20)
+            end-if
+
+            if State not equals type GameStateEnum::Playing and State not equals type GameStateEnum::Paused and State not equals type GameStateEnum::Attract
                 invoke graphics::DrawString("Press any key to play"  font  brush  240  300)
+
+                *> Attract-screen leaderboard so the cabinet always shows the current high scores
+                *> instead of a blank screen while nobody is playing
+                compute y = 340
+                perform varying i as binary-long from 1 by 1 until i > highScores::Count
+                    string "#" delimited by size
+                           type System.Convert::ToString(i) delimited by size
+                           "  " delimited by size
+                           highScores::Name(i) delimited by size
+                           "  " delimited by size
+                           type System.Convert::ToString(highScores::Score(i)) delimited by size
+                           "  Wave " delimited by size
+                           type System.Convert::ToString(highScores::Wave(i)) delimited by size
+                           into lineText
+                    invoke graphics::DrawString(lineText smallFont brush 260 y)
+                    compute y = y + 18
+                end-perform
             end-if
 
             if  State equals type GameStateEnum::GameOver
                 invoke graphics::DrawString("GAME OVER" font brush 300 260)
             end-if
 
+            *> Randomized saucer bonus: flash the value the player just banked
+            *> at the spot the saucer was hit, the way the classic arcade version does.
+            if isSaucerBonusVisible
+                invoke graphics::DrawString(type System.Convert::ToString(saucerBonusValue)
+                    smallFont brush saucerBonusLocation::X saucerBonusLocation::Y)
+            end-if
+
+            invoke self::drawScorePanel(graphics)
+
+       end method.
+
+      *>> Spectator / second-screen score display: the score/lives/wave
+      *>> computation Draw used to do inline on the cabinet's own Graphics surface, split
+      *>> out so it also publishes this cabinet's current live Score/Lives to a shared
+      *>> file (the same StreamReader/StreamWriter file hand-off HighScoreTable
+      *>> and AuditLog already use for cross-process state), for a separate lobby-monitor
+      *>> display to read via CobolBlitz.SpectatorBoard::GetLeader and mirror whichever
+      *>> cabinet on the floor currently has the highest live Score. The publish itself
+      *>> only runs once every spectatorPublishIntervalSeconds (Update sets
+      *>> spectatorPublishDue), not on every repaint.
+       method-id drawScorePanel private.
+       local-storage section.
+       01 x            binary-long.
+       01 lineText     string.
+       procedure division using graphics as type System.Drawing.Graphics.
             *> Score goes on the right hand side of the screen so calculate the correct position by measuring the string
             compute x = GameArea::Width - graphics::MeasureString(type System.Convert::ToString(Lives) font)::Width - 50
             invoke graphics::DrawString(type System.Convert::ToString(Score) font brush x 0)
@@ -86,6 +199,15 @@
             *> Number of lives left
             invoke graphics::DrawString(type System.Convert::ToString(Lives) font brush  40 0)
 
+            *> Wave number, next to score/lives
+            string "Wave " delimited by size type System.Convert::ToString(waveNumber) delimited by size into lineText
+            invoke graphics::DrawString(lineText smallFont brush 40 40)
+
+            if spectatorPublishDue
+                invoke type CobolBlitz.SpectatorBoard::Publish(Score, Lives)
+                set spectatorPublishElapsed to 0
+                set spectatorPublishDue to false
+            end-if
        end method.
 
        method-id Update.
@@ -94,14 +216,53 @@
        01 tmp          binary-long.
        procedure division using gameTime as float-long elapsedTime as float-long.
 
+            *> Spectator / second-screen score display: accumulate toward
+            *> spectatorPublishIntervalSeconds off this method's own per-frame
+            *> elapsedTime, the same way idleSeconds below accumulates against
+            *> attractTimeoutSeconds; drawScorePanel consumes and resets the flag
+            *> once it actually publishes.
+            compute spectatorPublishElapsed = spectatorPublishElapsed + elapsedTime
+            if spectatorPublishElapsed >= spectatorPublishIntervalSeconds
+                set spectatorPublishDue to true
+            end-if
+
+            *> Attract-mode / demo loop: after Ready or
+            *> GameOver sits untouched for attractTimeoutSeconds, start a
+            *> fresh game and run it unattended as Attract instead of just
+            *> waiting for a keypress. CobolBlitzKeyDown returns Attract to
+            *> Playing (reinitializing, same as GameOver) on the next key.
+            if State = type GameStateEnum::Ready or State = type GameStateEnum::GameOver
+                compute idleSeconds = idleSeconds + elapsedTime
+                if idleSeconds >= attractTimeoutSeconds
+                    set idleSeconds to 0
+                    invoke self::Initialize(false)
+                    set State to type GameStateEnum::Attract
+                end-if
+            else
+                set idleSeconds to 0
+            end-if
+
             *> Updates all the game objects
-            if State = type GameStateEnum::Playing
+            if State = type GameStateEnum::Playing or State = type GameStateEnum::Attract
 
                 *> Create or destroy any transient objects
                 invoke self::handleSaucer()
                 invoke self::handleBomb()
+                invoke self::handlePowerup()
                 invoke self::handleMissile()
 
+                *> Rapid-fire powerup timer: reverts to single-fire once the
+                *> pickup's duration has elapsed.
+                if isRapidFireActive and gameTime >= rapidFireEndTime
+                    set isRapidFireActive to false
+                end-if
+
+                *> Randomized saucer bonus: stop flashing the last hit's value
+                *> after saucerBonusFlashSeconds.
+                if isSaucerBonusVisible and gameTime - saucerBonusStart > saucerBonusFlashSeconds
+                    set isSaucerBonusVisible to false
+                end-if
+
                 if isExploding
                     if explosionStart < 0
                         invoke GameObjects::Remove(baseShip)
@@ -129,7 +290,9 @@
 
                *> Check for any collisions
                invoke self::checkBombCollisions()
-               invoke self::checkMissileCollisions()
+               invoke self::checkMissileCollisions(gameTime)
+               invoke self::checkMissile2Collisions(gameTime)
+               invoke self::checkPowerupCollisions(gameTime)
                invoke self::checkAlienCollisions()
 
             end-if
@@ -148,32 +311,60 @@
        01 missileHit       type Sprite.
        01 baseSpr          type Base.
        01 base             type Base.
-       procedure division.
+       01 hitSaucer        type Saucer.
+       01 hitAlien         type Alien.
+       procedure division using gameTime as float-long.
            if isMissileVisible
                invoke missile::CheckCollisions() returning missileHit
                if missileHit not = null
                    evaluate missileHit::ObjectType
                    when type GameObjectEnum::Alien
-                       *> An alien is hit 10 points
-                       invoke aliens::Remove(missileHit)
+                       *> An alien is hit -- a boss absorbs the hit and
+                       *> stays on the field until HitsRemaining reaches zero, then
+                       *> pays out more than a regular 10-point alien.
+                       set hitAlien to missileHit as type Alien
                        invoke GameObjects::Remove(missile)
                        set isMissileVisible to false
-                       compute Score = Score + 10
-                       invoke explode::Play()
-                       *> If this is the last alien then reset the level
+                       if hitAlien::HitsRemaining > 1
+                           compute hitAlien::HitsRemaining = hitAlien::HitsRemaining - 1
+                           compute Score = Score + 10
+                       else
+                           invoke aliens::Remove(missileHit)
+                           if hitAlien::IsBoss
+                               compute Score = Score + 50
+                           else
+                               compute Score = Score + 10
+                           end-if
+                       end-if
+                       invoke self::playSound(explode)
+                       invoke self::awardBonusLifeIfEarned()
+                       *> If this is the last alien then reset the level. This is the "new
+                       *> wave" reset path: unlike Initialize's "new game" reset,
+                       *> it leaves Score/Lives/WaveNumber alone (WaveNumber advances instead of
+                       *> resetting to 1) and is logged distinctly from STARTED/GAMEOVER so the
+                       *> audit trail can tell a wave transition apart from an actual new game.
                        if aliens::Count = 0
+                           compute waveNumber = waveNumber + 1
                            invoke aliens::CreateAliens()
                            perform varying baseSpr through bases
                                invoke baseSpr::Reset()
                            end-perform
+                           invoke type CobolBlitz.AuditLog::Append("NEWWAVE", Score, Lives)
                        end-if
                    when type GameObjectEnum::Saucer
-                       *> A saucer is hit 100 points
+                       *> Saucer's bonus value is randomized per-saucer
+                       *> instead of a flat 100, and flashed at the hit location.
+                       set hitSaucer to missileHit as type Saucer
                        invoke GameObjects::Remove(missileHit)
                        invoke GameObjects::Remove(missile)
-                       invoke explode::Play()
+                       invoke self::playSound(explode)
                        set isMissileVisible to false
-                       compute Score = Score + 100
+                       compute Score = Score + hitSaucer::BonusValue
+                       set saucerBonusValue to hitSaucer::BonusValue
+                       set saucerBonusLocation to hitSaucer::Location
+                       set saucerBonusStart to gameTime
+                       set isSaucerBonusVisible to true
+                       invoke self::awardBonusLifeIfEarned()
                    when type GameObjectEnum::Base
                        *> A base may have been hit - check the pixels to be sure
                        set base to (missileHit as type Base)
@@ -188,6 +379,98 @@
            end-if
        end method.
 
+      *>> Same checks as checkMissileCollisions, applied to the second missile slot that
+      *>> the rapid-fire powerup opens up in handleMissile.
+       method-id checkMissile2Collisions.
+       local-storage section.
+       01 missileHit       type Sprite.
+       01 baseSpr          type Base.
+       01 base             type Base.
+       01 hitSaucer        type Saucer.
+       01 hitAlien         type Alien.
+       procedure division using gameTime as float-long.
+           if isMissile2Visible
+               invoke missile2::CheckCollisions() returning missileHit
+               if missileHit not = null
+                   evaluate missileHit::ObjectType
+                   when type GameObjectEnum::Alien
+                       *> An alien is hit -- a boss absorbs the hit and
+                       *> stays on the field until HitsRemaining reaches zero, then
+                       *> pays out more than a regular 10-point alien.
+                       set hitAlien to missileHit as type Alien
+                       invoke GameObjects::Remove(missile2)
+                       set isMissile2Visible to false
+                       if hitAlien::HitsRemaining > 1
+                           compute hitAlien::HitsRemaining = hitAlien::HitsRemaining - 1
+                           compute Score = Score + 10
+                       else
+                           invoke aliens::Remove(missileHit)
+                           if hitAlien::IsBoss
+                               compute Score = Score + 50
+                           else
+                               compute Score = Score + 10
+                           end-if
+                       end-if
+                       invoke self::playSound(explode)
+                       invoke self::awardBonusLifeIfEarned()
+                       *> If this is the last alien then reset the level. This is the "new
+                       *> wave" reset path: unlike Initialize's "new game" reset,
+                       *> it leaves Score/Lives/WaveNumber alone (WaveNumber advances instead of
+                       *> resetting to 1) and is logged distinctly from STARTED/GAMEOVER so the
+                       *> audit trail can tell a wave transition apart from an actual new game.
+                       if aliens::Count = 0
+                           compute waveNumber = waveNumber + 1
+                           invoke aliens::CreateAliens()
+                           perform varying baseSpr through bases
+                               invoke baseSpr::Reset()
+                           end-perform
+                           invoke type CobolBlitz.AuditLog::Append("NEWWAVE", Score, Lives)
+                       end-if
+                   when type GameObjectEnum::Saucer
+                       *> Saucer's bonus value is randomized per-saucer
+                       *> instead of a flat 100, and flashed at the hit location.
+                       set hitSaucer to missileHit as type Saucer
+                       invoke GameObjects::Remove(missileHit)
+                       invoke GameObjects::Remove(missile2)
+                       invoke self::playSound(explode)
+                       set isMissile2Visible to false
+                       compute Score = Score + hitSaucer::BonusValue
+                       set saucerBonusValue to hitSaucer::BonusValue
+                       set saucerBonusLocation to hitSaucer::Location
+                       set saucerBonusStart to gameTime
+                       set isSaucerBonusVisible to true
+                       invoke self::awardBonusLifeIfEarned()
+                   when type GameObjectEnum::Base
+                       *> A base may have been hit - check the pixels to be sure
+                       set base to (missileHit as type Base)
+                       if base::CheckPixel(missile2::Location) = true
+                           *> Base is hit - erode where the hit occurred
+                           invoke base::Erode(missile2::Location)
+                           invoke GameObjects::Remove(missile2)
+                           set isMissile2Visible to false
+                       end-if
+                   end-evaluate
+               end-if
+           end-if
+       end method.
+
+      *>> Catching the rapid-fire powerup with the base ship banks
+      *>> rapidFireDuration seconds of a second missile slot from gameTime.
+       method-id checkPowerupCollisions.
+       local-storage section.
+       01 hit          type Sprite.
+       procedure division using gameTime as float-long.
+           if isPowerupVisible
+               invoke powerup::CheckCollisions() returning hit
+               if hit not = null
+                   invoke GameObjects::Remove(powerup)
+                   set isPowerupVisible to false
+                   set isRapidFireActive to true
+                   compute rapidFireEndTime = gameTime + rapidFireDuration
+               end-if
+           end-if
+       end method.
+
        method-id checkBombCollisions.
        local-storage section.
        01 bombHit      type Sprite.
@@ -202,9 +485,28 @@
                        *> Alien bomb hits a base ship
                        invoke GameObjects::Remove(bomb)
                        set isBombDropping to false
-                       invoke dead::Play()
+                       invoke self::playSound(dead)
                        if Lives = 0
-                           set State to type GameStateEnum::GameOver
+                           *> Mercy-rule / assist mode: give the frustrated
+                           *> player one extra life instead of ending the game, but only
+                           *> once per game.
+                           if settings::AssistMode and not assistModeUsed and State not = type GameStateEnum::Attract
+                               set assistModeUsed to true
+                               add 1 to Lives
+                           else
+                               if State = type GameStateEnum::Attract
+                                   *> An unattended attract-mode demo losing its last life is
+                                   *> not a real game-over: drop straight back
+                                   *> to Ready instead of running the GameOver path, which would
+                                   *> block the attract loop on InitialsPrompt's modal ShowDialog
+                                   *> and pollute the real high-score table with a demo score.
+                                   set State to type GameStateEnum::Ready
+                               else
+                                   set State to type GameStateEnum::GameOver
+                                   invoke self::recordHighScore()
+                                   invoke type CobolBlitz.AuditLog::Append("GAMEOVER", Score, Lives)
+                               end-if
+                           end-if
                        else
                            compute Lives = Lives - 1
                        end-if
@@ -224,6 +526,42 @@
            end-if
        end method.
 
+      *>> Records the just-finished game's score into the persistent leaderboard. Guarded by
+      *>> scoreRecorded so a score is only ever banked once per game, no matter how many times
+      *>> Update runs while State stays GameOver.
+       method-id recordHighScore.
+       local-storage section.
+       01 initials     string.
+       procedure division.
+           if scoreRecorded = false
+               set scoreRecorded to true
+               set initials to type CobolBlitz.InitialsPrompt::GetInitials()
+               invoke highScores::AddScore(initials, Score, waveNumber)
+           end-if
+       end method.
+
+      *>> Awards an extra life every time Score crosses the next bonusLifeInterval threshold. Uses
+      *>> a "perform until" rather than a single if so a single big score jump (e.g. the saucer's
+      *>> +100) can never skip past more than one threshold unnoticed.
+      *>> Persisted per-cabinet settings: plays a sound effect only while the
+      *>> cabinet's saved volume is above zero. System.Media.SoundPlayer has no volume
+      *>> control of its own, so 0-100 is approximated here as muted/unmuted rather than an
+      *>> actual mix level.
+       method-id playSound private.
+       procedure division using by value player as type System.Media.SoundPlayer.
+           if settings::Volume > 0
+               invoke player::Play()
+           end-if
+       end method.
+
+       method-id awardBonusLifeIfEarned.
+       procedure division.
+           perform until Score < nextBonusAt
+               compute Lives = Lives + 1
+               compute nextBonusAt = nextBonusAt + bonusLifeInterval
+           end-perform
+       end method.
+
        method-id handleMissile.
        local-storage section.
        01 x        float-short.
@@ -232,7 +570,7 @@
            *> Decide if we should create missile - no current missile and player is pressing Fire
            *> and not in the middle of an explosion
            if isMissileVisible = false and isExploding = false and type Keyboard::Fire = true
-               invoke shoot::Play()
+               invoke self::playSound(shoot)
                set isMissileVisible to true
                compute x = baseShip::Size::Width / 2
                compute x = x  + baseShip::Location::X
@@ -246,6 +584,44 @@
                invoke GameObjects::Remove(missile)
                set isMissileVisible to false
            end-if
+
+           *> Rapid-fire powerup: while active, a second missile slot opens
+           *> up so a Fire press can launch missile2 even while the first missile is still
+           *> in flight, instead of waiting on the single isMissileVisible gate above.
+           if isRapidFireActive = true and isMissile2Visible = false and isExploding = false and type Keyboard::Fire = true
+               invoke self::playSound(shoot)
+               set isMissile2Visible to true
+               compute x = baseShip::Size::Width / 2
+               compute x = x  + baseShip::Location::X
+               compute y = baseShip::Location::Y - 20
+               set missile2 to new type Missile(self, x, y)
+               invoke GameObjects::Add(missile2)
+           end-if
+
+           if isMissile2Visible = true and missile2::Location::Y < 0
+               invoke GameObjects::Remove(missile2)
+               set isMissile2Visible to false
+           end-if
+       end method.
+
+      *>> Occasionally drops a rapid-fire powerup from the top of the screen, rarer than
+      *>> the saucer, the same way handleSaucer/handleBomb spawn their transient objects.
+       method-id handlePowerup.
+       local-storage section.
+       01 x        float-short.
+       procedure division.
+           *> Decide if we should drop a powerup - not while one is already falling or active
+           if isPowerupVisible = false and isRapidFireActive = false and rnd::Next(3000) = 0
+               compute x = rnd::Next(GameArea::Width as binary-long)
+               set powerup to new type RapidFirePowerup(self, x, 0)
+               invoke GameObjects::Add(powerup)
+               set isPowerupVisible to true
+           end-if
+           *> Decide if it's fallen off the bottom uncollected
+           if isPowerupVisible = true and powerup::Location::Y > GameArea::Height
+               invoke GameObjects::Remove(powerup)
+               set isPowerupVisible to false
+           end-if
        end method.
 
        method-id handleBomb.
@@ -276,6 +652,9 @@
            *> Decide if we should create a saucer
            if isSaucerVisible = false and rnd::Next(1000) = 0
                set saucer to new type Saucer(self)
+               *> Randomized saucer bonus: each saucer is worth its own
+               *> random value instead of a flat 100.
+               set saucer::BonusValue to rnd::Next(saucerBonusMin, saucerBonusMax + 1)
                invoke GameObjects::Add(saucer)
                set isSaucerVisible to true
            end-if
@@ -286,11 +665,21 @@
            end-if
        end method.
 
+      *> "New game" reset path: unlike the "new wave" reset in
+      *> checkMissileCollisions/checkMissile2Collisions, this zeroes Score/Lives/WaveNumber
+      *> and is only ever called from CobolBlitz::initialize on a fresh keypress after
+      *> GameOver -- logged as STARTED below so the audit trail can tell an actual new game
+      *> apart from a wave transition.
+      *> logStart controls whether this reset is audited as "STARTED"
+      *> (a real new game) or left unlogged (the attract-mode idle timer
+      *> reusing this same reset to seed its unattended demo loop, which
+      *> is not a play a customer started and must not inflate
+      *> blitz-games-started in the daily ops report).
        method-id Initialize.
        local-storage section.
        01 xpos         float-short.
        01 ypos         float-short.
-       procedure division.
+       procedure division using by value logStart as condition-value.
 
            *> Create all the main gameobjects
            invoke GameObjects::Clear()
@@ -327,6 +716,12 @@
                invoke GameObjects::Add(baseSpr)
            end-perform
 
+           *> WaveNumber must be reset before Aliens is constructed: its
+           *> constructor calls CreateAliens, which reads WaveNumber to
+           *> decide whether this wave spawns a boss alien -- resetting it
+           *> afterwards let a game that ended on a boss-interval wave
+           *> spawn a boss on wave 1 of the next game.
+           set waveNumber to 1
            set aliens to new type Aliens(self)
            invoke GameObjects::Add(aliens)
 
@@ -340,10 +735,21 @@
 
            *> Reset the game state
            set Score to 0
-           set Lives to initialLives
+           set Lives to config::InitialLives
+           set nextBonusAt to bonusLifeInterval
            set isBombDropping to false
            set isSaucerVisible to false
            set isMissileVisible to false
+           set isMissile2Visible to false
+           set isRapidFireActive to false
+           set isPowerupVisible to false
+           set isSaucerBonusVisible to false
+           set scoreRecorded to false
+           set assistModeUsed to false
+
+           if logStart
+               invoke type CobolBlitz.AuditLog::Append("STARTED", Score, Lives)
+           end-if
        end method.
 
        end class.
