@@ -0,0 +1,48 @@
+      ********************************************************************************************************
+      *
+      * Copyright (C) Micro Focus 2010-2013.
+      * All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Second ICobolTicTacToePlayer implementer: instead of playing the local computer opponent,
+      *> relays the same 9-character gameState string Grid.cbl understands over a TCP socket to a
+      *> paired cabinet, so two floor cabinets can play head-to-head instead of each against Grid.
+       class-id CobolTicTacToe.NetworkTicTacToePlayer implements type CobolTicTacToe.ICobolTicTacToePlayer.
+
+       working-storage section.
+           01 player       type CobolTicTacToe.Screen.
+           01 client       type System.Net.Sockets.TcpClient.
+           01 netStream    type System.Net.Sockets.NetworkStream.
+           01 writer       type System.IO.StreamWriter.
+           01 reader       type System.IO.StreamReader.
+
+      *>> Connects out to the paired cabinet's listener at hostName:port and hands moves that
+      *>> come back to newPlayer's Screen, the same way LocalCobolTicTacToePlayer::New does.
+       method-id New.
+       procedure division using by value newPlayer as type CobolTicTacToe.Screen
+                                   hostName as string port as binary-long.
+           set player to newPlayer
+           set client to new System.Net.Sockets.TcpClient(hostName, port)
+           set netStream to client::GetStream()
+           set writer to new System.IO.StreamWriter(netStream)
+           set writer::AutoFlush to true
+           set reader to new System.IO.StreamReader(netStream)
+       end method.
+
+      *>> Sends our board state to the paired cabinet and waits for its reply move,
+      *>> then updates the local Screen with whatever board state comes back.
+       method-id PutNewGameState public.
+       01 remoteGameState  string.
+       procedure division using by value gameState as string.
+           invoke writer::WriteLine(gameState)
+           set remoteGameState to reader::ReadLine()
+           if (remoteGameState not = null) and (size of remoteGameState >= 10)
+               invoke player::SetGameState(remoteGameState)
+           end-if
+       end method.
+
+       end class.
