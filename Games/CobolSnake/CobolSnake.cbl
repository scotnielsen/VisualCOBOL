@@ -13,9 +13,46 @@
        program-id. "CobolSnake".
 
        environment division.
+       configuration section.
        special-names.
            crt status is key-status.
 
+       input-output section.
+       file-control.
+       select high-score-file assign to "highscores.dat"
+                               organization is sequential
+                               file status is ws-high-score-status.
+       select speed-config-file assign to "snakespeed.cfg"
+                                 organization is sequential
+                                 file status is ws-speed-config-status.
+       select maze-file assign to "maze.dat"
+                         organization is sequential
+                         file status is ws-maze-status.
+
+       data division.
+       file section.
+       fd high-score-file record contains 8 characters.
+       01 hs-record.
+           03 hs-initials   pic x(3).
+           03 hs-score      pic 9(5).
+
+      *>A maze board-layout: one record per interior wall cell, reusing
+      *>the same dynamically-allocated memory block draw-outline paints
+      *>the border into, so a rotated-in maze needs no changes to
+      *>accept-user-input's movement/collision logic.
+       fd maze-file record contains 4 characters.
+       01 maze-record.
+           03 maze-row      pic 99.
+           03 maze-col      pic 99.
+
+      *>Per-site speed curve: how fast the poll interval ticks down and
+      *>how many points it takes to ramp up to the next speed-index.
+       fd speed-config-file record contains 8 characters.
+       01 sc-record.
+           03 sc-accept-time-out       pic 99.
+           03 sc-speed-index           pic 9.
+           03 sc-change-speed-score    pic 9(5).
+
        working-storage section.
        01 tot-num-row           pic s9(3) comp.
        01 tot-num-col           pic s9(3) comp.
@@ -37,12 +74,34 @@
        01 random-temp           pic 9v999.
 
        01 accept-time-out       pic 99 value 10.
+
+      *>Attract-mode / demo loop: once the "press an arrow
+      *>key to start" wait sits idle for ws-menu-idle-timeout tenths of a
+      *>second, accept-valid-character's accept times out (key-type = 2)
+      *>and flashes the persisted high score for ws-attract-pause-ms
+      *>tenths of a second before going back to waiting for a real key.
+       01 ws-menu-idle-timeout  pic 9(3) value 150.
+       01 ws-attract-pause-ms   pic 9(3) value 20.
        01 speed-index           pic 9 value 1.
        01 change-speed-score    pic 9(5) value 20.
+       01 ws-speed-config-status pic xx.
+       01 ws-maze-status        pic xx.
+       01 ws-high-score-status  pic xx.
+       01 maze-eof              pic x value "F".
        01 add-length            pic 999 value 0.
        01 insert-symbol         pic x.
        01 score                 pic 9(5) value 0.
 
+      *>Dedicated pause key (ENTER) - freezes the movement/collision loop until pressed again
+       01 paused-flag           pic x value "F".
+
+      *>Variables used for the persisted high-score file
+       01 hs-eof                pic x value "F".
+       01 ws-best-score         pic 9(5).
+       01 ws-best-initials      pic x(3).
+       01 ws-found-best         pic x value "F".
+       01 ws-new-initials       pic x(3) value spaces.
+
        01 exit-flag             pic x(1) value "T".
        01 ws-count              pic 9(4) value 0.
        01 ws-row                pic s9(3) comp.
@@ -87,9 +146,11 @@
        perform allocate-memory
        perform initialize-memory
        perform draw-outline
+       perform load-maze-layout
        perform initialize-snake
        perform display-snake
        perform display-random-number
+       perform show-high-score
        perform accept-user-input
        .
 
@@ -115,6 +176,24 @@
 
       *>Call to accept arrow keys
        call x"AF" using set-bit-pairs adis-key-control
+
+       perform read-speed-config
+       .
+
+      *>Reads the per-site speed curve from snakespeed.cfg, if present, so
+      *>the arcade-floor cabinet can ramp up faster while the home/kiosk
+      *>build keeps the compiled-in gentler curve, all without a recompile.
+       read-speed-config section.
+       open input speed-config-file
+       if ws-speed-config-status = "00"
+           read speed-config-file
+               not at end
+                   move sc-accept-time-out to accept-time-out
+                   move sc-speed-index to speed-index
+                   move sc-change-speed-score to change-speed-score
+           end-read
+           close speed-config-file
+       end-if
        .
 
       *>Allocates memory, equivalent to the screen in working storage
@@ -186,18 +265,39 @@
       *>Wait until the user enters an arrow key
        accept-valid-character section.
        perform until key-code-1 = 3 or key-code-1 = 4 or key-code-1 = 5 or key-code-1 = 6
-           accept temp-char with auto-skip
+           accept temp-char with auto-skip time-out ws-menu-idle-timeout
+           if key-type = 2
+               perform attract-mode-cycle
+           end-if
            display "*" line 1 column 1
        end-perform
        display speed-index line tot-num-row + 1 column 48
        .
 
+      *>Flashes the persisted high score and a "press a key" prompt
+      *>across the screen so an idle cabinet isn't just parked on a
+      *>blank wait between customers.
+       attract-mode-cycle section.
+       perform show-high-score
+       display "PRESS AN ARROW KEY TO START"
+           line tot-num-row + 3 column 15
+       accept temp-char with auto-skip time-out ws-attract-pause-ms
+       .
+
       *>If the timeout occurs, continue the processing with previous value
        accept-valid-char-with-time-out section.
        accept temp-char with auto-skip time-out accept-time-out
-      *>Check for ENTER key and pause teh game
+      *>Dedicated pause key (ENTER) - toggle the freeze. Kept as an independent if
+      *>rather than folded into the evaluate below: key-type = 0 also satisfies
+      *>"key-type not = 2", so an evaluate with both as when branches would let
+      *>the first match win and skip the arrow-key refresh on every ENTER press,
+      *>leaving key-code-1 stale for the next accept.
        if key-type = 0 and key-code-1 = 48 and key-code-2 = 13
-           accept temp-char with auto-skip
+           if paused-flag = "T"
+               move "F" to paused-flag
+           else
+               move "T" to paused-flag
+           end-if
        end-if
       *>Check for arrow key
        if key-type not = 2
@@ -223,28 +323,32 @@
       *>Accept the keyboard input from user and respond according to it
        accept-user-input section.
        move "0" to exit-flag
+       move "F" to paused-flag
        perform accept-valid-character
        perform until exit-flag = "1"
            move "T" to exit-flag
            perform until exit-flag = "F"
                move "T" to exit-flag
-               perform move-tail
-               move key-code-1 to head-dir
-               evaluate head-dir
-                   when 3              *>Left arrow
-                       subtract 1 from head-col
-                   when 4              *>Right arrow
-                       add 1 to head-col
-                   when 5              *>Up arrow
-                       subtract 1 from head-row
-                   when 6              *>Down arrow
-                       add 1 to head-row
-                   when other
-                       move "F" to exit-flag
-                   end-evaluate
-               perform check-head-position
-               perform display-snake
-               move head-dir to head-dir-old
+      *>While paused, skip movement/collision entirely and just keep polling for the unpause key
+               if paused-flag = "F"
+                   perform move-tail
+                   move key-code-1 to head-dir
+                   evaluate head-dir
+                       when 3              *>Left arrow
+                           subtract 1 from head-col
+                       when 4              *>Right arrow
+                           add 1 to head-col
+                       when 5              *>Up arrow
+                           subtract 1 from head-row
+                       when 6              *>Down arrow
+                           add 1 to head-row
+                       when other
+                           move "F" to exit-flag
+                       end-evaluate
+                   perform check-head-position
+                   perform display-snake
+                   move head-dir to head-dir-old
+               end-if
                perform accept-valid-char-with-time-out
            end-perform
        end-perform
@@ -266,6 +370,7 @@
            if score > 1000
                call "CBL_CLEAR_SCR" using ws-character ws-attribute
                display "!!! CONGRATULATIONS !!!" line 10 column 30
+               perform prompt-and-record-high-score
                display "PRESS RETURN KEY TO EXIT" line 20 column 29
                accept temp-char
                stop run
@@ -292,12 +397,57 @@
            display "!!! GAME IS OVER !!!" line 10 column 30
            display "YOUR SCORE IS : " line 14 column 30
            display score line 14 column 46
+           perform prompt-and-record-high-score
            display "PRESS RETURN KEY TO EXIT" line 20 column 29
            accept temp-char
            stop run
        end-if
        .
 
+      *>Records the just-finished run's score into the persisted high-score
+      *>file, so the best run of the day survives past the end of this session.
+       prompt-and-record-high-score section.
+       call "InitialsEntry" using by value 16 30
+           by reference ws-new-initials
+
+       open extend high-score-file
+       move ws-new-initials to hs-initials
+       move score to hs-score
+       write hs-record
+       close high-score-file
+       .
+
+      *>Finds and displays the best score on record, read from the
+      *>persisted high-score file.
+       show-high-score section.
+       move 0 to ws-best-score
+       move spaces to ws-best-initials
+       move "F" to ws-found-best
+       move "F" to hs-eof
+
+       open input high-score-file
+       if ws-high-score-status = "00"
+           perform until hs-eof = "T"
+               read high-score-file at end move "T" to hs-eof
+                   not at end
+                   perform
+                       if hs-score > ws-best-score
+                           move hs-score to ws-best-score
+                           move hs-initials to ws-best-initials
+                           move "T" to ws-found-best
+                       end-if
+                   end-perform
+               end-read
+           end-perform
+           close high-score-file
+       end-if
+
+       if ws-found-best = "T"
+           display "HIGH SCORE : " ws-best-score " BY " ws-best-initials
+               line tot-num-row + 2 column 20
+       end-if
+       .
+
       *>Generate random numbers
        generate-random-numbers section.
        move tot-num-row to random-row
@@ -362,6 +512,31 @@
        display "0" line tot-num-row + 1 column 48
        .
 
+      *>Loads an optional maze board-layout, if maze.dat is present:
+      *>every (row, col) record marks an interior wall cell in the same
+      *>working-storage memory block draw-outline uses for the border,
+      *>so check-head-position's existing "*" collision check catches
+      *>walls automatically without any change to accept-user-input.
+       load-maze-layout section.
+       open input maze-file
+       if ws-maze-status = "00"
+           move "F" to maze-eof
+           perform until maze-eof = "T"
+               read maze-file at end move "T" to maze-eof
+                   not at end
+                   perform
+                       display "*" line maze-row column maze-col
+                       move maze-row to ws-row
+                       move maze-col to ws-column
+                       move "*" to insert-symbol
+                       perform add-to-ws-memory
+                   end-perform
+               end-read
+           end-perform
+           close maze-file
+       end-if
+       .
+
 
       *>Inserts into the working storage memory corresponding to the screen area
        add-to-ws-memory section.
