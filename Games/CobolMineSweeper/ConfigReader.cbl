@@ -11,14 +11,20 @@
        program-id. ConfigReader as "ConfigReader".
        environment division.
        file-control.
+      *> Indexed by layout-id/seq so a specific daily-challenge layout can be
+      *> sought directly (START) instead of scanned sequentially from record one.
        select config-file assign to ws-config-file-name
-                           organization is sequential.
+                           organization is indexed
+                           access mode is dynamic
+                           record key is cf-key.
 
-       configuration section.
        data division.
        file section.
-       fd config-file record contains 4 characters.
+       fd config-file record contains 8 characters.
        01 cf-record.
+           03 cf-key.
+               05 cf-layout-id     pic 9(2).
+               05 cf-seq           pic 9(2).
            03 first-number     pic 9(2).
            03 second-number    pic 9(2).
 
@@ -27,9 +33,13 @@
        01 ws-grid-size         pic 99.
        01 ws-mines-count       pic 99.
        01 ws-eof               pic 9 comp-x value 0.
-       01 ws-config-file-name  pic x(100).
+       01 ws-config-file-name  pic x(100) value "layout.dat".
        01 ws-length-temp       pic 99.
        01 ws-width-temp        pic 99.
+       01 ws-selected-layout-id pic 9(2).
+       01 ws-config-status     pic xx.
+       01 ws-nb-row             pic 99.
+       01 ws-nb-col             pic 99.
 
        *>Variables used for random number generation
        01 random-row            pic 99 value 2.
@@ -40,39 +50,95 @@
 
        linkage section.
        01 l-level pic 9.
+       01 l-safe-row pic 9(2) comp.
+       01 l-safe-col pic 9(2) comp.
+       01 l-custom-length pic 99.
+       01 l-custom-width pic 99.
+       01 l-custom-mines pic 99.
+       01 l-layout-id pic 9(2).
 
        01 l-mine-field.
            03 l-field-length pic 99.
            03 l-field-width pic 99.
            03 l-cells-lines occurs 1 to 40 depending on
                            l-field-length.
-               05 l-cells cell occurs 1 to 40 depending on l-field-width.
-
-       procedure division using l-level l-mine-field.
-
-           evaluate l-level
-               when 1
-                   set ws-grid-size to 5
-                   set ws-mines-count to 5
-               when 2
-                   set ws-grid-size to 7
-                   set ws-mines-count to 15
-               when 3
-                   set ws-grid-size to 10
-                   set ws-mines-count to 30
+               05 l-cells type cell occurs 1 to 40 depending on
+                           l-field-width.
+
+       procedure division using l-level l-mine-field
+                                l-custom-length l-custom-width
+                                l-custom-mines l-layout-id.
+
+           evaluate true
+               when l-level = 4
+                   move l-layout-id to ws-selected-layout-id
+                   perform load-config-from-file
+               when l-level = 6
+                   perform set-custom-field
                when other
-                   set ws-grid-size to 7
-                   set ws-mines-count to 15
+                   evaluate l-level
+                       when 1
+                           set ws-grid-size to 5
+                           set ws-mines-count to 5
+                       when 2
+                           set ws-grid-size to 7
+                           set ws-mines-count to 15
+                       when 3
+                           set ws-grid-size to 10
+                           set ws-mines-count to 30
+                       when other
+                           set ws-grid-size to 7
+                           set ws-mines-count to 15
+                   end-evaluate
+
+                   perform init-field
+                   perform init-random-generator
+                   perform randomize-mine-locations
+                   perform evaluate-neighbourhoods
            end-evaluate
 
-           perform init-field
+           move mine-field to l-mine-field.
+
+           goback.
+
+      *> Level 6 ("Custom"): the player picked field-length,
+      *> field-width and mines-count directly instead of a preset.
+       set-custom-field section.
+           move l-custom-length to field-length
+           move l-custom-width to field-width
+           move l-custom-mines to mines-count
+           move l-custom-mines to ws-mines-count
+           perform clear-field
            perform init-random-generator
            perform randomize-mine-locations
            perform evaluate-neighbourhoods
+       .
 
-           move mine-field to l-mine-field.
+      *> Loads a fixed daily-challenge layout from config-file instead
+      *> of rolling random mine locations.
+       load-config-from-file section.
+           perform open-config-file
+           perform get-field-size
+           perform clear-field
+           perform get-mines-locations
+           perform close-config-file
+           move 0 to mines-count
+           perform count-mines-in-field
+           perform evaluate-neighbourhoods
+       .
 
-           goback.
+       count-mines-in-field section.
+           perform varying ws-length-temp from 1 by 1
+                   until ws-length-temp > field-length
+               perform varying ws-width-temp from 1 by 1
+                       until ws-width-temp > field-width
+                   if cell-type of cells(ws-length-temp, ws-width-temp)
+                           = CELL-TYPE-BOMB
+                       add 1 to mines-count
+                   end-if
+               end-perform
+           end-perform
+       .
 
        init-field section.
            move ws-grid-size to field-length
@@ -88,10 +154,12 @@
        .
 
        randomize-mine-locations section.
-           perform varying ws-counter from 1 by 1 until ws-counter > ws-mines-count
+           perform varying ws-counter from 1 by 1
+                   until ws-counter > ws-mines-count
 
-               perform generate-random-numbers until cell-type of cells(random-row, random-col)
-                                                       not = CELL-TYPE-BOMB
+               perform generate-random-numbers
+                   until cell-type of cells(random-row, random-col)
+                       not = CELL-TYPE-BOMB
 
                set cell-type of cells(random-row, random-col)
                        to CELL-TYPE-BOMB
@@ -123,9 +191,16 @@
            close config-file
        .
 
+      *> Seeks straight to the requested layout's field-size record (cf-seq
+      *> = 01) instead of always reading whatever happens to be record one.
        get-field-size section.
+           move ws-selected-layout-id to cf-layout-id
+           move 1 to cf-seq
+           start config-file key is equal to cf-key
+               invalid key set ws-eof to 1
+           end-start
            if ws-eof < 1
-               read config-file at end set ws-eof to 1
+               read config-file next record at end set ws-eof to 1
                    not at end
                    perform
                        move first-number to field-length
@@ -139,11 +214,19 @@
            perform get-next-mine-location until ws-eof = 1
        .
 
+      *> Reads the requested layout's remaining records in key sequence and
+      *> stops as soon as a record for a different layout-id is reached,
+      *> rather than scanning through every other layout in the file.
        get-next-mine-location section.
-           read config-file at end move 1 to ws-eof
+           read config-file next record at end move 1 to ws-eof
                not at end perform
-                   set cell-type of cells(first-number, second-number)
-                       to CELL-TYPE-BOMB
+                   if cf-layout-id not = ws-selected-layout-id
+                       move 1 to ws-eof
+                   else
+                       set cell-type of
+                           cells(first-number, second-number)
+                           to CELL-TYPE-BOMB
+                   end-if
                end-perform
            end-read
        .
@@ -151,52 +234,129 @@
       * bombs in them.
       *
        evaluate-neighbourhoods section.
-           perform varying ws-length-temp from 1 by 1 until ws-length-temp > field-length
-               perform varying ws-width-temp from 1 by 1 until ws-width-temp > field-width
-                   if cell-type of cells(ws-length-temp, ws-width-temp) = CELL-TYPE-BOMB
-                       if ws-length-temp - 1 > 0
-                           if cell-type of cells(ws-length-temp - 1, ws-width-temp) < CELL-TYPE-BOMB
-                               add 1 to cell-type of cells(ws-length-temp - 1, ws-width-temp)
-                           end-if
-
-                           if ws-width-temp - 1 > 0 and cell-type of cells(ws-length-temp - 1, ws-width-temp - 1) < CELL-TYPE-BOMB
-                               add 1 to cell-type of cells(ws-length-temp - 1, ws-width-temp - 1)
-                           end-if
-
-                           if ws-width-temp + 1 <= field-width and cell-type of cells(ws-length-temp - 1, ws-width-temp + 1) < CELL-TYPE-BOMB
-                               add 1 to cell-type of cells(ws-length-temp - 1, ws-width-temp + 1)
-                           end-if
-                       end-if
-                       if ws-length-temp + 1 <= field-length
-                           if cell-type of cells(ws-length-temp + 1, ws-width-temp) < CELL-TYPE-BOMB
-                               add 1 to cell-type of cells(ws-length-temp + 1, ws-width-temp)
-                           end-if
-
-                           if ws-width-temp - 1 > 0 and cell-type of cells(ws-length-temp + 1, ws-width-temp - 1) < CELL-TYPE-BOMB
-                               add 1 to cell-type of cells(ws-length-temp + 1, ws-width-temp - 1)
-                           end-if
-
-                           if ws-width-temp + 1 <= field-width and cell-type of cells(ws-length-temp + 1, ws-width-temp + 1) < CELL-TYPE-BOMB
-                               add 1 to cell-type of cells(ws-length-temp + 1, ws-width-temp + 1)
-                           end-if
-                       end-if
-                       if ws-width-temp - 1 > 0 and cell-type of cells(ws-length-temp, ws-width-temp - 1) < CELL-TYPE-BOMB
-                           add 1 to cell-type of cells(ws-length-temp, ws-width-temp - 1)
-                       end-if
-                       if ws-width-temp + 1 <= field-width and cell-type of cells(ws-length-temp, ws-width-temp + 1) < CELL-TYPE-BOMB
-                           add 1 to cell-type of cells(ws-length-temp, ws-width-temp + 1)
-                       end-if
+           move 1 to ws-length-temp
+           perform until ws-length-temp > field-length
+               move 1 to ws-width-temp
+               perform until ws-width-temp > field-width
+                   if cell-type of
+                           cells(ws-length-temp, ws-width-temp)
+                           = CELL-TYPE-BOMB
+                       perform bump-neighbours-of-bomb
                    end-if
+                   add 1 to ws-width-temp
                end-perform
+               add 1 to ws-length-temp
            end-perform
        .
 
+      *> Adds one to the neighbour count of every non-bomb cell around the
+      *> bomb at (ws-length-temp, ws-width-temp) -- split out of
+      *> evaluate-neighbourhoods so each neighbour check fits its own line.
+       bump-neighbours-of-bomb section.
+           if ws-length-temp - 1 > 0
+               compute ws-nb-row = ws-length-temp - 1
+               move ws-width-temp to ws-nb-col
+               perform bump-neighbour-cell
+               if ws-width-temp - 1 > 0
+                   compute ws-nb-col = ws-width-temp - 1
+                   perform bump-neighbour-cell
+               end-if
+               if ws-width-temp + 1 <= field-width
+                   compute ws-nb-col = ws-width-temp + 1
+                   perform bump-neighbour-cell
+               end-if
+           end-if
+           if ws-length-temp + 1 <= field-length
+               compute ws-nb-row = ws-length-temp + 1
+               move ws-width-temp to ws-nb-col
+               perform bump-neighbour-cell
+               if ws-width-temp - 1 > 0
+                   compute ws-nb-col = ws-width-temp - 1
+                   perform bump-neighbour-cell
+               end-if
+               if ws-width-temp + 1 <= field-width
+                   compute ws-nb-col = ws-width-temp + 1
+                   perform bump-neighbour-cell
+               end-if
+           end-if
+           move ws-length-temp to ws-nb-row
+           if ws-width-temp - 1 > 0
+               compute ws-nb-col = ws-width-temp - 1
+               perform bump-neighbour-cell
+           end-if
+           if ws-width-temp + 1 <= field-width
+               compute ws-nb-col = ws-width-temp + 1
+               perform bump-neighbour-cell
+           end-if
+       .
+
+      *> Adds one to cell-type of the (ws-nb-row, ws-nb-col) cell unless
+      *> it is itself a bomb.
+       bump-neighbour-cell section.
+           if cell-type of cells(ws-nb-row, ws-nb-col) < CELL-TYPE-BOMB
+               add 1 to cell-type of cells(ws-nb-row, ws-nb-col)
+           end-if
+       .
+
        clear-field section.
-           perform varying ws-length-temp from 1 by 1 until ws-length-temp > field-length
-               perform varying ws-width-temp from 1 by 1 until ws-width-temp > field-width
-                   set cell-type of cells(ws-length-temp, ws-width-temp) to CELL-TYPE-EMPTY
+           perform varying ws-length-temp from 1 by 1
+                   until ws-length-temp > field-length
+               perform varying ws-width-temp from 1 by 1
+                       until ws-width-temp > field-width
+                   set cell-type of
+                       cells(ws-length-temp, ws-width-temp)
+                       to CELL-TYPE-EMPTY
                end-perform
            end-perform
        .
 
+      *> Guarantees a safe first click: if the cell the player just
+      *> uncovered turns out to be a bomb, move that one mine to a
+      *> different empty cell and recompute the neighbour counts.
+       entry "reroll-mine" using by reference l-mine-field
+                                  by value l-safe-row
+                                  by value l-safe-col
+
+           move l-mine-field to mine-field
+
+           if cell-type of cells(l-safe-row, l-safe-col)
+                   = CELL-TYPE-BOMB
+               set cell-type of cells(l-safe-row, l-safe-col)
+                   to CELL-TYPE-EMPTY
+
+               perform generate-random-numbers
+                   until cell-type of
+                           cells(random-row, random-col)
+                           not = CELL-TYPE-BOMB
+                     and not (random-row = l-safe-row
+                          and random-col = l-safe-col)
+
+               set cell-type of cells(random-row, random-col)
+                   to CELL-TYPE-BOMB
+               perform recompute-neighbourhoods
+           end-if
+
+           move mine-field to l-mine-field
+       goback.
+
+      *> Strips every non-bomb cell back to CELL-TYPE-EMPTY and reruns
+      *> evaluate-neighbourhoods, since it accumulates neighbour counts
+      *> onto whatever is already there.
+       recompute-neighbourhoods section.
+           perform varying ws-length-temp from 1 by 1
+                   until ws-length-temp > field-length
+               perform varying ws-width-temp from 1 by 1
+                       until ws-width-temp > field-width
+                   if cell-type of
+                           cells(ws-length-temp, ws-width-temp)
+                           not = CELL-TYPE-BOMB
+                       set cell-type of
+                           cells(ws-length-temp, ws-width-temp)
+                           to CELL-TYPE-EMPTY
+                   end-if
+               end-perform
+           end-perform
+           perform evaluate-neighbourhoods
+       .
+
        end program ConfigReader.
