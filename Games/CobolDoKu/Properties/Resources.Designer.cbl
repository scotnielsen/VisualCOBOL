@@ -0,0 +1,152 @@
+      ***************************************************************
+      * Copyright (C) Micro Focus 1976-2013.
+      * All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      ***************************************************************
+
+      $set sourceformat(variable)
+
+      *> Namespace: CobolDoKu.Properties
+
+      *>> <summary>
+      *>>   A strongly-typed resource class, for looking up localized strings, etc.
+      *>> </summary>
+      *> This class was auto-generated by the StronglyTypedResourceBuilder
+      *> class via a tool like ResGen or Visual Studio.
+      *> To add or remove a member, edit your .ResX file then rerun ResGen
+      *> with the /str option, or rebuild your VS project.
+      *> Localized UI strings: added to CobolDoKu, modeled on
+      *> CobolTicTacToe.Properties.Resources, so the menu/status/dialog text baked into
+      *> CobolDoKu.cbl and CobolDoKu.Designer.cbl as literals can be pulled from a resource
+      *> table instead, with a Spanish translation set in Resources.es.resx.
+       class-id CobolDoKu.Properties.Resources
+           attribute System.CodeDom.Compiler.GeneratedCodeAttribute("System.Resources.Tools.StronglyTypedResourceBuilder", "4.0.0.0")
+           attribute System.Diagnostics.DebuggerNonUserCodeAttribute()
+           attribute System.Runtime.CompilerServices.CompilerGeneratedAttribute()
+       .
+
+       working-storage section.
+       01 resourceMan type System.Resources.ResourceManager static.
+       01 resourceCulture type System.Globalization.CultureInfo static.
+
+       method-id get property ResourceManager static
+           attribute System.ComponentModel.EditorBrowsableAttribute(type System.ComponentModel.EditorBrowsableState::Advanced) final.
+       local-storage section.
+       01 temp type System.Resources.ResourceManager.
+       procedure division returning return-item as type System.Resources.ResourceManager.
+       if type System.Object::ReferenceEquals(resourceMan null) then
+           set temp to new System.Resources.ResourceManager( "CobolDoKu.Properties.Resources" type of CobolDoKu.Properties.Resources::Assembly)
+           set resourceMan to temp
+       end-if
+       set return-item to resourceMan
+       end method.
+
+       method-id get property Culture static
+           attribute System.ComponentModel.EditorBrowsableAttribute(type System.ComponentModel.EditorBrowsableState::Advanced) final.
+       procedure division returning return-item as type System.Globalization.CultureInfo.
+       set return-item to resourceCulture
+       end method.
+
+       method-id set property Culture static final.
+       procedure division using by value #value as type System.Globalization.CultureInfo.
+       set resourceCulture to #value
+       end method.
+
+       method-id get property FileMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("FileMenu" resourceCulture)
+       end method.
+
+       method-id get property OpenPuzzleMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("OpenPuzzleMenu" resourceCulture)
+       end method.
+
+       method-id get property SavePuzzleMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("SavePuzzleMenu" resourceCulture)
+       end method.
+
+       method-id get property PrintPuzzleMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("PrintPuzzleMenu" resourceCulture)
+       end method.
+
+       method-id get property SaveImageMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("SaveImageMenu" resourceCulture)
+       end method.
+
+       method-id get property EditMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("EditMenu" resourceCulture)
+       end method.
+
+       method-id get property TemplateModeMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("TemplateModeMenu" resourceCulture)
+       end method.
+
+       method-id get property ClearMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("ClearMenu" resourceCulture)
+       end method.
+
+       method-id get property SmartPlayMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("SmartPlayMenu" resourceCulture)
+       end method.
+
+       method-id get property HintMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("HintMenu" resourceCulture)
+       end method.
+
+       method-id get property ViewMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("ViewMenu" resourceCulture)
+       end method.
+
+       method-id get property ShowPossibleValuesMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("ShowPossibleValuesMenu" resourceCulture)
+       end method.
+
+       method-id get property UndoMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("UndoMenu" resourceCulture)
+       end method.
+
+       method-id get property RedoMenu static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("RedoMenu" resourceCulture)
+       end method.
+
+       method-id get property FormTitle static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("FormTitle" resourceCulture)
+       end method.
+
+       method-id get property FormTitleWithDifficultyFormat static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("FormTitleWithDifficultyFormat" resourceCulture)
+       end method.
+
+       method-id get property StatusFormat static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("StatusFormat" resourceCulture)
+       end method.
+
+       method-id get property CongratulationsFormat static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("CongratulationsFormat" resourceCulture)
+       end method.
+
+       method-id NEW protected
+                    custom-attribute is type System.Diagnostics.CodeAnalysis.SuppressMessageAttribute("Microsoft.Performance", "CA1811:AvoidUncalledPrivateCode").
+       procedure division.
+       end method.
+
+       end class.
