@@ -0,0 +1,33 @@
+      ********************************************************************************************************
+      *
+      *  This sample is provided under the terms of the Microsoft Public License agreement(Ms-Pl).
+      *  For more information, review the ms-pl.txt file in the demonstration folder.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Sequential coin/play audit trail -- one line per game start and one per game end -- so the
+      *> floor can reconcile "games started" against "games completed" at the end of the day.
+       class-id CobolBlitz.AuditLog.
+
+       working-storage section.
+       01 auditFile        string value "blitzaudit.log".
+
+      *>> Appends one line of the form "timestamp,outcome,score,lives" to the audit file. Callers pass
+      *>> the outcome ("STARTED", "NEWWAVE", "GAMEOVER" ...) and the Score/Lives at the time of the event.
+       method-id Append public static.
+       local-storage section.
+       01 writer       type System.IO.StreamWriter.
+       procedure division using by value outcome as string l-score as binary-long l-lives as binary-long.
+           try
+               set writer to new type System.IO.StreamWriter(auditFile, true)
+               invoke writer::WriteLine(type System.DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss") & "," & outcome & "," & type System.Convert::ToString(l-score) & "," & type System.Convert::ToString(l-lives))
+               invoke writer::Close()
+           catch
+               continue
+           end-try
+       end method.
+
+       end class.
