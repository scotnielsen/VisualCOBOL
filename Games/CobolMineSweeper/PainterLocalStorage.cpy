@@ -0,0 +1,20 @@
+      ********************************************************************************************************
+      *
+      *  Copyright (C) Micro Focus 2010-2013. All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Local-storage for Painter.cpy/DisplayNeighbourEntry.cpy. This has to be LOCAL-STORAGE
+      *> rather than WORKING-STORAGE because display-neighbourhoods recurses -- WORKING-STORAGE
+      *> would let one recursive call stomp another's ls-counter/ls-counter2, whereas LOCAL-STORAGE
+      *> gives every call (and every recursive re-entry) its own copy.
+       01 ls-counter               pic s9(2) comp.
+       01 ls-counter2              pic s9(2) comp.
+
+       01 character-buffer         pic x(80) value spaces.
+
+       01 reset-game-row           pic s9(2) comp.
+       01 reset-game-column        pic s9(2) comp.
