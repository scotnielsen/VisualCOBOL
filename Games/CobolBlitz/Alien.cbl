@@ -14,17 +14,40 @@
        78 Width    binary-long value 48 public.
        78 Height   binary-long value 48 public.
 
+      *> Boss alien wave variant: a boss takes two missile hits
+      *> instead of one -- GameState::checkMissileCollisions decrements
+      *> HitsRemaining rather than removing the alien until it reaches zero --
+      *> and is worth more points once destroyed.
+       01 hitsRemaining    binary-long property as "HitsRemaining" value 1.
+       01 isBoss           condition-value property as "IsBoss" value false.
+
        method-id NEW.
-       local-storage section.
        procedure division using by value gameState as type GameState l-x as float-short l-y as float-short l-sz as type AlienSizeEnum.
-           evaluate l-sz
-           when type AlienSizeEnum::Small
-               invoke super::Construct(gameState l-x l-y "graphics\invader32x32_1.bmp" "graphics\invader32x32_2.bmp" type GameObjectEnum::Alien)
-           when type AlienSizeEnum::Medium
-               invoke super::Construct(gameState l-x l-y "graphics\invader36x32_1.bmp" "graphics\invader36x32_2.bmp" type GameObjectEnum::Alien)
-           when other
-               invoke super::Construct(gameState l-x l-y "graphics\invader40x32_1.bmp" "graphics\invader40x32_2.bmp" type GameObjectEnum::Alien)
-           end-evaluate
+           invoke self::setup(gameState l-x l-y l-sz false)
+       end method.
+
+       method-id NEW.
+       procedure division using by value gameState as type GameState l-x as float-short l-y as float-short l-sz as type AlienSizeEnum l-isBoss as condition-value.
+           invoke self::setup(gameState l-x l-y l-sz l-isBoss)
+       end method.
+
+       method-id setup private.
+       procedure division using by value gameState as type GameState l-x as float-short l-y as float-short l-sz as type AlienSizeEnum l-isBoss as condition-value.
+           set isBoss to l-isBoss
+           if isBoss
+               set hitsRemaining to 2
+               invoke super::Construct(gameState l-x l-y "graphics\invaderBoss48x48_1.bmp" "graphics\invaderBoss48x48_2.bmp" type GameObjectEnum::Alien)
+           else
+               set hitsRemaining to 1
+               evaluate l-sz
+               when type AlienSizeEnum::Small
+                   invoke super::Construct(gameState l-x l-y "graphics\invader32x32_1.bmp" "graphics\invader32x32_2.bmp" type GameObjectEnum::Alien)
+               when type AlienSizeEnum::Medium
+                   invoke super::Construct(gameState l-x l-y "graphics\invader36x32_1.bmp" "graphics\invader36x32_2.bmp" type GameObjectEnum::Alien)
+               when other
+                   invoke super::Construct(gameState l-x l-y "graphics\invader40x32_1.bmp" "graphics\invader40x32_2.bmp" type GameObjectEnum::Alien)
+               end-evaluate
+           end-if
        end method.
 
        end class.
