@@ -0,0 +1,338 @@
+      ********************************************************************************************************
+      *
+      * Copyright (C) Micro Focus 2010-2013.
+      * All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Daily "floor open" batch validation job: opens every data file each
+      *> game depends on -- Minesweeper's layout.dat, every puzzle XML under CobolDoKu's
+      *> puzzles folder, and the five high-score/audit logs DailyOpsReport already reads --
+      *> and reports which ones are missing, empty or fail a basic structural check, so a
+      *> file left corrupt by yesterday's crash is caught here instead of in front of a
+      *> customer. Run from a Games\CabinetOps working directory alongside the other four
+      *> game folders, same as DailyOpsReport.
+       program-id. FloorOpenCheck as "FloorOpenCheck".
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+      *> Daily-challenge layout file (ConfigReader's config-file); indexed, same key layout.
+           select mine-layout-file
+                   assign to "../CobolMineSweeper/layout.dat"
+                   organization is indexed
+                   access mode is dynamic
+                   record key is ml-key
+                   file status is ws-mine-layout-status.
+           select puzzle-xml-file
+                   assign to ws-puzzle-path
+                   organization is line sequential
+                   file status is ws-puzzle-status.
+           select blitz-audit-file
+                   assign to "../CobolBlitz/blitzaudit.log"
+                   organization is line sequential
+                   file status is ws-blitz-audit-status.
+           select mine-besttimes-file
+                   assign to "../CobolMineSweeper/besttimes.dat"
+                   organization is sequential
+                   file status is ws-mine-besttimes-status.
+           select doku-solves-file
+                   assign to "../CobolDoKu/dokusolves.log"
+                   organization is line sequential
+                   file status is ws-doku-status.
+           select snake-highscore-file
+                   assign to "../CobolSnake/highscores.dat"
+                   organization is sequential
+                   file status is ws-snake-status.
+           select tictactoe-stats-file
+                   assign to "../CobolTicTacToe/tictactoestats.log"
+                   organization is line sequential
+                   file status is ws-tictactoe-status.
+           select report-file assign to "flooropencheck.txt"
+                               organization is line sequential.
+
+       data division.
+       file section.
+       fd mine-layout-file record contains 8 characters.
+       01 ml-record.
+           03 ml-key.
+               05 ml-layout-id     pic 9(2).
+               05 ml-seq           pic 9(2).
+           03 ml-first-number  pic 9(2).
+           03 ml-second-number pic 9(2).
+
+       fd puzzle-xml-file record contains 500 characters.
+       01 puzzle-line      pic x(500).
+
+       fd blitz-audit-file record contains 80 characters.
+       01 ba-line          pic x(80).
+
+       fd mine-besttimes-file record contains 9 characters.
+       01 mine-record.
+           03 mine-level      pic 9.
+           03 mine-initials   pic x(3).
+           03 mine-seconds    pic 9(5).
+
+       fd doku-solves-file record contains 40 characters.
+       01 doku-line        pic x(40).
+
+       fd snake-highscore-file record contains 8 characters.
+       01 snake-record.
+           03 snake-initials  pic x(3).
+           03 snake-score     pic 9(5).
+
+       fd tictactoe-stats-file record contains 40 characters.
+       01 tictactoe-line   pic x(40).
+
+       fd report-file record contains 132 characters.
+       01 report-line      pic x(132).
+
+       working-storage section.
+       01 ws-mine-layout-status      pic xx.
+       01 ws-puzzle-status           pic xx.
+       01 ws-blitz-audit-status      pic xx.
+       01 ws-mine-besttimes-status   pic xx.
+       01 ws-doku-status             pic xx.
+       01 ws-snake-status            pic xx.
+       01 ws-tictactoe-status        pic xx.
+
+      *> Directory listing of puzzles-dir (vendor extension, same CBL_* runtime-library
+      *> convention Minesweeper.cbl already relies on for its mouse support).
+       01 ws-puzzle-dir-spec         pic x(256).
+       01 ws-puzzle-path             pic x(256).
+       01 ws-dir-scan-rc             pic s9(9) comp-5.
+       01 ws-puzzle-file-count       pic 9(5) value 0.
+       01 ws-puzzle-corrupt-count    pic 9(5) value 0.
+       01 ws-first-xml-line-ok       pic x value "N".
+
+       01 ws-eof                     pic x value "F".
+       01 ws-checked-count           pic 9(3) value 0.
+       01 ws-problem-count           pic 9(3) value 0.
+       01 ws-open-status             pic xx.
+       01 ws-check-label             pic x(60).
+       01 ws-result-text             pic x(9).
+       01 ws-report-line-out         pic x(132).
+
+       procedure division.
+       main-line section.
+           open output report-file
+           move "CABINET FLOOR OPEN - DAILY DATA FILE VALIDATION"
+               to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           perform check-mine-layout-file
+           perform check-puzzle-files
+           perform check-blitz-audit-file
+           perform check-mine-besttimes-file
+           perform check-doku-solves-file
+           perform check-snake-highscore-file
+           perform check-tictactoe-stats-file
+
+           perform write-summary
+           close report-file
+           stop run
+           .
+
+      *> Opens the given file, classifies MISSING (status 35)/EMPTY (no records)/CORRUPT
+      *> (any other non-zero open status)/OK, and appends one report line -- shared logic
+      *> for every fixed-record data file this job checks.
+       report-open-result section.
+           add 1 to ws-checked-count
+           evaluate ws-open-status
+               when "00"
+                   move "OK" to ws-result-text
+               when "35"
+                   move "MISSING" to ws-result-text
+                   add 1 to ws-problem-count
+               when other
+                   move "CORRUPT" to ws-result-text
+                   add 1 to ws-problem-count
+           end-evaluate
+           string ws-check-label delimited by size
+                  ": " delimited by size
+                  ws-result-text delimited by size
+                  into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           .
+
+       report-empty-result section.
+           move "EMPTY" to ws-result-text
+           add 1 to ws-problem-count
+           string ws-check-label delimited by size
+                  ": " delimited by size
+                  ws-result-text delimited by size
+                  into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           .
+
+      *> ConfigReader opens layout.dat the same way; a missing or unreadable daily-challenge
+      *> layout would otherwise only surface once a customer picks level 4 on the cabinet.
+       check-mine-layout-file section.
+           open input mine-layout-file
+           move ws-mine-layout-status to ws-open-status
+           move "layout.dat (Minesweeper daily-challenge layouts)"
+               to ws-check-label
+           perform report-open-result
+           if ws-mine-layout-status = "00"
+               close mine-layout-file
+           end-if
+           .
+
+      *> Scans puzzles-dir for every *.xml puzzle file and confirms each one opens and its
+      *> first line looks like a Sudoku save (SudokuGrid::Save always starts the file with
+      *> the XML declaration, so a corrupt/truncated save loses that first line).
+       check-puzzle-files section.
+           move "../CobolDoKu/puzzles/*.xml" to ws-puzzle-dir-spec
+           call "CBL_DIR_SCAN" using ws-puzzle-dir-spec
+                                     ws-puzzle-path
+               returning ws-dir-scan-rc
+           perform until ws-dir-scan-rc not = 0
+               perform check-one-puzzle-file
+               call "CBL_DIR_SCAN" using ws-puzzle-dir-spec
+                                         ws-puzzle-path
+                   returning ws-dir-scan-rc
+           end-perform
+
+           if ws-puzzle-file-count = 0
+               move "puzzles/ (CobolDoKu puzzle library)"
+                   to ws-check-label
+               perform report-empty-result
+           else
+               string "puzzles/ (CobolDoKu puzzle library): checked "
+                      delimited by size
+                      ws-puzzle-file-count delimited by size
+                      " file(s), " delimited by size
+                      ws-puzzle-corrupt-count delimited by size
+                      " corrupt" delimited by size
+                      into ws-report-line-out
+               move ws-report-line-out to report-line
+               write report-line
+               if ws-puzzle-corrupt-count > 0
+                   add 1 to ws-problem-count
+               end-if
+           end-if
+           add 1 to ws-checked-count
+           .
+
+       check-one-puzzle-file section.
+           add 1 to ws-puzzle-file-count
+           open input puzzle-xml-file
+           if ws-puzzle-status not = "00"
+               add 1 to ws-puzzle-corrupt-count
+           else
+               move "N" to ws-first-xml-line-ok
+               read puzzle-xml-file
+                   at end
+                       add 1 to ws-puzzle-corrupt-count
+                   not at end
+                       if puzzle-line (1:5) = "<?xml"
+                           move "Y" to ws-first-xml-line-ok
+                       end-if
+               end-read
+               if ws-first-xml-line-ok = "N"
+                   add 1 to ws-puzzle-corrupt-count
+               end-if
+               close puzzle-xml-file
+           end-if
+           .
+
+      *> CobolBlitz appends "timestamp,outcome,score,lives" lines; DailyOpsReport's own
+      *> nightly rollup depends on this file existing and being readable.
+       check-blitz-audit-file section.
+           open input blitz-audit-file
+           move ws-blitz-audit-status to ws-open-status
+           move "blitzaudit.log (CobolBlitz)" to ws-check-label
+           if ws-blitz-audit-status = "00"
+               perform report-open-result
+               read blitz-audit-file
+                   at end perform report-empty-result
+               end-read
+               close blitz-audit-file
+           else
+               perform report-open-result
+           end-if
+           .
+
+       check-mine-besttimes-file section.
+           open input mine-besttimes-file
+           move ws-mine-besttimes-status to ws-open-status
+           move "besttimes.dat (CobolMineSweeper)" to ws-check-label
+           if ws-mine-besttimes-status = "00"
+               perform report-open-result
+               read mine-besttimes-file
+                   at end perform report-empty-result
+               end-read
+               close mine-besttimes-file
+           else
+               perform report-open-result
+           end-if
+           .
+
+       check-doku-solves-file section.
+           open input doku-solves-file
+           move ws-doku-status to ws-open-status
+           move "dokusolves.log (CobolDoKu)" to ws-check-label
+           if ws-doku-status = "00"
+               perform report-open-result
+               read doku-solves-file
+                   at end perform report-empty-result
+               end-read
+               close doku-solves-file
+           else
+               perform report-open-result
+           end-if
+           .
+
+       check-snake-highscore-file section.
+           open input snake-highscore-file
+           move ws-snake-status to ws-open-status
+           move "highscores.dat (CobolSnake)" to ws-check-label
+           if ws-snake-status = "00"
+               perform report-open-result
+               read snake-highscore-file
+                   at end perform report-empty-result
+               end-read
+               close snake-highscore-file
+           else
+               perform report-open-result
+           end-if
+           .
+
+       check-tictactoe-stats-file section.
+           open input tictactoe-stats-file
+           move ws-tictactoe-status to ws-open-status
+           move "tictactoestats.log (CobolTicTacToe)" to ws-check-label
+           if ws-tictactoe-status = "00"
+               perform report-open-result
+               read tictactoe-stats-file
+                   at end perform report-empty-result
+               end-read
+               close tictactoe-stats-file
+           else
+               perform report-open-result
+           end-if
+           .
+
+       write-summary section.
+           move spaces to report-line
+           write report-line
+           string "Checked " delimited by size
+                  ws-checked-count delimited by size
+                  " item(s), " delimited by size
+                  ws-problem-count delimited by size
+                  " with a problem" delimited by size
+                  into ws-report-line-out
+           move ws-report-line-out to report-line
+           write report-line
+           .
+
+       end program FloorOpenCheck.
