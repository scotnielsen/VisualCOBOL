@@ -18,6 +18,11 @@
        01 gameState    type CobolBlitz.GameState.
        01 style        type ControlStyles.
 
+      *> Persisted per-cabinet settings: loaded before GameState is
+      *> constructed so its saved volume is already known when GameState::NEW builds the
+      *> SoundPlayers, and re-applied/re-saved by the F11/OemPlus/OemMinus combo below.
+       01 settings     type CobolBlitz.CabinetSettings.
+
        method-id NEW.
        procedure division.
            set timer to new type System.Diagnostics.Stopwatch()
@@ -26,18 +31,34 @@
            set style to type ControlStyles::AllPaintingInWmPaint B-OR type ControlStyles::UserPaint B-OR type ControlStyles::OptimizedDoubleBuffer
            invoke self::SetStyle(style, true)
 
+           set settings to new type CobolBlitz.CabinetSettings()
+           invoke self::applyDisplayMode()
+
            *> Startup the game state
-           set gameState to new type CobolBlitz.GameState(self::ClientSize as type System.Drawing.SizeF)
+           set gameState to new type CobolBlitz.GameState(self::ClientSize as type System.Drawing.SizeF, settings)
 
            invoke self::initialize()
 
            goback.
        end method.
 
+      *>> Persisted per-cabinet settings: switches the window between
+      *>> windowed and borderless-fullscreen to match settings::Fullscreen.
+       method-id applyDisplayMode private.
+       procedure division.
+           if settings::Fullscreen
+               set self::FormBorderStyle to type System.Windows.Forms.FormBorderStyle::None
+               set self::WindowState to type System.Windows.Forms.FormWindowState::Maximized
+           else
+               set self::FormBorderStyle to type System.Windows.Forms.FormBorderStyle::Sizable
+               set self::WindowState to type System.Windows.Forms.FormWindowState::Normal
+           end-if
+       end method.
+
 
        method-id initialize.
        procedure division.
-           invoke gameState::Initialize()
+           invoke gameState::Initialize(true)
            set lastTime to 0
            invoke timer::Reset()
            invoke timer::Start()
@@ -57,6 +78,10 @@
             set lastTime to gameTime
             compute frameCounter = frameCounter + 1
 
+            *> Gamepad/joystick input: polled once per frame here so a floor
+            *> cabinet's pad drives the same Keyboard flags a keyboard would.
+            invoke type CobolBlitz.GamepadState::Poll()
+
             *>Perform any animation and updates
             invoke gameState::Update(gameTime, elapsedTime)
 
@@ -73,16 +98,48 @@
 
        method-id CobolBlitzKeyDown final private.
        procedure division using by value sender as object e as type System.Windows.Forms.KeyEventArgs.
-           *> If we are not playing then a keypress starts the game
-            if gameState::State not = type CobolBlitz.GameStateEnum::Playing
-               *> If we are currently at gameover then need to reset everything
-               if gameState::State = type CobolBlitz.GameStateEnum::GameOver
-                   invoke self::initialize()
+           *> Persisted per-cabinet settings: F11 toggles fullscreen,
+           *> OemPlus/OemMinus adjust volume; all three re-save immediately and, like P,
+           *> never fall through to the "any key" start/resume logic below.
+           if e::KeyCode = type System.Windows.Forms.Keys::F11
+               invoke settings::ToggleFullscreen()
+               invoke self::applyDisplayMode()
+           else
+           if e::KeyCode = type System.Windows.Forms.Keys::Oemplus
+               invoke settings::IncreaseVolume()
+           else
+           if e::KeyCode = type System.Windows.Forms.Keys::OemMinus
+               invoke settings::DecreaseVolume()
+           else
+           *> P is a dedicated pause toggle -- it never falls through to the "any key" start/resume
+           *> logic below, and while paused no other key is forwarded to Keyboard so the ship can't
+           *> move or fire while the machine is frozen for cleaning/a dispute.
+           if e::KeyCode = type System.Windows.Forms.Keys::P
+               if gameState::State = type CobolBlitz.GameStateEnum::Playing
+                   set gameState::State to type CobolBlitz.GameStateEnum::Paused
+               else
+                   if gameState::State = type CobolBlitz.GameStateEnum::Paused
+                       set gameState::State to type CobolBlitz.GameStateEnum::Playing
+                   end-if
+               end-if
+           else
+               *> If we are not playing or paused then a keypress starts/resumes the game
+               if gameState::State not = type CobolBlitz.GameStateEnum::Playing and gameState::State not = type CobolBlitz.GameStateEnum::Paused
+                   *> If we are currently at gameover, or being interrupted mid-demo,
+                   *> then need to reset everything before handing control back
+                   if gameState::State = type CobolBlitz.GameStateEnum::GameOver or gameState::State = type CobolBlitz.GameStateEnum::Attract
+                       invoke self::initialize()
+                   end-if
+                   set gameState::State to type CobolBlitz.GameStateEnum::Playing
                end-if
-               set gameState::State to type CobolBlitz.GameStateEnum::Playing
-           end-if
 
-           invoke type CobolBlitz.Keyboard::KeyDown(e::KeyCode)
+               if gameState::State not = type CobolBlitz.GameStateEnum::Paused
+                   invoke type CobolBlitz.Keyboard::KeyDown(e::KeyCode)
+               end-if
+           end-if
+           end-if
+           end-if
+           end-if
            goback.
        end method.
 
