@@ -0,0 +1,19 @@
+      ********************************************************************************************************
+      *
+      * Copyright (C) Micro Focus 2010-2013.
+      * All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> An opponent Screen can hand its gameState string to. LocalCobolTicTacToePlayer plays it
+      *> against the local computer opponent; NetworkTicTacToePlayer relays it to a remote cabinet.
+       interface-id CobolTicTacToe.ICobolTicTacToePlayer.
+
+       method-id PutNewGameState.
+       procedure division using by value gameState as string.
+       end method.
+
+       end interface.
