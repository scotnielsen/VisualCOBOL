@@ -83,6 +83,10 @@
                if view::TemplateMode
                    set cell::Fixed to true
                end-if
+      *> Pencil-mark / candidate-notes mode: a committed value retires
+      *> whatever notes were jotted for the cell, the same way a hint flash is retired
+      *> by ExecuteCommand.
+               set cell::PencilMarks to false
            end-if
            invoke view::UpdateViewAfterCellChange()
        end method.
