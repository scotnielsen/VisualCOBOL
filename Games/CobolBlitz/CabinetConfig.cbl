@@ -0,0 +1,72 @@
+      ********************************************************************************************************
+      *
+      *  This sample is provided under the terms of the Microsoft Public License agreement(Ms-Pl).
+      *  For more information, review the ms-pl.txt file in the demonstration folder.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Per-install difficulty settings (lives, alien speed/formation) read from a small key=value
+      *> config file at startup, so tuning a cabinet's difficulty doesn't need a recompile.
+       class-id CobolBlitz.CabinetConfig.
+
+       working-storage section.
+       01 configFile           string value "cabinet.cfg".
+
+       01 initialLives         binary-long value 3 property as "InitialLives".
+       01 initialSpeed         float-short value 30 property as "InitialSpeed".
+       01 maximumSpeed         binary-long value 200 property as "MaximumSpeed".
+       01 numberAliensX        binary-long value 11 property as "NumberAliensX".
+       01 numberAliensY        binary-long value 5 property as "NumberAliensY".
+
+       method-id NEW.
+       procedure division.
+           invoke self::Load()
+       end method.
+
+      *>> Reads "key=value" pairs from cabinet.cfg, one per line, ignoring anything it doesn't
+      *>> recognize so the file can carry future settings without breaking older builds. Missing
+      *>> file or missing keys simply keep the compiled-in default.
+       method-id Load.
+       local-storage section.
+       01 reader           type System.IO.StreamReader.
+       01 line             string.
+       01 parts            string occurs any.
+       01 key              string.
+       01 val              string.
+       procedure division.
+           if type System.IO.File::Exists(configFile)
+               try
+                   set reader to new type System.IO.StreamReader(configFile)
+                   perform until reader::EndOfStream
+                       set line to reader::ReadLine()
+                       if line::Length > 0
+                           set parts to line::Split("=")
+                           if size of parts = 2
+                               set key to parts(1)::Trim()::ToUpper()
+                               set val to parts(2)::Trim()
+                               evaluate key
+                                   when "INITIALLIVES"
+                                       set initialLives to type System.Convert::ToInt32(val)
+                                   when "INITIALSPEED"
+                                       set initialSpeed to type System.Convert::ToSingle(val)
+                                   when "MAXIMUMSPEED"
+                                       set maximumSpeed to type System.Convert::ToInt32(val)
+                                   when "NUMBERALIENSX"
+                                       set numberAliensX to type System.Convert::ToInt32(val)
+                                   when "NUMBERALIENSY"
+                                       set numberAliensY to type System.Convert::ToInt32(val)
+                               end-evaluate
+                           end-if
+                       end-if
+                   end-perform
+                   invoke reader::Close()
+               catch
+                   continue
+               end-try
+           end-if
+       end method.
+
+       end class.
