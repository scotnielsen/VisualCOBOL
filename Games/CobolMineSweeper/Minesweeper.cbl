@@ -13,9 +13,43 @@
        program-id. Minesweeper as "Minesweeper".
 
        environment division.
+       configuration section.
        special-names.
            crt status is key-status.
 
+       input-output section.
+       file-control.
+       select best-times-file assign to "besttimes.dat"
+                               file status is ws-best-times-status
+                               organization is sequential.
+       select save-file assign to "savegame.dat"
+                         organization is sequential
+                         file status is ws-save-status.
+
+       data division.
+       file section.
+       fd best-times-file record contains 9 characters.
+       01 bt-record.
+           03 bt-level      pic 9.
+           03 bt-initials   pic x(3).
+           03 bt-seconds    pic 9(5).
+
+      *> sv-header-record and sv-row-record describe the same 120-byte
+      *> save-file record: the first record written/read is the header
+      *> (mines-count/field-length/field-width), every record after
+      *> that is one row of cells (state, type and is-valid per cell).
+       fd save-file record contains 120 characters.
+       01 sv-header-record.
+           03 sv-mines-count   pic 99.
+           03 sv-field-length  pic 99.
+           03 sv-field-width   pic 99.
+           03 filler           pic x(114).
+       01 sv-row-record redefines sv-header-record.
+           03 sv-cell occurs 40.
+               05 sv-cell-state  pic 9.
+               05 sv-cell-type   pic 9.
+               05 sv-cell-valid  pic 9.
+
        working-storage section.
        01 key-status.
            03 key-type           pic x.
@@ -38,16 +72,58 @@
        copy "PainterWorkingStorage.cpy".
        copy "FieldMap.cpy".
 
-       01 current-cell           cell.
+       01 current-cell           type cell.
        01 current-row            pic 9(2) comp.
        01 current-column         pic 9(2) comp.
        78 B_TRUE                 value 1.
        78 B_FALSE                value 0.
        01 GAME-IS-OVER           pic 9 value B_FALSE.
+       01 first-click            pic 9 value B_TRUE.
+
+       01 chord-row               pic 9(2) comp.
+       01 chord-column            pic 9(2) comp.
+
+       01 ws-custom-length        pic 99.
+       01 ws-custom-width         pic 99.
+       01 ws-custom-mines         pic 99.
+       01 ws-max-custom-mines     pic 9(4) comp.
+
+      *> Which daily-challenge layout to seek to in config-file's indexed
+      *> organization; only used by ConfigReader when ws-level = 4.
+       01 ws-layout-id            pic 9(2) value 1.
+
+      *> Counts reveals/marks since the last automatic checkpoint write;
+      *> reset to 0 each time checkpoint-save runs. A checkpoint every
+      *> CHECKPOINT-INTERVAL moves means an abnormal termination loses at
+      *> most that many moves, instead of the whole board.
+       01 ws-moves-since-checkpoint pic 9(5) value 0.
+       78 CHECKPOINT-INTERVAL       value 5.
+
+      *> File status for save-file, checked by load-saved-game so a menu
+      *> selection of "Resume saved game" before any game has ever been
+      *> saved falls back to a fresh game instead of aborting.
+       01 ws-save-status         pic xx.
+       01 ws-best-times-status   pic xx.
+
+       01 bt-eof                 pic 9 value B_FALSE.
+       01 ws-best-seconds        pic 9(5).
+       01 ws-best-initials       pic x(3).
+       01 ws-found-best          pic 9 value B_FALSE.
+       01 ws-new-initials        pic x(3) value spaces.
+       01 ws-start-total-seconds pic 9(7) comp.
+       01 ws-end-total-seconds   pic 9(7) comp.
+       01 ws-elapsed-seconds     pic 9(5) comp.
+       01 ws-time-hh             pic 99.
+       01 ws-time-mm             pic 99.
+       01 ws-time-ss             pic 99.
 
        01 ws-cell-center-row               pic 9(2) comp.
        01 ws-cell-center-column            pic 9(2) comp.
 
+      *> Attribute looked up from cell-attribute-table (PainterWorkingStorage.cpy)
+      *> for the current color mode, passed to draw-char-colored.
+       01 ws-digit-attribute               pic x comp-x.
+
        77 KEYBOARD-CHARACTER PIC X(1) VALUE SPACE.
 
        01 FIELD-IS-CLEAR         pic 9 value B_FALSE.
@@ -72,17 +148,76 @@
        start-game.
        perform clear-screen
        set ws-level to 0
-       perform draw-menu-selection until ws-level > 0 and ws-level < 4
+       perform draw-menu-selection until ws-level > 0 and ws-level < 7
 
-       call "ConfigReader" using ws-level mine-field
+       move 0 to ws-custom-length
+       move 0 to ws-custom-width
+       move 0 to ws-custom-mines
+
+       if ws-level = 5
+           perform load-saved-game
+       else
+           if ws-level = 6
+               perform prompt-custom-size
+           end-if
+           call "ConfigReader" using ws-level mine-field
+                                     ws-custom-length ws-custom-width
+                                     ws-custom-mines ws-layout-id
+           set first-click to B_TRUE
+       end-if
        set num-cells-horiz to field-length
        set num-cells-vert to field-width
 
        perform clear-screen
        perform draw-content-panel
+       perform start-timer
        perform handle-mouse-event until 0 <> 0
        .
 
+       start-timer.
+           move function current-date(9:2) to ws-time-hh
+           move function current-date(11:2) to ws-time-mm
+           move function current-date(13:2) to ws-time-ss
+           compute ws-start-total-seconds =
+               ws-time-hh * 3600 + ws-time-mm * 60 + ws-time-ss
+       .
+
+       stop-timer.
+           move function current-date(9:2) to ws-time-hh
+           move function current-date(11:2) to ws-time-mm
+           move function current-date(13:2) to ws-time-ss
+           compute ws-end-total-seconds =
+               ws-time-hh * 3600 + ws-time-mm * 60 + ws-time-ss
+           compute ws-elapsed-seconds =
+               ws-end-total-seconds - ws-start-total-seconds
+           if ws-elapsed-seconds < 0
+               add 86400 to ws-elapsed-seconds
+           end-if
+       .
+
+      *> Prompts for an arbitrary board size/mine count for level 6
+      *> ("Custom"), bounded to what cells occurs 1 to 40 can hold.
+       prompt-custom-size.
+           move 0 to ws-custom-length
+           perform until ws-custom-length > 0 and ws-custom-length <= 40
+               display "Custom rows [1-40]:" line 6 column 22
+               accept ws-custom-length line 6 column 44
+           end-perform
+
+           move 0 to ws-custom-width
+           perform until ws-custom-width > 0 and ws-custom-width <= 40
+               display "Custom columns [1-40]:" line 7 column 22
+               accept ws-custom-width line 7 column 44
+           end-perform
+
+           compute ws-max-custom-mines = ws-custom-length * ws-custom-width - 1
+           move 0 to ws-custom-mines
+           perform until ws-custom-mines > 0 and ws-custom-mines <= ws-max-custom-mines
+               display "Mines [1-" ws-max-custom-mines "]:" line 8 column 22
+               accept ws-custom-mines line 8 column 44
+           end-perform
+       .
+
        init-mouse.
          call "CBL_INIT_MOUSE" using by reference mouse-handle mouse-buttons
          call "CBL_SHOW_MOUSE" using mouse-handle
@@ -128,6 +263,17 @@
                perform mark-cell
                perform check-game-finished
            end-if
+           if event-type = 6
+               perform chord-reveal
+               perform check-game-finished
+           end-if
+         end-if
+
+         if GAME-IS-OVER = B_FALSE
+             perform READ-ANY-KEY
+             if KEYBOARD-CHARACTER = "S" or KEYBOARD-CHARACTER = "s"
+                 perform save-and-exit-game
+             end-if
          end-if
        .
 
@@ -165,7 +311,16 @@
                      when CELL-TYPE-BOMB
                         call "draw-char" using by value "*" ws-cell-center-row ws-cell-center-column
                      when other
-                        call "draw-char" using by value cell-type of cells(ws-counter, ws-counter2) ws-cell-center-row ws-cell-center-column
+                        move cell-attribute(ws-color-mode + 1,
+                                cell-type of
+                                    cells(ws-counter, ws-counter2))
+                            to ws-digit-attribute
+                        call "draw-char-colored" using
+                                by value cell-type of
+                                    cells(ws-counter, ws-counter2)
+                                ws-cell-center-row
+                                ws-cell-center-column
+                                ws-digit-attribute
                   end-evaluate
 
               end-perform
@@ -184,7 +339,13 @@
              when CELL-TYPE-BOMB
                 call "draw-char" using by value "*" ws-cell-center-row ws-cell-center-column
              when other
-                call "draw-char" using by value cell-type of current-cell ws-cell-center-row ws-cell-center-column
+                move cell-attribute(ws-color-mode + 1,
+                        cell-type of current-cell)
+                    to ws-digit-attribute
+                call "draw-char-colored" using
+                        by value cell-type of current-cell
+                        ws-cell-center-row ws-cell-center-column
+                        ws-digit-attribute
            end-evaluate
        .
 
@@ -199,6 +360,16 @@
             call "get-cell" using current-row current-column current-cell
             if is-valid of current-cell = CELL-VALID
 
+                if first-click = B_TRUE
+                    if cell-type of current-cell = CELL-TYPE-BOMB
+                        call "reroll-mine" using by reference mine-field
+                                                  by value current-row
+                                                  by value current-column
+                        call "get-cell" using current-row current-column current-cell
+                    end-if
+                    set first-click to B_FALSE
+                end-if
+
                 evaluate cell-type of current-cell
                 when CELL-TYPE-BOMB
                    perform display-all-cell
@@ -208,6 +379,10 @@
                 when other
                    perform display-cell-value
                 end-evaluate
+
+                if GAME-IS-OVER = B_FALSE
+                    perform checkpoint-save
+                end-if
              end-if
          end-if
        .
@@ -229,6 +404,7 @@
 
                      perform calculate-center-of-the-cell
                      call "draw-char" using by value "!" ws-cell-center-row ws-cell-center-column
+                     perform checkpoint-save
                 else
                    if cell-state of current-cell = STATE-MARKED
                         set cell-state of current-cell to STATE-COVERED
@@ -236,12 +412,71 @@
 
                         perform calculate-center-of-the-cell
                         call "draw-char" using by value " " ws-cell-center-row ws-cell-center-column
+                        perform checkpoint-save
                    end-if
                 end-if
             end-if
          end-if
        .
 
+      *> Chord click (both buttons at once, event-type 6, the same
+      *> convention as show-cell's 2 and mark-cell's 4 combined): for
+      *> an already-uncovered numbered cell, auto-opens every covered,
+      *> unmarked neighbour, using the same display-cell-value/
+      *> display-neighbourhoods machinery show-cell already uses.
+       chord-reveal.
+         if GAME-IS-OVER = B_FALSE
+            move event-row to current-row
+            add 1 to current-row
+
+            move event-col to current-column
+            add 1 to current-column
+
+            call "get-cell" using current-row current-column current-cell
+            if is-valid of current-cell = CELL-VALID
+               and cell-state of current-cell = STATE-UNCOVERED
+               and cell-type of current-cell >= CELL-TYPE-1-NB
+               and cell-type of current-cell <= CELL-TYPE-8-NB
+
+                move current-row to chord-row
+                move current-column to chord-column
+
+                perform varying ws-counter from -1 by 1 until ws-counter > 1
+                    perform varying ws-counter2 from -1 by 1 until ws-counter2 > 1
+
+                        if not (ws-counter = 0 and ws-counter2 = 0)
+                           and chord-row + ws-counter > 0
+                           and chord-row + ws-counter <= field-length
+                           and chord-column + ws-counter2 > 0
+                           and chord-column + ws-counter2 <= field-width
+
+                            compute current-row = chord-row + ws-counter
+                            compute current-column = chord-column + ws-counter2
+                            call "get-cell" using current-row current-column current-cell
+
+                            if is-valid of current-cell = CELL-VALID
+                               and cell-state of current-cell = STATE-COVERED
+
+                                evaluate cell-type of current-cell
+                                when CELL-TYPE-BOMB
+                                   perform display-all-cell
+                                   perform display-game-over
+                                when CELL-TYPE-EMPTY
+                                   call "display-neighbourhoods" using by value current-row by value current-column
+                                when other
+                                   perform display-cell-value
+                                end-evaluate
+                            end-if
+                        end-if
+
+                    end-perform
+                end-perform
+
+                perform checkpoint-save
+            end-if
+         end-if
+       .
+
       *-----------------------------------------------------------------
        READ-ANY-KEY.
 
@@ -286,14 +521,146 @@
            call "calculate-middle-column" using by reference disp-column by value 25
            display "CONGRATULATIONS! YOU WIN!" line 2 column disp-column
            set GAME-IS-OVER to B_TRUE
+           perform stop-timer
+           perform prompt-and-record-best-time
            perform restart-game
        .
 
+      *> Records the just-finished win into the per-level best-times
+      *> file and shows the best time on record for this level.
+       prompt-and-record-best-time section.
+           call "calculate-middle-column" using by reference disp-column by value 30
+           display "Time: " ws-elapsed-seconds "s" line 3 column disp-column
+           call "InitialsEntry" using by value 4 disp-column
+               by reference ws-new-initials
+
+           open extend best-times-file
+           move ws-level to bt-level
+           move ws-new-initials to bt-initials
+           move ws-elapsed-seconds to bt-seconds
+           write bt-record
+           close best-times-file
+
+           perform show-best-time-for-level
+       .
+
+       show-best-time-for-level section.
+           move 99999 to ws-best-seconds
+           move spaces to ws-best-initials
+           set ws-found-best to B_FALSE
+           set bt-eof to B_FALSE
+
+           open input best-times-file
+           if ws-best-times-status = "00"
+               perform until bt-eof = B_TRUE
+                   read best-times-file at end set bt-eof to B_TRUE
+                       not at end
+                       perform
+                           if bt-level = ws-level and bt-seconds < ws-best-seconds
+                               move bt-seconds to ws-best-seconds
+                               move bt-initials to ws-best-initials
+                               set ws-found-best to B_TRUE
+                           end-if
+                       end-perform
+                   end-read
+               end-perform
+               close best-times-file
+           end-if
+
+           if ws-found-best = B_TRUE
+               call "calculate-middle-column" using by reference disp-column by value 30
+               display "Best time for this level: " ws-best-seconds
+                   "s by " ws-best-initials line 4 column disp-column
+           end-if
+       .
+
        reset-game section.
            set GAME-IS-OVER to B_FALSE
            perform start-game
        .
 
+      *> Writes the whole mine-field (dimensions plus every cell's
+      *> state/type/is-valid) to savegame.dat and ends the session, so
+      *> a shift change doesn't force the board to be abandoned.
+       save-and-exit-game section.
+           perform write-save-file
+           perform TERMINATE-MOUSE
+           stop run
+       .
+
+      *> Shared by save-and-exit-game and checkpoint-save: (re)writes
+      *> savegame.dat from the current mine-field, leaving the file closed.
+       write-save-file section.
+           open output save-file
+           move mines-count to sv-mines-count
+           move field-length to sv-field-length
+           move field-width to sv-field-width
+           write sv-header-record
+
+           perform varying ws-counter from 1 by 1 until ws-counter > field-length
+               move low-values to sv-row-record
+               perform varying ws-counter2 from 1 by 1 until ws-counter2 > field-width
+                   move cell-state of cells(ws-counter, ws-counter2)
+                       to sv-cell-state(ws-counter2)
+                   move cell-type of cells(ws-counter, ws-counter2)
+                       to sv-cell-type(ws-counter2)
+                   move is-valid of cells(ws-counter, ws-counter2)
+                       to sv-cell-valid(ws-counter2)
+               end-perform
+               write sv-row-record
+           end-perform
+
+           close save-file
+       .
+
+      *> Called from show-cell/mark-cell every CHECKPOINT-INTERVAL moves so
+      *> an abnormal termination (dropped console session, power loss) loses
+      *> at most a few moves instead of the whole board.
+       checkpoint-save section.
+           add 1 to ws-moves-since-checkpoint
+           if ws-moves-since-checkpoint >= CHECKPOINT-INTERVAL
+               perform write-save-file
+               move 0 to ws-moves-since-checkpoint
+           end-if
+       .
+
+      *> Reloads a board saved by save-and-exit-game. The saved game
+      *> is already past its first move, so first-click stays false.
+      *> If savegame.dat doesn't exist yet (no "Save & Exit" has ever
+      *> run on this cabinet), falls back to an ordinary fresh game via
+      *> ConfigReader instead of aborting, leaving ws-save-status set so
+      *> the caller knows no save was actually loaded.
+       load-saved-game section.
+           open input save-file
+           if ws-save-status <> "00"
+               move 2 to ws-level
+               call "ConfigReader" using ws-level mine-field
+                                         ws-custom-length ws-custom-width
+                                         ws-custom-mines ws-layout-id
+               set first-click to B_TRUE
+           else
+               read save-file
+               move sv-mines-count to mines-count
+               move sv-field-length to field-length
+               move sv-field-width to field-width
+
+               perform varying ws-counter from 1 by 1 until ws-counter > field-length
+                   read save-file
+                   perform varying ws-counter2 from 1 by 1 until ws-counter2 > field-width
+                       move sv-cell-state(ws-counter2)
+                           to cell-state of cells(ws-counter, ws-counter2)
+                       move sv-cell-type(ws-counter2)
+                           to cell-type of cells(ws-counter, ws-counter2)
+                       move sv-cell-valid(ws-counter2)
+                           to is-valid of cells(ws-counter, ws-counter2)
+                   end-perform
+               end-perform
+
+               close save-file
+               set first-click to B_FALSE
+           end-if
+       .
+
        goback-para.
            goback.
 
