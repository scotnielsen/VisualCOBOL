@@ -0,0 +1,125 @@
+      ********************************************************************************************************
+      *
+      *  This sample is provided under the terms of the Microsoft Public License agreement(Ms-Pl).
+      *  For more information, review the ms-pl.txt file in the demonstration folder.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Persisted per-cabinet display/sound preferences, paired with
+      *> CabinetConfig.cbl's difficulty settings, but this one is loaded by CobolBlitz::NEW
+      *> before GameState is constructed, and is re-saved whenever the player adjusts it with
+      *> the in-game key combo, instead of only ever being read once at startup.
+       class-id CobolBlitz.CabinetSettings.
+
+       working-storage section.
+       01 settingsFile         string value "cabinetsettings.cfg".
+
+       78 minVolume value 0.
+       78 maxVolume value 100.
+       78 volumeStep value 10.
+
+       01 volume                binary-long value 100 property as "Volume" with no set.
+       01 fullscreen            condition-value value false property as "Fullscreen" with no set.
+
+      *> Mercy-rule / assist mode: when on, GameState::checkBombCollisions
+      *> grants one extra life the first time Lives would hit 0 in a game instead of
+      *> ending it outright. Operator-configured via the settings file only -- no
+      *> in-game key combo, unlike Fullscreen/Volume.
+       01 assistMode            condition-value value false property as "AssistMode" with no set.
+
+       method-id NEW.
+       procedure division.
+           invoke self::Load()
+       end method.
+
+      *>> Reads "key=value" pairs from cabinetsettings.cfg, the same tolerant format
+      *>> CabinetConfig.cbl uses, so a missing file or unknown key just keeps the
+      *>> compiled-in default (100% volume, windowed).
+       method-id Load.
+       local-storage section.
+       01 reader           type System.IO.StreamReader.
+       01 line             string.
+       01 parts            string occurs any.
+       01 key              string.
+       01 val              string.
+       procedure division.
+           if type System.IO.File::Exists(settingsFile)
+               try
+                   set reader to new type System.IO.StreamReader(settingsFile)
+                   perform until reader::EndOfStream
+                       set line to reader::ReadLine()
+                       if line::Length > 0
+                           set parts to line::Split("=")
+                           if size of parts = 2
+                               set key to parts(1)::Trim()::ToUpper()
+                               set val to parts(2)::Trim()
+                               evaluate key
+                                   when "VOLUME"
+                                       set volume to type System.Convert::ToInt32(val)
+                                   when "FULLSCREEN"
+                                       set fullscreen to type System.Convert::ToBoolean(val)
+                                   when "ASSISTMODE"
+                                       set assistMode to type System.Convert::ToBoolean(val)
+                               end-evaluate
+                           end-if
+                       end-if
+                   end-perform
+                   invoke reader::Close()
+               catch
+                   continue
+               end-try
+           end-if
+       end method.
+
+      *>> Writes the current volume/fullscreen back to cabinetsettings.cfg so they survive
+      *>> the cabinet's next restart.
+       method-id Save.
+       local-storage section.
+       01 writer       type System.IO.StreamWriter.
+       procedure division.
+           try
+               set writer to new type System.IO.StreamWriter(settingsFile, false)
+               invoke writer::WriteLine("VOLUME=" & type System.Convert::ToString(volume))
+               invoke writer::WriteLine("FULLSCREEN=" & type System.Convert::ToString(fullscreen))
+               invoke writer::WriteLine("ASSISTMODE=" & type System.Convert::ToString(assistMode))
+               invoke writer::Close()
+           catch
+               continue
+           end-try
+       end method.
+
+      *>> Raises the volume by volumeStep (capped at maxVolume) and re-saves.
+       method-id IncreaseVolume public.
+       procedure division.
+           compute volume = volume + volumeStep
+           if volume > maxVolume
+               set volume to maxVolume
+           end-if
+           invoke self::Save()
+       end method.
+
+      *>> Lowers the volume by volumeStep (floored at minVolume, i.e. muted) and re-saves.
+       method-id DecreaseVolume public.
+       procedure division.
+           compute volume = volume - volumeStep
+           if volume < minVolume
+               set volume to minVolume
+           end-if
+           invoke self::Save()
+       end method.
+
+      *>> Flips windowed/fullscreen and re-saves.
+       method-id ToggleFullscreen public.
+       procedure division.
+           if fullscreen
+               set fullscreen to false
+           else
+               set fullscreen to true
+           end-if
+           invoke self::Save()
+       end method.
+
+       end class.
