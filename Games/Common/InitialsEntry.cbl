@@ -0,0 +1,39 @@
+      ********************************************************************************************************
+      *
+      * Copyright (C) Micro Focus 2010-2013.
+      * All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only on an "as is" basis and "is for use at
+      *  your own risk".
+      *
+      ********************************************************************************************************
+
+      *> Shared 3-character player-initials prompt for the console-mode games' high-score /
+      *> best-time files, so every leaderboard on the cabinet fleet asks for and defaults
+      *> initials the same way instead of each title growing its own ad hoc accept. Called
+      *> as a subprogram the same way Minesweeper.cbl already calls ConfigReader.cbl -- copy
+      *> the compiled module alongside each caller (or onto a shared COBPATH directory) the
+      *> same way ConfigReader.cbl is deployed with CobolMineSweeper.
+       program-id. InitialsEntry as "InitialsEntry".
+
+       data division.
+       working-storage section.
+       01 ws-typed-initials     pic x(3).
+
+       linkage section.
+       01 l-row                 pic 9(2) comp.
+       01 l-column              pic 9(2) comp.
+       01 l-initials            pic x(3).
+
+       procedure division using by value l-row l-column
+                                 by reference l-initials.
+       main-entry.
+           display "ENTER INITIALS: " line l-row column l-column
+           move spaces to ws-typed-initials
+           accept ws-typed-initials line l-row column l-column + 16
+           if ws-typed-initials = spaces
+               move "AAA" to ws-typed-initials
+           end-if
+           move ws-typed-initials to l-initials
+           goback.
+       end program InitialsEntry.
