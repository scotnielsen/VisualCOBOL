@@ -36,4 +36,5 @@
            03 field-width pic 99.
            03 cells-lines occurs 1 to 40 depending on
                            field-length.
-               05 cells cell occurs 1 to 40 depending on field-width.
+               05 cells type cell occurs 1 to 40 depending on
+                           field-width.
