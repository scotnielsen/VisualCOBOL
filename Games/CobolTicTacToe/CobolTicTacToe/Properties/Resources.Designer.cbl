@@ -63,6 +63,24 @@
        set return-item to self::ResourceManager::GetString("Notes" resourceCulture)
        end method.
 
+      *> Localized UI strings: player-facing labels for Screen's series-over
+      *> announcement, pulled from the resource table (Resources.resx / Resources.es.resx)
+      *> instead of being baked into Screen.xaml.cbl as literals.
+       method-id get property PlayerLabel static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("PlayerLabel" resourceCulture)
+       end method.
+
+       method-id get property ComputerLabel static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("ComputerLabel" resourceCulture)
+       end method.
+
+       method-id get property SeriesOverFormat static final.
+       procedure division returning return-item as string.
+       set return-item to self::ResourceManager::GetString("SeriesOverFormat" resourceCulture)
+       end method.
+
        method-id get property o static final.
        local-storage section.
        01 obj object.
