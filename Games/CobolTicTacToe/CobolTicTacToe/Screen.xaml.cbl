@@ -24,6 +24,23 @@
        01 current-image    binary-long occurs any.
        01 gameState        string value "unstarted!".
        01 otherPlayer      type CobolTicTacToe.ICobolTicTacToePlayer.
+
+      *> Attract-mode / demo loop: idleTimer ticks once a
+      *> second; once the board has sat blank and untouched for
+      *> attractIdleTicks, it plays back the most recent finished game's
+      *> replay log one move per tick, then resets to a blank board and
+      *> waits to idle out again.
+       01 idleTimer        type System.Windows.Threading.DispatcherTimer.
+       01 idleTicks        binary-long value 0.
+       78 attractIdleTicks value 30.
+       01 replayLines      type System.String occurs any.
+       01 replayIndex      binary-long value 0.
+
+      *> Per-cabinet opponent selection: optional text file next
+      *> to the exe, "Mode=Local|Network", "Difficulty=Easy|Hard", and for Network
+      *> "Host="/"Port=" of the paired cabinet's listener. Read by CreateOtherPlayer.
+       01 opponentConfigFile string value "tictactoe.cfg".
+
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent()
@@ -37,10 +54,65 @@
            set content of images to (image1 image2 image3 image4 image5 image6 image7 image8 image9)
            set content of bitmaps to (blankImage xImage oImage wonImage lostImage drawImage invalidImage)
            set content of current-image to (2 1 1 1 2 1 1 1 2)
-           set otherPlayer to new CobolTicTacToe.LocalCobolTicTacToePlayer(self)
+           set otherPlayer to self::CreateOtherPlayer()
+
+           set idleTimer to new type System.Windows.Threading.DispatcherTimer()
+           set idleTimer::Interval to type System.TimeSpan::FromSeconds(1)
+           invoke idleTimer::add_Tick(new EventHandler(self::idleTimer_Tick))
+           invoke idleTimer::Start()
            goback.
        end method.
 
+      *>> Picks which ICobolTicTacToePlayer implementer this cabinet plays against,
+      *>> per opponentConfigFile. No file, or a file that doesn't say otherwise, keeps
+      *>> the original behavior: a local Hard-difficulty computer opponent, so a
+      *>> cabinet with no config is unaffected. "Mode=Network" links this cabinet to a
+      *>> paired one over TCP (NetworkTicTacToePlayer); otherwise
+      *>> "Difficulty=Easy" selects the easier local opponent.
+       method-id CreateOtherPlayer private.
+       local-storage section.
+       01 reader           type System.IO.StreamReader.
+       01 lineBuf          string.
+       01 parts            string occurs any.
+       01 mode             string value "Local".
+       01 hostName         string value spaces.
+       01 port             binary-long value 11000.
+       01 difficultySetting string value "Hard".
+       procedure division returning chosenPlayer as type CobolTicTacToe.ICobolTicTacToePlayer.
+           try
+               if type System.IO.File::Exists(opponentConfigFile)
+                   set reader to new type System.IO.StreamReader(opponentConfigFile)
+                   perform until reader::EndOfStream
+                       set lineBuf to reader::ReadLine()
+                       if lineBuf::Length > 0 and lineBuf::Contains("=")
+                           set parts to lineBuf::Split("=")
+                           if size of parts >= 2
+                               evaluate parts(1)::Trim()
+                                   when "Mode"
+                                       set mode to parts(2)::Trim()
+                                   when "Host"
+                                       set hostName to parts(2)::Trim()
+                                   when "Port"
+                                       set port to type System.Convert::ToInt32(parts(2)::Trim())
+                                   when "Difficulty"
+                                       set difficultySetting to parts(2)::Trim()
+                               end-evaluate
+                           end-if
+                       end-if
+                   end-perform
+                   invoke reader::Close()
+               end-if
+           catch
+               continue
+           end-try
+
+           if mode = "Network"
+               set chosenPlayer to new CobolTicTacToe.NetworkTicTacToePlayer(self, hostName, port)
+           else
+               set chosenPlayer to new CobolTicTacToe.LocalCobolTicTacToePlayer(self, difficultySetting)
+           end-if
+       end method.
+
        method-id InitFromUri.
        procedure division using by value resource as string
                                returning bitMapImage as type BitmapImage.
@@ -98,6 +170,8 @@
        method-id HandleClickEvent final private.
        01 stringIndex binary-long value 1.
        procedure division using by value imageIndex as binary-long.
+           set idleTicks to 0
+           set replayIndex to 0
            if (gameState[9] = '0')
                subtract 1 from imageIndex giving stringIndex
                if (gameState[stringIndex] = '0')
@@ -125,6 +199,10 @@
        procedure division using by value imageIndex as binary-long bitmap-index as binary-long.
            set images(imageIndex)::Stretch to type Stretch::UniformToFill
            set images(imageIndex)::Source to bitmaps(bitmap-index)
+      *> Winning-line highlight: clear any highlight left over from a
+      *> previous round every time a cell's image is (re)drawn; HighlightWinningLine
+      *> re-applies it afterwards for the cells that actually won.
+           set images(imageIndex)::Effect to null
            set current-image(imageIndex) to bitmap-index
        end method.
 
@@ -148,8 +226,10 @@
            evaluate gameState[9]
                when '1'
                    invoke self::SetImage(5 4)
+                   invoke self::HighlightWinningLine
                when '2'
                    invoke self::SetImage(5 5)
+                   invoke self::HighlightWinningLine
                when '3'
                    invoke self::SetImage(5 6)
                when '4'
@@ -157,6 +237,37 @@
            end-evaluate
        end method.
 
+      *>>Winning-line highlight: asks LocalCobolTicTacToePlayer::GetWinningLine
+      *>>for the three cells that made up the winning row/column/diagonal and highlights them,
+      *>>so the player can see how the round was won without re-scanning the finished board.
+       method-id HighlightWinningLine final private.
+       01 index1 binary-long.
+       01 index2 binary-long.
+       01 index3 binary-long.
+       01 found  type System.Boolean.
+       procedure division.
+           set found to type CobolTicTacToe.LocalCobolTicTacToePlayer::GetWinningLine(
+                                                       gameState index1 index2 index3)
+           if found
+               invoke self::HighlightCell(index1)
+               invoke self::HighlightCell(index2)
+               invoke self::HighlightCell(index3)
+           end-if
+       end method.
+
+      *>>Applies a highlight effect to the image for the given 0-based gameState cell index.
+       method-id HighlightCell final private.
+       01 imageIndex binary-long.
+       01 effect     type System.Windows.Media.Effects.DropShadowEffect.
+       procedure division using by value cellIndex as binary-long.
+           add 1 to cellIndex giving imageIndex
+           set effect to new System.Windows.Media.Effects.DropShadowEffect()
+           set effect::Color to type System.Windows.Media.Colors::Yellow
+           set effect::ShadowDepth to 0
+           set effect::BlurRadius to 20
+           set images(imageIndex)::Effect to effect
+       end method.
+
        method-id DrawCell final private.
        01 stringIndex binary-long value 0.
        procedure division using by value imageIndex as binary-long.
@@ -171,12 +282,64 @@
            end-evaluate
        end method.
 
+      *>>Best-of-N match mode: pops up the final series score once one side has
+      *>>reached a majority of the series' rounds, so two customers playing a proper series get
+      *>>a clear announcement instead of the kiosk quietly resetting to another blank board.
+      *>>Localized UI strings: the winner label and message format come from the
+      *>>Resources table so this reads in Spanish on kiosks configured for it.
+       method-id DeclareSeriesWinner final public.
+       01 winnerLabel string.
+       procedure division using by value playerWins as binary-long computerWins as binary-long.
+           if playerWins > computerWins
+               set winnerLabel to type CobolTicTacToe.Properties.Resources::PlayerLabel
+           else
+               set winnerLabel to type CobolTicTacToe.Properties.Resources::ComputerLabel
+           end-if
+           invoke type System.Windows.MessageBox::Show(
+               string::Format(type CobolTicTacToe.Properties.Resources::SeriesOverFormat,
+                              winnerLabel, playerWins, computerWins))
+       end method.
+
        method-id btnNewGame_Click final private.
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           set idleTicks to 0
+           set replayIndex to 0
            invoke self::SetGameState ("0000000000")
            if not (cbxPlayerStartsFirst::IsChecked::Value)
                invoke otherPlayer::PutNewGameState(gameState)
            end-if
        end method.
 
+      *>> Attract-mode / demo loop: while the board is blank
+      *>> and untouched, counts idle seconds; once past attractIdleTicks
+      *>> it loads the newest replay log and plays back one move per
+      *>> second until the log is exhausted, then resets to a blank board.
+       method-id idleTimer_Tick final private.
+       local-storage section.
+       01 latest       string value "".
+       procedure division using by value sender as object e as type System.EventArgs.
+           add 1 to idleTicks
+           if replayIndex > 0
+               if replayIndex <= size of replayLines
+                   invoke self::SetGameState(replayLines(replayIndex))
+                   add 1 to replayIndex
+               else
+                   set replayIndex to 0
+                   set idleTicks to 0
+                   invoke self::SetGameState("0000000000")
+               end-if
+           else
+               if idleTicks >= attractIdleTicks and gameState = "0000000000"
+                   set latest to type CobolTicTacToe.ReplayLog::LatestFileName()
+                   if latest not = ""
+                       set content of replayLines to
+                           type System.IO.File::ReadAllLines(latest)
+                       if size of replayLines > 0
+                           set replayIndex to 1
+                       end-if
+                   end-if
+               end-if
+           end-if
+       end method.
+
        end class.
